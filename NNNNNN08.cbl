@@ -0,0 +1,187 @@
+000100 IDENTIFICATION DIVISION.
+000200
+000300 PROGRAM-ID. NNNNNN08.
+000400*****************************************************************
+000500*  Written  08/08/26  TR
+000600*  Positive Pay export.  Builds PPEXPORT, one line per issued
+000700*  check on PRTIMFIL, in the layout named by
+000800*  PRCTL-PP-BANK-FORMAT on PRCNTL - the original fixed-column
+000900*  LaSalle layout (PRCTL-PP-FMT-LASALLE), or a comma-delimited
+001000*  layout (account, check number, amount, issue date) for every
+001100*  other bank that has since asked for a Positive Pay file.
+001200*****************************************************************
+001300
+001400 AUTHOR. Terry Reinholt
+001500
+001600 ENVIRONMENT DIVISION.
+001700
+001800 CONFIGURATION SECTION.
+001900
+002000 SOURCE-COMPUTER. WANG-2200-VS.
+002100 OBJECT-COMPUTER. WANG-2200-VS.
+002200
+002300     COPY FIGCONS.
+002400
+002500 INPUT-OUTPUT SECTION.
+002600
+002700 FILE-CONTROL.
+002800
+002900     COPY SLPRCNTL.
+003000
+003100     COPY SLTMETRX.
+003200
+003300     COPY SLPPEXP.
+003400
+003500     COPY SLPRINT.
+003600
+003700/
+003800 DATA DIVISION.
+003900
+004000 FILE SECTION.
+004100
+004200     COPY FDPRCNTL.
+004300
+004400     COPY FDTMETRX.
+004500
+004600     COPY FDPPEXP.
+004700
+004800     COPY FDPRINT.
+004900
+005000/
+005100 WORKING-STORAGE SECTION.
+005200
+005300     COPY WSPRCNTL.
+005400
+005500     COPY WSTMETRX.
+005600
+005700     COPY WSPPEXP.
+005800
+005900     COPY WSPRINT.
+006000
+006100     COPY WSFILEST.
+006200
+006300 77  CT-CHECKS-EXPORTED                PIC 9(7) COMP VALUE ZERO.
+006400
+006500 01  PPX-LASALLE-LINE.
+006600     05  PPX-LS-BANK-ID                PIC X(15).
+006700     05  PPX-LS-CHECK-NUMBER            PIC 9(6).
+006800     05  PPX-LS-AMOUNT                  PIC 9(7)V99.
+006900     05  PPX-LS-ISSUE-DATE              PIC 9(6).
+007000     05  PPX-LS-ISSUE-CODE              PIC X(1) VALUE "I".
+007100     05  FILLER                       PIC X(43).
+007200
+007300 01  PPX-GENERIC-LINE.
+007400     05  PPX-GN-BANK-ID                PIC X(15).
+007500     05  FILLER                       PIC X(1) VALUE ",".
+007600     05  PPX-GN-CHECK-NUMBER            PIC 9(6).
+007700     05  FILLER                       PIC X(1) VALUE ",".
+007800     05  PPX-GN-AMOUNT                  PIC 9(7)V99.
+007900     05  FILLER                       PIC X(1) VALUE ",".
+008000     05  PPX-GN-ISSUE-DATE              PIC 9(6).
+008100     05  FILLER                       PIC X(41).
+008200
+008300 01  CT-REPORT-LINE.
+008400     05  FILLER                       PIC X(4).
+008500     05  CT-RL-LABEL                   PIC X(40).
+008600     05  FILLER                       PIC X(4).
+008700     05  CT-RL-VALUE                   PIC ZZZ,ZZZ,ZZ9.
+008800     05  FILLER                       PIC X(71).
+008900
+009000/
+009100 PROCEDURE DIVISION.
+009200
+009300 MAIN-LOGIC SECTION.
+009400
+009500 INITIALIZATION.
+009600     OPEN INPUT PAYROLL-CONTROL-FILE.
+009650     DISPLAY "ENTER EMPLOYER NUMBER TO PROCESS".
+009670     ACCEPT PRCTL-EMPLOYER-NO.
+009800     READ PAYROLL-CONTROL-FILE
+009900         INVALID KEY
+010000             DISPLAY "PAYROLL CONTROL RECORD NOT ON FILE"
+010100             GO TO DONE.
+010200
+010300     IF PRCTL-PP-AUTHORIZED NOT = "Y"
+010400         DISPLAY "POSITIVE PAY NOT AUTHORIZED FOR THIS EMPLOYER"
+010500         GO TO DONE.
+010600
+010700     OPEN INPUT PAY-TIME-TRX-FILE.
+010800     OPEN OUTPUT POS-PAY-EXPORT-FILE.
+010900     OPEN OUTPUT PRINT-FILE.
+011000
+011100     PERFORM PROCESS-INPUT THRU
+011200             PROCESS-INPUT-EXIT
+011300         UNTIL PTT-FILE-STATUS = AT-END.
+011400
+011500     PERFORM CLOSE-DOWN THRU
+011600             CLOSING-PROCEDURE-EXIT.
+011700
+011800     GO TO DONE.
+011900
+012000 CLOSING-PROCEDURE SECTION.
+012100
+012200 CLOSE-DOWN.
+012300     MOVE SPACES TO PRINT-RECORD.
+012400     MOVE "POSITIVE PAY EXPORT" TO PRINT-RECORD.
+012500     WRITE PRINT-RECORD.
+012600     MOVE "CHECKS EXPORTED" TO CT-RL-LABEL.
+012700     MOVE CT-CHECKS-EXPORTED TO CT-RL-VALUE.
+012800     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+012900
+013000     CLOSE PAYROLL-CONTROL-FILE
+013100           PAY-TIME-TRX-FILE
+013200           POS-PAY-EXPORT-FILE
+013300           PRINT-FILE.
+013400 CLOSING-PROCEDURE-EXIT.  EXIT.
+013500
+013600/
+013700 PROCESS SECTION.
+013800
+013900 PROCESS-INPUT.
+014000
+014100     READ PAY-TIME-TRX-FILE NEXT.
+014200     IF PTT-FILE-STATUS = AT-END
+014300         GO TO PROCESS-INPUT-EXIT.
+014350
+014375*    Skip records stamped for a different employer - this run
+014380*    only exports checks for the employer entered at start-up.
+014390     IF TIME-EMPLOYER-NO NOT = PRCTL-EMPLOYER-NO
+014395         GO TO PROCESS-INPUT-EXIT.
+014400
+014500     IF TIME-CHECK-NUMBER = ZERO
+014600         GO TO PROCESS-INPUT-EXIT.
+014700
+014800     IF PRCTL-PP-FMT-LASALLE
+014900         PERFORM WRITE-LASALLE-LINE THRU
+015000                 WRITE-LASALLE-LINE-EXIT
+015100     ELSE
+015200         PERFORM WRITE-GENERIC-LINE THRU
+015300                 WRITE-GENERIC-LINE-EXIT.
+015400
+015500     ADD 1 TO CT-CHECKS-EXPORTED.
+015600 PROCESS-INPUT-EXIT.  EXIT.
+015700
+015800 WRITE-LASALLE-LINE.
+015900     MOVE SPACES TO PPX-LASALLE-LINE.
+016000     MOVE PRCTL-PP-BANK-ID TO PPX-LS-BANK-ID.
+016100     MOVE TIME-CHECK-NUMBER TO PPX-LS-CHECK-NUMBER.
+016200     MOVE TIME-NET-PAY TO PPX-LS-AMOUNT.
+016300     MOVE TIME-CHECK-DATE TO PPX-LS-ISSUE-DATE.
+016400     WRITE POS-PAY-EXPORT-RECORD FROM PPX-LASALLE-LINE.
+016500 WRITE-LASALLE-LINE-EXIT.  EXIT.
+016600
+016700 WRITE-GENERIC-LINE.
+016800     MOVE SPACES TO PPX-GENERIC-LINE.
+016900     MOVE PRCTL-PP-BANK-ID TO PPX-GN-BANK-ID.
+017000     MOVE TIME-CHECK-NUMBER TO PPX-GN-CHECK-NUMBER.
+017100     MOVE TIME-NET-PAY TO PPX-GN-AMOUNT.
+017200     MOVE TIME-CHECK-DATE TO PPX-GN-ISSUE-DATE.
+017300     WRITE POS-PAY-EXPORT-RECORD FROM PPX-GENERIC-LINE.
+017400 WRITE-GENERIC-LINE-EXIT.  EXIT.
+017500
+017600 END-OF-PROGRAM SECTION.
+017700
+017800 DONE.
+017900     STOP RUN.
+018000
+018100 END-OF-PROGRAM-EXIT.  EXIT.
