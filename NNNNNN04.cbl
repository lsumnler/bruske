@@ -0,0 +1,264 @@
+000100 IDENTIFICATION DIVISION.
+000200
+000300 PROGRAM-ID. NNNNNN04.
+000400*****************************************************************
+000500*  Written  08/08/26  TR
+000600*  Reconciles OTIMEDT earned hours against what actually posted
+000700*  to PRTIMFIL.  OTIMEDT carries one record per day worked while
+000800*  PRTIMFIL carries one record per employee per pay period, so
+000900*  the comparison is made at the employee level: every OTIMEDT
+001000*  record with OTD-POST-FLAG = "Y" is accumulated by employee
+001100*  and compared against that employee's PAY-TIME-TRX-RECORD.
+001200*  Employees with posted OTIMEDT but no matching PRTIMFIL record
+001300*  are reported as NOT POSTED.  TIME-RECORD-TYPE 1 is assumed to
+001400*  be the primary time-trx record for the employee's period.
+001410*  Modified 08/09/26 TR - Now prompts for the employer to run
+001420*                     against and builds PAY-TIME-TRX-KEY with
+001430*                     that employer's number, the same as the
+001440*                     other PRTIMFIL-driven reports - PAY-TIME-
+001450*                     TRX-KEY now also carries the employer
+001460*                     number, so a READ by employee number
+001470*                     alone could have matched another
+001480*                     employer's record.
+001500*****************************************************************
+001600
+001700 AUTHOR. Terry Reinholt
+001800
+001900 ENVIRONMENT DIVISION.
+002000
+002100 CONFIGURATION SECTION.
+002200
+002300 SOURCE-COMPUTER. WANG-2200-VS.
+002400 OBJECT-COMPUTER. WANG-2200-VS.
+002500
+002600     COPY FIGCONS.
+002700
+002800 INPUT-OUTPUT SECTION.
+002900
+003000 FILE-CONTROL.
+003100
+003200     COPY SLOTMEDT.
+003300
+003400     COPY SLTMETRX.
+003450
+003460     COPY SLPRCNTL.
+003500
+003600     COPY SLPRINT.
+003700
+003800/
+003900 DATA DIVISION.
+004000
+004100 FILE SECTION.
+004200
+004300     COPY FDOTMEDT.
+004400
+004500     COPY FDTMETRX.
+004550
+004560     COPY FDPRCNTL.
+004600
+004700     COPY FDPRINT.
+004800
+004900/
+005000 WORKING-STORAGE SECTION.
+005100
+005200     COPY WSOTMEDT.
+005300
+005400     COPY WSTMETRX.
+005450
+005460     COPY WSPRCNTL.
+005500
+005600     COPY WSPRINT.
+005700
+005800     COPY WSFILEST.
+005900
+006000 77  REC-EMP-NUM                       PIC 9(4) VALUE ZERO.
+006100
+006200 77  FIRST-RECORD-SW                   PIC X VALUE "Y".
+006300     88  FIRST-RECORD                  VALUE "Y".
+006400
+006500 77  ACC-ADJ-EARNED-HRS                PIC S9(7)V99 COMP
+006600                                            VALUE ZERO.
+006700 77  ACC-EARNED-HRS                    PIC S9(7)V99 COMP
+006800                                            VALUE ZERO.
+006900
+007000 77  REC-ADJ-DIFF                      PIC S9(7)V99 COMP
+007100                                            VALUE ZERO.
+007200 77  REC-EARNED-DIFF                   PIC S9(7)V99 COMP
+007300                                            VALUE ZERO.
+007400
+007500 77  CT-EMPLOYEES-CHECKED              PIC 9(7) COMP VALUE ZERO.
+007600 77  CT-MISMATCHES                     PIC 9(7) COMP VALUE ZERO.
+007700 77  CT-NOT-POSTED                     PIC 9(7) COMP VALUE ZERO.
+007800
+007900 01  CT-REPORT-LINE.
+008000     05  FILLER                       PIC X(4).
+008100     05  CT-RL-LABEL                   PIC X(40).
+008200     05  FILLER                       PIC X(4).
+008300     05  CT-RL-VALUE                   PIC ZZZ,ZZZ,ZZ9.
+008400     05  FILLER                       PIC X(71).
+008500
+008600 01  REC-REPORT-LINE.
+008700     05  FILLER                       PIC X(4).
+008800     05  REC-RL-EMP-NUM                PIC 9(4).
+008900     05  FILLER                       PIC X(4).
+009000     05  REC-RL-OTD-ADJ-EARNED         PIC ZZZ9.99-.
+009100     05  FILLER                       PIC X(2).
+009200     05  REC-RL-PTT-INCENT-EARNED      PIC ZZZ9.99-.
+009300     05  FILLER                       PIC X(2).
+009400     05  REC-RL-ADJ-DIFF               PIC ZZZ9.99-.
+009500     05  FILLER                       PIC X(4).
+009600     05  REC-RL-OTD-EARNED             PIC ZZZ9.99-.
+009700     05  FILLER                       PIC X(2).
+009800     05  REC-RL-PTT-EARNED             PIC ZZZ9.99-.
+009900     05  FILLER                       PIC X(2).
+010000     05  REC-RL-EARNED-DIFF            PIC ZZZ9.99-.
+010100     05  FILLER                       PIC X(4).
+010200     05  REC-RL-STATUS                 PIC X(12).
+010300     05  FILLER                       PIC X(65).
+010400
+010500/
+010600 PROCEDURE DIVISION.
+010700
+010800 MAIN-LOGIC SECTION.
+010900
+011000 INITIALIZATION.
+011010     OPEN INPUT PAYROLL-CONTROL-FILE.
+011020     DISPLAY "ENTER EMPLOYER NUMBER TO PROCESS".
+011030     ACCEPT PRCTL-EMPLOYER-NO.
+011040     READ PAYROLL-CONTROL-FILE
+011050         INVALID KEY
+011060             DISPLAY "PAYROLL CONTROL RECORD NOT ON FILE"
+011070             GO TO DONE.
+011080
+011100     OPEN INPUT OTIME-DETAIL-FILE.
+011200     OPEN INPUT PAY-TIME-TRX-FILE.
+011300     OPEN OUTPUT PRINT-FILE.
+011400
+011500     PERFORM HEADING-ROUTINE THRU
+011600             HEADING-ROUTINE-EXIT.
+011700
+011800     PERFORM PROCESS-INPUT THRU
+011900             PROCESS-INPUT-EXIT
+012000         UNTIL OTD-FILE-STATUS = AT-END.
+012100
+012200     IF NOT FIRST-RECORD
+012300         PERFORM RECONCILE-EMPLOYEE THRU
+012400                 RECONCILE-EMPLOYEE-EXIT.
+012500
+012600     PERFORM CLOSE-DOWN THRU
+012700             CLOSING-PROCEDURE-EXIT.
+012800
+012900     GO TO DONE.
+013000
+013100 HEADING-ROUTINE.
+013200     MOVE SPACES TO PRINT-RECORD.
+013300     MOVE "OTIMEDT / PRTIMFIL EARNED HOURS RECONCILIATION" TO
+013400         PRINT-RECORD.
+013500     WRITE PRINT-RECORD.
+013600     MOVE SPACES TO PRINT-RECORD.
+013700     MOVE "EMP-NUM  OTD-ADJ  PTT-INCE  ADJ-DIF  OTD-ERN  PTT-ERN"
+013800         TO PRINT-RECORD.
+013900     WRITE PRINT-RECORD.
+014000     MOVE SPACES TO PRINT-RECORD.
+014100     WRITE PRINT-RECORD.
+014200 HEADING-ROUTINE-EXIT.  EXIT.
+014300
+014400 CLOSING-PROCEDURE SECTION.
+014500
+014600 CLOSE-DOWN.
+014700     MOVE SPACES TO PRINT-RECORD.
+014800     WRITE PRINT-RECORD.
+014900     MOVE "EMPLOYEES CHECKED" TO CT-RL-LABEL.
+015000     MOVE CT-EMPLOYEES-CHECKED TO CT-RL-VALUE.
+015100     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+015200     MOVE "MISMATCHES FOUND" TO CT-RL-LABEL.
+015300     MOVE CT-MISMATCHES TO CT-RL-VALUE.
+015400     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+015500     MOVE "EMPLOYEES NEVER POSTED" TO CT-RL-LABEL.
+015600     MOVE CT-NOT-POSTED TO CT-RL-VALUE.
+015700     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+015800
+015900     CLOSE OTIME-DETAIL-FILE
+016000           PAY-TIME-TRX-FILE
+016050           PAYROLL-CONTROL-FILE
+016100           PRINT-FILE.
+016200 CLOSING-PROCEDURE-EXIT.  EXIT.
+016300
+016400/
+016500 PROCESS SECTION.
+016600
+016700 PROCESS-INPUT.
+016800
+016900     READ OTIME-DETAIL-FILE NEXT.
+017000     IF OTD-FILE-STATUS = AT-END
+017100         GO TO PROCESS-INPUT-EXIT.
+017200
+017300     IF OTD-POST-FLAG NOT = "Y"
+017400         GO TO PROCESS-INPUT-EXIT.
+017500
+017600     IF FIRST-RECORD
+017700         MOVE OTD-EMP-NUM TO REC-EMP-NUM
+017800         MOVE "N" TO FIRST-RECORD-SW
+017900     ELSE
+018000         IF OTD-EMP-NUM NOT = REC-EMP-NUM
+018100             PERFORM RECONCILE-EMPLOYEE THRU
+018200                     RECONCILE-EMPLOYEE-EXIT
+018300             MOVE OTD-EMP-NUM TO REC-EMP-NUM
+018400             MOVE ZERO TO ACC-ADJ-EARNED-HRS
+018500             MOVE ZERO TO ACC-EARNED-HRS.
+018600
+018700     ADD OTD-ADJ-EARNED-HRS TO ACC-ADJ-EARNED-HRS.
+018800     ADD OTD-EARNED-HRS TO ACC-EARNED-HRS.
+018900 PROCESS-INPUT-EXIT.  EXIT.
+019000
+019100 RECONCILE-EMPLOYEE.
+019200     ADD 1 TO CT-EMPLOYEES-CHECKED.
+019250     MOVE PRCTL-EMPLOYER-NO TO TIME-EMPLOYER-NO.
+019300     MOVE REC-EMP-NUM TO TIME-EMP-NUMBER.
+019400     MOVE 1 TO TIME-RECORD-TYPE.
+019500     READ PAY-TIME-TRX-FILE.
+019600     IF PTT-FILE-STATUS = RECORD-NOT-FOUND
+019700         ADD 1 TO CT-NOT-POSTED
+019800         PERFORM WRITE-NOT-POSTED-LINE THRU
+019900                 WRITE-NOT-POSTED-LINE-EXIT
+020000         GO TO RECONCILE-EMPLOYEE-EXIT.
+020100
+020200     SUBTRACT TIME-INCENT-EARNED-HRS FROM ACC-ADJ-EARNED-HRS
+020300         GIVING REC-ADJ-DIFF.
+020400     SUBTRACT TIME-EARNED-HOURS FROM ACC-EARNED-HRS
+020500         GIVING REC-EARNED-DIFF.
+020600
+020700     IF REC-ADJ-DIFF NOT = ZERO OR REC-EARNED-DIFF NOT = ZERO
+020800         ADD 1 TO CT-MISMATCHES
+020900         PERFORM WRITE-MISMATCH-LINE THRU
+021000                 WRITE-MISMATCH-LINE-EXIT.
+021100 RECONCILE-EMPLOYEE-EXIT.  EXIT.
+021200
+021300 WRITE-MISMATCH-LINE.
+021400     MOVE SPACES TO REC-REPORT-LINE.
+021500     MOVE REC-EMP-NUM TO REC-RL-EMP-NUM.
+021600     MOVE ACC-ADJ-EARNED-HRS TO REC-RL-OTD-ADJ-EARNED.
+021700     MOVE TIME-INCENT-EARNED-HRS TO REC-RL-PTT-INCENT-EARNED.
+021800     MOVE REC-ADJ-DIFF TO REC-RL-ADJ-DIFF.
+021900     MOVE ACC-EARNED-HRS TO REC-RL-OTD-EARNED.
+022000     MOVE TIME-EARNED-HOURS TO REC-RL-PTT-EARNED.
+022100     MOVE REC-EARNED-DIFF TO REC-RL-EARNED-DIFF.
+022200     MOVE "MISMATCH" TO REC-RL-STATUS.
+022300     WRITE PRINT-RECORD FROM REC-REPORT-LINE.
+022400 WRITE-MISMATCH-LINE-EXIT.  EXIT.
+022500
+022600 WRITE-NOT-POSTED-LINE.
+022700     MOVE SPACES TO REC-REPORT-LINE.
+022800     MOVE REC-EMP-NUM TO REC-RL-EMP-NUM.
+022900     MOVE ACC-ADJ-EARNED-HRS TO REC-RL-OTD-ADJ-EARNED.
+023000     MOVE ACC-EARNED-HRS TO REC-RL-OTD-EARNED.
+023100     MOVE "NOT POSTED" TO REC-RL-STATUS.
+023200     WRITE PRINT-RECORD FROM REC-REPORT-LINE.
+023300 WRITE-NOT-POSTED-LINE-EXIT.  EXIT.
+023400
+023500 END-OF-PROGRAM SECTION.
+023600
+023700 DONE.
+023800     STOP RUN.
+023900
+024000 END-OF-PROGRAM-EXIT.  EXIT.
