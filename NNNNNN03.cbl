@@ -0,0 +1,171 @@
+000100 IDENTIFICATION DIVISION.
+000200
+000300 PROGRAM-ID. NNNNNN03.
+000400*****************************************************************
+000500*  Written  08/08/26  TR
+000600*  Training-hours cost summary report.  Lists every OTIMEDT
+000700*  record with OTD-TRAINING-FLAG = "#" falling inside an
+000800*  operator-supplied date range by employee / OTD-OP-CODE /
+000900*  date worked, and totals OTD-ADJUSTED-HRS for the range.
+001000*****************************************************************
+001100
+001200 AUTHOR. Terry Reinholt
+001300
+001400 ENVIRONMENT DIVISION.
+001500
+001600 CONFIGURATION SECTION.
+001700
+001800 SOURCE-COMPUTER. WANG-2200-VS.
+001900 OBJECT-COMPUTER. WANG-2200-VS.
+002000
+002100     COPY FIGCONS.
+002200
+002300 INPUT-OUTPUT SECTION.
+002400
+002500 FILE-CONTROL.
+002600
+002700     COPY SLOTMEDT.
+002800
+002900     COPY SLPRINT.
+003000
+003100/
+003200 DATA DIVISION.
+003300
+003400 FILE SECTION.
+003500
+003600     COPY FDOTMEDT.
+003700
+003800     COPY FDPRINT.
+003900
+004000/
+004100 WORKING-STORAGE SECTION.
+004200
+004300     COPY WSOTMEDT.
+004400
+004500     COPY WSPRINT.
+004600
+004700     COPY WSFILEST.
+004800
+004900 77  TRN-FROM-DATE-CYMD                PIC 9(8) VALUE ZERO.
+005000 77  TRN-TO-DATE-CYMD                   PIC 9(8) VALUE ZERO.
+005100
+005200 77  CT-RECORDS-READ                    PIC 9(7) COMP VALUE ZERO.
+005300 77  CT-TRAINING-RECORDS                PIC 9(7) COMP VALUE ZERO.
+005400 77  CT-TOTAL-ADJUSTED-HRS              PIC S9(7)V99 COMP
+005500                                            VALUE ZERO.
+005600
+005700 01  CT-REPORT-LINE.
+005800     05  FILLER                        PIC X(4).
+005900     05  CT-RL-LABEL                    PIC X(40).
+006000     05  FILLER                        PIC X(4).
+006100     05  CT-RL-VALUE                    PIC ZZZ,ZZZ,ZZ9.99-.
+006200     05  FILLER                        PIC X(62).
+006300
+006400 01  TRN-REPORT-LINE.
+006500     05  FILLER                        PIC X(4).
+006600     05  TRN-RL-EMP-NUM                 PIC 9(4).
+006700     05  FILLER                        PIC X(4).
+006800     05  TRN-RL-OP-CODE                 PIC X(10).
+006900     05  FILLER                        PIC X(4).
+007000     05  TRN-RL-DATE                    PIC 9(8).
+007100     05  FILLER                        PIC X(4).
+007200     05  TRN-RL-ADJUSTED-HRS            PIC ZZ9.99.
+007300     05  FILLER                        PIC X(87).
+007400
+007500/
+007600 PROCEDURE DIVISION.
+007700
+007800 MAIN-LOGIC SECTION.
+007900
+008000 INITIALIZATION.
+008100     DISPLAY "Enter FROM date (CYYMMDD), then TO date (CYYMMDD)".
+008200     ACCEPT TRN-FROM-DATE-CYMD.
+008300     ACCEPT TRN-TO-DATE-CYMD.
+008400
+008500     OPEN INPUT OTIME-DETAIL-FILE.
+008600     OPEN OUTPUT PRINT-FILE.
+008700
+008800     PERFORM HEADING-ROUTINE THRU
+008900             HEADING-ROUTINE-EXIT.
+009000
+009100     PERFORM PROCESS-INPUT THRU
+009200             PROCESS-INPUT-EXIT
+009300         UNTIL OTD-FILE-STATUS = AT-END.
+009400
+009500     PERFORM CLOSE-DOWN THRU
+009600             CLOSING-PROCEDURE-EXIT.
+009700
+009800     GO TO DONE.
+009900
+010000 HEADING-ROUTINE.
+010100     MOVE SPACES TO PRINT-RECORD.
+010200     MOVE "TRAINING HOURS COST SUMMARY REPORT" TO PRINT-RECORD.
+010300     WRITE PRINT-RECORD.
+010400     MOVE SPACES TO PRINT-RECORD.
+010500     MOVE "EMP-NUM  OP-CODE    DATE      ADJ-HRS" TO
+010600         PRINT-RECORD.
+010700     WRITE PRINT-RECORD.
+010800     MOVE SPACES TO PRINT-RECORD.
+010900     WRITE PRINT-RECORD.
+011000 HEADING-ROUTINE-EXIT.  EXIT.
+011100
+011200 CLOSING-PROCEDURE SECTION.
+011300
+011400 CLOSE-DOWN.
+011500     MOVE SPACES TO PRINT-RECORD.
+011600     WRITE PRINT-RECORD.
+011700     MOVE "RECORDS READ" TO CT-RL-LABEL.
+011800     MOVE CT-RECORDS-READ TO CT-RL-VALUE.
+011900     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+012000     MOVE "TRAINING RECORDS LISTED" TO CT-RL-LABEL.
+012100     MOVE CT-TRAINING-RECORDS TO CT-RL-VALUE.
+012200     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+012300     MOVE "TOTAL TRAINING ADJUSTED HOURS" TO CT-RL-LABEL.
+012400     MOVE CT-TOTAL-ADJUSTED-HRS TO CT-RL-VALUE.
+012500     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+012600
+012700     CLOSE OTIME-DETAIL-FILE
+012800           PRINT-FILE.
+012900 CLOSING-PROCEDURE-EXIT.  EXIT.
+013000
+013100/
+013200 PROCESS SECTION.
+013300
+013400 PROCESS-INPUT.
+013500
+013600     READ OTIME-DETAIL-FILE NEXT.
+013700     IF OTD-FILE-STATUS = AT-END
+013800         GO TO PROCESS-INPUT-EXIT.
+013900
+014000     ADD 1 TO CT-RECORDS-READ.
+014100
+014200     IF OTD-TRAINING-FLAG NOT = "#"
+014300         GO TO PROCESS-INPUT-EXIT.
+014400
+014500     IF OTD-DATE-WORKED-CYMD < TRN-FROM-DATE-CYMD OR
+014600        OTD-DATE-WORKED-CYMD > TRN-TO-DATE-CYMD
+014700         GO TO PROCESS-INPUT-EXIT.
+014800
+014900     PERFORM WRITE-TRAINING-LINE THRU
+015000             WRITE-TRAINING-LINE-EXIT.
+015100
+015200 PROCESS-INPUT-EXIT.  EXIT.
+015300
+015400 WRITE-TRAINING-LINE.
+015500     ADD 1 TO CT-TRAINING-RECORDS.
+015600     ADD OTD-ADJUSTED-HRS TO CT-TOTAL-ADJUSTED-HRS.
+015700
+015800     MOVE SPACES TO TRN-REPORT-LINE.
+015900     MOVE OTD-EMP-NUM TO TRN-RL-EMP-NUM.
+016000     MOVE OTD-OP-CODE TO TRN-RL-OP-CODE.
+016100     MOVE OTD-DATE-WORKED-CYMD TO TRN-RL-DATE.
+016200     MOVE OTD-ADJUSTED-HRS TO TRN-RL-ADJUSTED-HRS.
+016300     WRITE PRINT-RECORD FROM TRN-REPORT-LINE.
+016400 WRITE-TRAINING-LINE-EXIT.  EXIT.
+016500
+016600 END-OF-PROGRAM SECTION.
+016700
+016800 DONE.
+016900     STOP RUN.
+017000
+017100 END-OF-PROGRAM-EXIT.  EXIT.
