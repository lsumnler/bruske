@@ -0,0 +1,207 @@
+000100 IDENTIFICATION DIVISION.
+000200
+000300 PROGRAM-ID. NNNNNN02.
+000400*****************************************************************
+000500*  Written  08/08/26  TR
+000600*  Daily report comparing actual OTIMEDT start/stop punches
+000700*  against the employee's OTD-WRKSCH-DATA work schedule, so
+000800*  supervisors can see deviations before the day's OTIMEDT
+000900*  records post to PRTIMFIL.  Deviations already covered by an
+001000*  approved OTD-START-APPROVAL-FLAG/OTD-STOP-APPROVAL-FLAG
+001100*  override are listed but flagged APPROVED rather than
+001200*  UNAPPROVED.
+001300*****************************************************************
+001400
+001500 AUTHOR. Terry Reinholt
+001600
+001700 ENVIRONMENT DIVISION.
+001800
+001900 CONFIGURATION SECTION.
+002000
+002100 SOURCE-COMPUTER. WANG-2200-VS.
+002200 OBJECT-COMPUTER. WANG-2200-VS.
+002300
+002400     COPY FIGCONS.
+002500
+002600 INPUT-OUTPUT SECTION.
+002700
+002800 FILE-CONTROL.
+002900
+003000     COPY SLOTMEDT.
+003100
+003200     COPY SLPRINT.
+003300
+003400/
+003500 DATA DIVISION.
+003600
+003700 FILE SECTION.
+003800
+003900     COPY FDOTMEDT.
+004000
+004100     COPY FDPRINT.
+004200
+004300/
+004400 WORKING-STORAGE SECTION.
+004500
+004600     COPY WSOTMEDT.
+004700
+004800     COPY WSPRINT.
+004850
+004860     COPY WSFILEST.
+004900
+005000 77  DEV-TOLERANCE-HRS                 PIC 9V99 COMP VALUE .25.
+005100*        15 minutes - punches inside this window of the
+005200*        work schedule are not reported as deviations.
+005300
+005400 77  CT-RECORDS-READ                   PIC 9(7) COMP VALUE ZERO.
+005500 77  CT-DEVIATIONS-FOUND               PIC 9(7) COMP VALUE ZERO.
+005600
+005700 77  DEV-START-DIFF                    PIC S9V99 COMP VALUE ZERO.
+005800 77  DEV-STOP-DIFF                     PIC S9V99 COMP VALUE ZERO.
+005900
+005950 01  CT-REPORT-LINE.
+005960     05  FILLER                       PIC X(4).
+005970     05  CT-RL-LABEL                   PIC X(40).
+005980     05  FILLER                       PIC X(4).
+005990     05  CT-RL-VALUE                   PIC ZZZ,ZZZ,ZZ9.
+005995     05  FILLER                       PIC X(71).
+005996
+006000 01  DEV-REPORT-LINE.
+006100     05  FILLER                       PIC X(4).
+006200     05  DEV-RL-EMP-NUM                PIC 9(4).
+006300     05  FILLER                       PIC X(4).
+006400     05  DEV-RL-DATE                   PIC 9(8).
+006500     05  FILLER                       PIC X(4).
+006600     05  DEV-RL-SCHED-START            PIC 99.99.
+006700     05  FILLER                       PIC X(2).
+006800     05  DEV-RL-ACT-START              PIC 99.99.
+006900     05  FILLER                       PIC X(2).
+007000     05  DEV-RL-START-DIFF             PIC 9.99.
+007100     05  FILLER                       PIC X(4).
+007200     05  DEV-RL-SCHED-STOP             PIC 99.99.
+007300     05  FILLER                       PIC X(2).
+007400     05  DEV-RL-ACT-STOP               PIC 99.99.
+007500     05  FILLER                       PIC X(2).
+007600     05  DEV-RL-STOP-DIFF              PIC 9.99.
+007700     05  FILLER                       PIC X(4).
+007800     05  DEV-RL-STATUS                 PIC X(10).
+007900     05  FILLER                       PIC X(58).
+008000
+008100/
+008200 PROCEDURE DIVISION.
+008300
+008400 MAIN-LOGIC SECTION.
+008500
+008600 INITIALIZATION.
+008700     OPEN INPUT OTIME-DETAIL-FILE.
+008800     OPEN OUTPUT PRINT-FILE.
+008900
+009000     PERFORM HEADING-ROUTINE THRU
+009100             HEADING-ROUTINE-EXIT.
+009200
+009300     PERFORM PROCESS-INPUT THRU
+009400             PROCESS-INPUT-EXIT
+009500         UNTIL OTD-FILE-STATUS = AT-END.
+009600
+009700     PERFORM CLOSE-DOWN THRU
+009800             CLOSING-PROCEDURE-EXIT.
+009900
+010000     GO TO DONE.
+010100
+010200 HEADING-ROUTINE.
+010300     MOVE SPACES TO PRINT-RECORD.
+010400     MOVE "WORK SCHEDULE DEVIATION REPORT" TO PRINT-RECORD.
+010500     WRITE PRINT-RECORD.
+010600     MOVE SPACES TO PRINT-RECORD.
+010700     MOVE "EMP-NUM  DATE      SCH-STRT ACT-STRT DIFF"
+010750         TO PRINT-RECORD.
+010900     WRITE PRINT-RECORD.
+011000     MOVE SPACES TO PRINT-RECORD.
+011100     WRITE PRINT-RECORD.
+011200 HEADING-ROUTINE-EXIT.  EXIT.
+011300
+011400 CLOSING-PROCEDURE SECTION.
+011500
+011600 CLOSE-DOWN.
+011700     MOVE SPACES TO PRINT-RECORD.
+011800     WRITE PRINT-RECORD.
+011900     MOVE "RECORDS READ" TO CT-RL-LABEL.
+012000     MOVE CT-RECORDS-READ TO CT-RL-VALUE.
+012100     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+012200     MOVE "DEVIATIONS FOUND" TO CT-RL-LABEL.
+012300     MOVE CT-DEVIATIONS-FOUND TO CT-RL-VALUE.
+012400     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+012900
+013000     CLOSE OTIME-DETAIL-FILE
+013100           PRINT-FILE.
+013200 CLOSING-PROCEDURE-EXIT.  EXIT.
+013300
+013400/
+013500 PROCESS SECTION.
+013600
+013700 PROCESS-INPUT.
+013800
+013900     READ OTIME-DETAIL-FILE NEXT.
+014000     IF OTD-FILE-STATUS = AT-END
+014100         GO TO PROCESS-INPUT-EXIT.
+014200
+014300     ADD 1 TO CT-RECORDS-READ.
+014400
+014500     IF OTD-WRKSCH-START-TIME = ZERO AND
+014600        OTD-WRKSCH-STOP-TIME = ZERO
+014700         GO TO PROCESS-INPUT-EXIT.
+014800
+014900     SUBTRACT OTD-WRKSCH-START-TIME FROM OTD-START-TIME
+015000         GIVING DEV-START-DIFF.
+015100     IF DEV-START-DIFF < ZERO
+015200         MULTIPLY DEV-START-DIFF BY -1 GIVING DEV-START-DIFF.
+015300
+015400     SUBTRACT OTD-WRKSCH-STOP-TIME FROM OTD-STOP-TIME
+015500         GIVING DEV-STOP-DIFF.
+015600     IF DEV-STOP-DIFF < ZERO
+015700         MULTIPLY DEV-STOP-DIFF BY -1 GIVING DEV-STOP-DIFF.
+015800
+015900     IF DEV-START-DIFF > DEV-TOLERANCE-HRS OR
+016000        DEV-STOP-DIFF > DEV-TOLERANCE-HRS
+016100         PERFORM WRITE-DEVIATION-LINE THRU
+016200                 WRITE-DEVIATION-LINE-EXIT.
+016300
+016400 PROCESS-INPUT-EXIT.  EXIT.
+016500
+016600 WRITE-DEVIATION-LINE.
+016700*        OTD-START-APPROVAL-FLAG/OTD-STOP-APPROVAL-FLAG = "Y"
+016800*        means a supervisor already approved the override, so
+016900*        the deviation is reported but flagged APPROVED rather
+017000*        than UNAPPROVED.
+017100     ADD 1 TO CT-DEVIATIONS-FOUND.
+017200     MOVE SPACES TO DEV-REPORT-LINE.
+017300     MOVE OTD-EMP-NUM TO DEV-RL-EMP-NUM.
+017400     MOVE OTD-DATE-WORKED-CYMD TO DEV-RL-DATE.
+017500     MOVE OTD-WRKSCH-START-TIME TO DEV-RL-SCHED-START.
+017600     MOVE OTD-START-TIME TO DEV-RL-ACT-START.
+017700     MOVE DEV-START-DIFF TO DEV-RL-START-DIFF.
+017800     MOVE OTD-WRKSCH-STOP-TIME TO DEV-RL-SCHED-STOP.
+017900     MOVE OTD-STOP-TIME TO DEV-RL-ACT-STOP.
+018000     MOVE DEV-STOP-DIFF TO DEV-RL-STOP-DIFF.
+018100
+018150*        Unapproved means at least one side of the deviation
+018160*        exceeded tolerance without a matching approval flag -
+018170*        a one-sided deviation only needs its own side's flag
+018180*        set, not both.
+018200     IF (DEV-START-DIFF > DEV-TOLERANCE-HRS AND
+018210          OTD-START-APPROVAL-FLAG NOT = "Y") OR
+018220         (DEV-STOP-DIFF > DEV-TOLERANCE-HRS AND
+018230          OTD-STOP-APPROVAL-FLAG NOT = "Y")
+018400         MOVE "UNAPPROVED" TO DEV-RL-STATUS
+018500     ELSE
+018600         MOVE "APPROVED" TO DEV-RL-STATUS.
+018700
+018800     WRITE PRINT-RECORD FROM DEV-REPORT-LINE.
+018900 WRITE-DEVIATION-LINE-EXIT.  EXIT.
+019000
+019100 END-OF-PROGRAM SECTION.
+019200
+019300 DONE.
+019400     STOP RUN.
+019500
+019600 END-OF-PROGRAM-EXIT.  EXIT.
