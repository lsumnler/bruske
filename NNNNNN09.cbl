@@ -0,0 +1,269 @@
+000100 IDENTIFICATION DIVISION.
+000200
+000300 PROGRAM-ID. NNNNNN09.
+000400*****************************************************************
+000500*  Written  08/08/26  TR
+000600*  Direct deposit prenote processing.  Any employee on PRTIMFIL
+000700*  with TIME-DD-FLAG = "Y" who has no DDPRENOT record yet is a
+000800*  new enrollment - they are logged to DDPRENOT at DDP-PENDING,
+000900*  a zero-dollar prenote line is sent to DDPRENEX so the bank
+001000*  can validate the routing number and account type before any
+001100*  real money moves, and TIME-DD-PRENOTE-STATUS is set to "P"
+001200*  so the live deposit is held for this pay period.  Once an
+001300*  enrollment has sat in prenote for PRCTL-DD-PRENOTE-CYCLES
+001400*  pay cycles (one cycle if that field is zero), it is promoted
+001500*  to DDP-LIVE and TIME-DD-PRENOTE-STATUS is set to "L".
+001600*****************************************************************
+001700
+001800 AUTHOR. Terry Reinholt
+001900
+002000 ENVIRONMENT DIVISION.
+002100
+002200 CONFIGURATION SECTION.
+002300
+002400 SOURCE-COMPUTER. WANG-2200-VS.
+002500 OBJECT-COMPUTER. WANG-2200-VS.
+002600
+002700     COPY FIGCONS.
+002800
+002900 INPUT-OUTPUT SECTION.
+003000
+003100 FILE-CONTROL.
+003200
+003300     COPY SLPRCNTL.
+003400
+003500     COPY SLTMETRX.
+003600
+003700     COPY SLDDPREN.
+003800
+003900     COPY SLDDPEXP.
+004000
+004100     COPY SLPRINT.
+004200
+004300/
+004400 DATA DIVISION.
+004500
+004600 FILE SECTION.
+004700
+004800     COPY FDPRCNTL.
+004900
+005000     COPY FDTMETRX.
+005100
+005200     COPY FDDDPREN.
+005300
+005400     COPY FDDDPEXP.
+005500
+005600     COPY FDPRINT.
+005700
+005800/
+005900 WORKING-STORAGE SECTION.
+006000
+006100     COPY WSPRCNTL.
+006200
+006300     COPY WSTMETRX.
+006400
+006500     COPY WSDDPREN.
+006600
+006700     COPY WSDDPEXP.
+006800
+006900     COPY WSPRINT.
+007000
+007100     COPY WSFILEST.
+007200
+007300 77  CT-EMPLOYEES-CHECKED              PIC 9(7) COMP VALUE ZERO.
+007400 77  CT-NEW-ENROLLEES                  PIC 9(7) COMP VALUE ZERO.
+007500 77  CT-PROMOTED-TO-LIVE               PIC 9(7) COMP VALUE ZERO.
+007600
+007700 77  NEW-ENROLLEE-SW                   PIC X VALUE "N".
+007800     88  NEW-ENROLLEE                   VALUE "Y".
+007900
+008000 01  DDX-PRENOTE-LINE.
+008100     05  DDX-EMP-NUM                    PIC 9(4).
+008200     05  DDX-ACCT-TYPE                  PIC X(1).
+008300     05  DDX-ROUTING-NO                 PIC 9(9).
+008400     05  DDX-AMOUNT                     PIC 9(7)V99 VALUE ZERO.
+008500     05  DDX-ISSUE-DATE                 PIC 9(6).
+008600     05  DDX-PRENOTE-CODE               PIC X(1) VALUE "P".
+008700     05  FILLER                       PIC X(57).
+008800
+008900 01  CT-REPORT-LINE.
+009000     05  FILLER                       PIC X(4).
+009100     05  CT-RL-LABEL                   PIC X(40).
+009200     05  FILLER                       PIC X(4).
+009300     05  CT-RL-VALUE                   PIC ZZZ,ZZZ,ZZ9.
+009400     05  FILLER                       PIC X(71).
+009500
+009600 01  DDP-REPORT-LINE.
+009700     05  DDP-RL-EMP-NUM                 PIC ZZZ9.
+009800     05  FILLER                       PIC X(4).
+009900     05  DDP-RL-MESSAGE                 PIC X(40).
+010000     05  FILLER                       PIC X(80).
+010100
+010200/
+010300 PROCEDURE DIVISION.
+010400
+010500 MAIN-LOGIC SECTION.
+010600
+010700 INITIALIZATION.
+010800     OPEN INPUT PAYROLL-CONTROL-FILE.
+010850     DISPLAY "ENTER EMPLOYER NUMBER TO PROCESS".
+010870     ACCEPT PRCTL-EMPLOYER-NO.
+011000     READ PAYROLL-CONTROL-FILE
+011100         INVALID KEY
+011200             DISPLAY "PAYROLL CONTROL RECORD NOT ON FILE"
+011300             GO TO DONE.
+011400
+011500     IF PRCTL-DD-FLAG NOT = "Y"
+011600         DISPLAY "DIRECT DEPOSIT NOT AUTHORIZED FOR EMPLOYER"
+011700         GO TO DONE.
+011800
+011900     OPEN I-O PAY-TIME-TRX-FILE.
+012000     OPEN I-O DD-PRENOTE-FILE.
+012100     IF DDP-FILE-STATUS = "35"
+012200         OPEN OUTPUT DD-PRENOTE-FILE
+012300         CLOSE DD-PRENOTE-FILE
+012400         OPEN I-O DD-PRENOTE-FILE.
+012500     OPEN OUTPUT DD-PRENOTE-EXPORT-FILE.
+012600     OPEN OUTPUT PRINT-FILE.
+012700
+012800     PERFORM HEADING-ROUTINE THRU
+012900             HEADING-ROUTINE-EXIT.
+013000
+013100     PERFORM PROCESS-INPUT THRU
+013200             PROCESS-INPUT-EXIT
+013300         UNTIL PTT-FILE-STATUS = AT-END.
+013400
+013500     PERFORM CLOSE-DOWN THRU
+013600             CLOSING-PROCEDURE-EXIT.
+013700
+013800     GO TO DONE.
+013900
+014000 HEADING-ROUTINE.
+014100     MOVE SPACES TO PRINT-RECORD.
+014200     MOVE "DIRECT DEPOSIT PRENOTE PROCESSING" TO PRINT-RECORD.
+014300     WRITE PRINT-RECORD.
+014400     MOVE SPACES TO PRINT-RECORD.
+014500     WRITE PRINT-RECORD.
+014600 HEADING-ROUTINE-EXIT.  EXIT.
+014700
+014800 CLOSING-PROCEDURE SECTION.
+014900
+015000 CLOSE-DOWN.
+015100     MOVE SPACES TO PRINT-RECORD.
+015200     WRITE PRINT-RECORD.
+015300     MOVE "EMPLOYEES WITH DIRECT DEPOSIT" TO CT-RL-LABEL.
+015400     MOVE CT-EMPLOYEES-CHECKED TO CT-RL-VALUE.
+015500     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+015600     MOVE "NEW ENROLLEES SENT TO PRENOTE" TO CT-RL-LABEL.
+015700     MOVE CT-NEW-ENROLLEES TO CT-RL-VALUE.
+015800     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+015900     MOVE "ENROLLEES PROMOTED TO LIVE" TO CT-RL-LABEL.
+016000     MOVE CT-PROMOTED-TO-LIVE TO CT-RL-VALUE.
+016100     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+016200
+016300     CLOSE PAYROLL-CONTROL-FILE
+016400           PAY-TIME-TRX-FILE
+016500           DD-PRENOTE-FILE
+016600           DD-PRENOTE-EXPORT-FILE
+016700           PRINT-FILE.
+016800 CLOSING-PROCEDURE-EXIT.  EXIT.
+016900
+017000/
+017100 PROCESS SECTION.
+017200
+017300 PROCESS-INPUT.
+017400
+017500     READ PAY-TIME-TRX-FILE NEXT.
+017600     IF PTT-FILE-STATUS = AT-END
+017700         GO TO PROCESS-INPUT-EXIT.
+017750
+017775*    Skip records stamped for a different employer - this run
+017780*    only reports on the employer entered at start-up.
+017790     IF TIME-EMPLOYER-NO NOT = PRCTL-EMPLOYER-NO
+017795         GO TO PROCESS-INPUT-EXIT.
+017800
+017900     IF TIME-DD-FLAG NOT = "Y"
+018050         GO TO PROCESS-INPUT-EXIT.
+018100
+018200     ADD 1 TO CT-EMPLOYEES-CHECKED.
+018300
+018400     PERFORM CHECK-PRENOTE-STATUS THRU
+018500             CHECK-PRENOTE-STATUS-EXIT.
+018600
+018700     REWRITE PAY-TIME-TRX-RECORD.
+018800 PROCESS-INPUT-EXIT.  EXIT.
+018900
+019000 CHECK-PRENOTE-STATUS.
+019100     MOVE "N" TO NEW-ENROLLEE-SW.
+019150     MOVE PRCTL-EMPLOYER-NO TO DDP-EMPLOYER-NO.
+019200     MOVE TIME-EMP-NUMBER TO DDP-EMP-NUM.
+019300     READ DD-PRENOTE-FILE.
+019400     IF DDP-FILE-STATUS = RECORD-NOT-FOUND
+019500         MOVE "Y" TO NEW-ENROLLEE-SW
+019600         MOVE "P" TO DDP-STATUS
+019700         MOVE 1 TO DDP-CYCLES-HELD
+019800         MOVE TIME-CHECK-DATE TO DDP-FIRST-SEEN-DATE
+019900         MOVE "P" TO TIME-DD-PRENOTE-STATUS
+020000         PERFORM NEW-ENROLLEE-REPORT THRU
+020100                 NEW-ENROLLEE-REPORT-EXIT
+021000         PERFORM WRITE-PRENOTE-EXPORT-LINE THRU
+021100                 WRITE-PRENOTE-EXPORT-LINE-EXIT
+021200         ADD 1 TO CT-NEW-ENROLLEES
+021300     ELSE
+021400         PERFORM UPDATE-PRENOTE-STATUS THRU
+021500                 UPDATE-PRENOTE-STATUS-EXIT.
+021600
+021700     IF NEW-ENROLLEE
+021800         WRITE DD-PRENOTE-RECORD
+021900     ELSE
+022000         REWRITE DD-PRENOTE-RECORD.
+022100 CHECK-PRENOTE-STATUS-EXIT.  EXIT.
+022200
+022300 UPDATE-PRENOTE-STATUS.
+022400     IF DDP-LIVE
+022500         MOVE "L" TO TIME-DD-PRENOTE-STATUS
+022600         GO TO UPDATE-PRENOTE-STATUS-EXIT.
+022700
+022800     IF PRCTL-DD-PRENOTE-CYCLES = ZERO
+022900         MOVE 1 TO PRCTL-DD-PRENOTE-CYCLES.
+023000
+023100     IF DDP-CYCLES-HELD NOT < PRCTL-DD-PRENOTE-CYCLES
+023200         MOVE "L" TO DDP-STATUS
+023300         MOVE "L" TO TIME-DD-PRENOTE-STATUS
+023400         PERFORM PROMOTED-REPORT THRU
+023500                 PROMOTED-REPORT-EXIT
+023600         ADD 1 TO CT-PROMOTED-TO-LIVE
+023700     ELSE
+023800         ADD 1 TO DDP-CYCLES-HELD
+023900         MOVE "P" TO TIME-DD-PRENOTE-STATUS.
+024000 UPDATE-PRENOTE-STATUS-EXIT.  EXIT.
+024100
+024200 NEW-ENROLLEE-REPORT.
+024300     MOVE SPACES TO DDP-REPORT-LINE.
+024400     MOVE TIME-EMP-NUMBER TO DDP-RL-EMP-NUM.
+024500     MOVE "NEW ENROLLMENT - PRENOTE SENT" TO DDP-RL-MESSAGE.
+024600     WRITE PRINT-RECORD FROM DDP-REPORT-LINE.
+024700 NEW-ENROLLEE-REPORT-EXIT.  EXIT.
+024800
+024900 PROMOTED-REPORT.
+025000     MOVE SPACES TO DDP-REPORT-LINE.
+025100     MOVE TIME-EMP-NUMBER TO DDP-RL-EMP-NUM.
+025200     MOVE "PRENOTE CLEARED - DEPOSIT NOW LIVE" TO DDP-RL-MESSAGE.
+025300     WRITE PRINT-RECORD FROM DDP-REPORT-LINE.
+025400 PROMOTED-REPORT-EXIT.  EXIT.
+025500
+025600 WRITE-PRENOTE-EXPORT-LINE.
+025700     MOVE SPACES TO DDX-PRENOTE-LINE.
+025800     MOVE TIME-EMP-NUMBER TO DDX-EMP-NUM.
+025900     MOVE TIME-DD-ACCT-TYPE TO DDX-ACCT-TYPE.
+026000     MOVE TIME-DD-ROUTING-NO9 TO DDX-ROUTING-NO.
+026100     MOVE TIME-CHECK-DATE TO DDX-ISSUE-DATE.
+026200     WRITE DD-PRENOTE-EXPORT-RECORD FROM DDX-PRENOTE-LINE.
+026300 WRITE-PRENOTE-EXPORT-LINE-EXIT.  EXIT.
+026400
+026500 END-OF-PROGRAM SECTION.
+026600
+026700 DONE.
+026800     STOP RUN.
+026900
+027000 END-OF-PROGRAM-EXIT.  EXIT.
