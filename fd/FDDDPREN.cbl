@@ -0,0 +1,33 @@
+000100 FD  DD-PRENOTE-FILE
+000200*  Written  08/08/26  TR
+000300*  DDPRENOT - carries each employee's direct deposit prenote
+000400*  status forward from one payroll run to the next, since
+000500*  PRTIMFIL only ever holds the current period's snapshot.  A
+000600*  new enrollment starts at DDP-PENDING and is promoted to
+000700*  DDP-LIVE once it has sat in prenote for the employer's
+000800*  configured number of cycles (PRCTL-DD-PRENOTE-CYCLES).
+000850*  Modified 08/09/26 TR - Added DDP-EMPLOYER-NO ahead of
+000860*                     DDP-EMP-NUM and made the two together
+000870*                     DDP-KEY, the record key - employee numbers
+000880*                     are only unique within one employer, and a
+000890*                     bare DDP-EMP-NUM key let two employers'
+000895*                     employees collide on the same record.
+000900*
+001000     RECORD CONTAINS 16 COMPRESSED CHARACTERS
+001100     LABEL RECORDS ARE STANDARD
+001200         VALUE OF
+001300             FILENAME IS DDP-FILE-NAME
+001400             LIBRARY  IS DDP-LIBRARY
+001500             VOLUME   IS DDP-VOLUME
+001600             SPACE    IS DDP-SPACE.
+001700
+001800 01  DD-PRENOTE-RECORD.
+001850     05  DDP-KEY.
+001860         10  DDP-EMPLOYER-NO              PIC 9(2).
+001870         10  DDP-EMP-NUM                  PIC 9(4).
+002000     05  DDP-STATUS                      PIC X(1).
+002100         88  DDP-PENDING                  VALUE "P".
+002200         88  DDP-LIVE                     VALUE "L".
+002300     05  DDP-CYCLES-HELD                 PIC 9(1).
+002400     05  DDP-FIRST-SEEN-DATE             PIC 9(6).
+002500     05  FILLER                        PIC X(2).
