@@ -0,0 +1,9 @@
+000100 FD  PRINT-FILE
+000200*  Written  08/08/26  TR
+000300*  PRINT-FILE - common 132 column print line used by batch
+000400*  reports.  Assigned to the system printer device, so it
+000500*  carries no VALUE OF FILENAME/LIBRARY/VOLUME/SPACE clause.
+000600*
+000700     LABEL RECORDS ARE OMITTED.
+000800
+000900 01  PRINT-RECORD                        PIC X(132).
