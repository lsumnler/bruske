@@ -0,0 +1,4 @@
+000100 FD  CRT-FILE
+000200     LABEL RECORDS ARE OMITTED.
+000300
+000400 01  CRT-RECORD                         PIC X(80).
