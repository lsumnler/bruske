@@ -0,0 +1,29 @@
+000100 FD  STD-CLAIM-TRANS-FILE
+000200*  Written  08/08/26  TR
+000300*  STDCLTX - inbound short-term disability claim maintenance
+000400*  transactions against STDCLAIM.  STX-ACTION-ADD opens a new
+000500*  claim, STX-ACTION-USAGE records a week drawn against an
+000600*  already-open claim, STX-ACTION-CLOSE closes a claim out once
+000700*  the employee has returned to work.
+000800*
+000900     RECORD CONTAINS 34 CHARACTERS
+001000     LABEL RECORDS ARE STANDARD
+001100         VALUE OF
+001200             FILENAME IS STX-FILE-NAME
+001300             LIBRARY  IS STX-LIBRARY
+001400             VOLUME   IS STX-VOLUME
+001500             SPACE    IS STX-SPACE.
+001600
+001700 01  STX-RECORD.
+001800     05  STX-EMP-NUM                     PIC 9(4).
+001900     05  STX-ACTION                      PIC X(1).
+002000         88  STX-ACTION-ADD                VALUE "A".
+002100         88  STX-ACTION-USAGE              VALUE "U".
+002200         88  STX-ACTION-CLOSE              VALUE "C".
+002300     05  STX-CLAIM-START-DATE             PIC 9(6).
+002400     05  STX-CLAIM-END-DATE               PIC 9(6).
+002500     05  STX-APPROVED-PCT                 PIC 9(3).
+002600     05  STX-WEEKS-APPROVED                PIC 9(2).
+002700     05  STX-TRANS-DATE                  PIC 9(6).
+002800     05  STX-USER-ID                     PIC X(3).
+002900     05  FILLER                        PIC X(3).
