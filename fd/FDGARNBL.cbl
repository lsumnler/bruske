@@ -0,0 +1,26 @@
+000100 FD  GARNISH-BAL-FILE
+000200*  Written  08/08/26  TR
+000300*  GARNBAL - carries each employee's garnishment balance due
+000400*  forward from one reconciliation run to the next, since
+000500*  PRTIMFIL only ever holds the current period's balance.
+000600*
+000650*  Modified 08/09/26 TR - Added GARN-EMPLOYER-NO ahead of
+000660*                     GARN-EMP-NUM and made the two together
+000670*                     GARN-KEY, the record key - employee numbers
+000680*                     are only unique within one employer, and a
+000690*                     bare GARN-EMP-NUM key let two employers'
+000695*                     employees collide on the same record.
+000700     RECORD CONTAINS 20 COMPRESSED CHARACTERS
+000800     LABEL RECORDS ARE STANDARD
+000900         VALUE OF
+001000             FILENAME IS GARN-FILE-NAME
+001100             LIBRARY  IS GARN-LIBRARY
+001200             VOLUME   IS GARN-VOLUME
+001300             SPACE    IS GARN-SPACE.
+001400
+001500 01  GARNISH-BAL-RECORD.
+001550     05  GARN-KEY.
+001560         10  GARN-EMPLOYER-NO           PIC 9(2).
+001570         10  GARN-EMP-NUM               PIC 9(4).
+001700     05  GARN-PRIOR-BAL-DUE             PIC S9(5)V99 COMP.
+001800     05  FILLER                        PIC X(10).
