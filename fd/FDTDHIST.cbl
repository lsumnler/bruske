@@ -0,0 +1,47 @@
+000100 FD  TD-HISTORY-FILE
+000200*  Written  08/08/26  TR
+000300*  TDHIST - full prior image of every TIMEDT record that gets
+000400*  voided or corrected, written before the change is applied,
+000500*  so a corrected or voided time-detail record can still be
+000600*  traced back to what it looked like originally instead of
+000700*  being lost to the REWRITE.  One record per change - a record
+000800*  corrected more than once accumulates one TDHIST entry per
+000900*  correction.
+000920*  Modified 08/09/26 TR - Added TDH-KEY (the TIMEDT record's own
+000940*                     primary key, broken out of TDH-PRIOR-IMAGE
+000960*                     for direct reference) and TDH-SEQ-NO, so a
+000980*                     given TIMEDT record's history entries can be
+001000*                     told apart and put back in order by sorting
+001001*                     or scanning on TDH-KEY plus TDH-SEQ-NO.
+001002*                     TD-HISTORY-FILE stays SEQUENTIAL with no
+001003*                     RECORD KEY - TDH-KEY/TDH-SEQ-NO are plain
+001004*                     identifying fields carried on the record
+001005*                     for a later reader to sort or report by,
+001006*                     not an access path into the file itself.
+001007*                     TDH-SEQ-NO is assigned by NNNNNN10 from
+001010*                     a run-scoped
+001020*                     counter rather than a value carried on
+001030*                     TIMEDT itself, so it is only guaranteed
+001040*                     unique within one run's entries for a given
+001050*                     key, not across runs.
+001100     RECORD CONTAINS 270 COMPRESSED CHARACTERS
+001200     LABEL RECORDS ARE STANDARD
+001300         VALUE OF
+001400             FILENAME IS TDH-FILE-NAME
+001500             LIBRARY  IS TDH-LIBRARY
+001600             VOLUME   IS TDH-VOLUME
+001700             SPACE    IS TDH-SPACE.
+001800
+001900 01  TDH-RECORD.
+002000     05  TDH-PRIOR-IMAGE                 PIC X(240).
+002100     05  TDH-ACTION                      PIC X(1).
+002200         88  TDH-ACTION-VOID               VALUE "V".
+002300         88  TDH-ACTION-CORRECT            VALUE "C".
+002400     05  TDH-HIST-DATE                   PIC 9(6).
+002500     05  TDH-HIST-USER-ID                PIC X(3).
+002600     05  TDH-KEY.
+002700         10  TDH-EMP-NUM                 PIC 9(4).
+002800         10  TDH-DATE-WORKED-CYMD        PIC 9(8).
+002900         10  TDH-HRS-TYPE-CODE           PIC X.
+003000         10  TDH-START-TIME              PIC 99V99.
+003100     05  TDH-SEQ-NO                      PIC 9(5) COMP.
