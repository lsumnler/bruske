@@ -0,0 +1,126 @@
+000100 FD  OTIME-DETAIL-FILE
+000200*  2/19/91 RGR - comments only
+000300*  5/24/91 JCM work schedule time for start/stop/lunch
+000400* 10/14/91 JCM Added TD-ADJ-EARNED-HRS &
+000500*                    TD-ADJ-EARNED-HRS-FLAG
+000600* 10/30/91 JCM Added TD-EARNED-HRS-ADJ-FLAG
+000700*  3/10/94 JCM Added TD-ALT-KEY-3
+000800*  5/23/94 JCM Added TD-ADJ-WRK-SCH-FLAG for PIED/STHN
+000900*  1/19/95 JCM Added TD-FIX-ADJ-WRK-SCH-FLAG for PIED/STHN
+001000*  2/02/95 JCM Added TD-TRAINING-FLAG for PIED/STHN
+001100* 12/15/98 RGR Added TD-USED-AVG-RATE-FLAG
+001200*  3/18/99 JCM Revised prim key for y2k & wrksch rec was x(180)
+001300*  6/11/03 RGR Changed comments re: training-flag
+001400*  8/08/26 TR  Pulled out of RFMTTEMP into a shared copybook so
+001500*               the work-schedule deviation report can read
+001600*               OTIMEDT without duplicating the record layout.
+001700*
+001800         RECORD CONTAINS 240 COMPRESSED CHARACTERS
+001900         LABEL RECORDS ARE STANDARD
+002000         VALUE OF
+002100             FILENAME IS OTD-FILE-NAME
+002200             LIBRARY  IS OTD-LIBRARY
+002300             VOLUME   IS OTD-VOLUME
+002400             SPACE    IS OTD-SPACE.
+002500
+002600 01  OTD-RECORD.
+002700     05 OTD-KEY.
+002800         10 OTD-EMP-NUM                          PIC 9(4).
+002900         10 OTD-ALT-KEY-1.
+003000             15 OTD-DATE-WORKED-CYMD             PIC 9(8).
+003100             15 FILLER REDEFINES OTD-DATE-WORKED-CYMD.
+003200                 20 OTD-DATE-WORKED-CC           PIC 9(2).
+003300                 20 OTD-DATE-WORKED-YMD          PIC 9(6).
+003400                 20 FILLER REDEFINES OTD-DATE-WORKED-YMD.
+003500                     25 OTD-DATE-WORKED-YY       PIC 9(2).
+003600                     25 OTD-DATE-WORKED-MM       PIC 9(2).
+003700                     25 OTD-DATE-WORKED-DD       PIC 9(2).
+003800         10 OTD-HRS-TYPE-CODE                    PIC X.
+003810             88  OTD-VALID-HRS-TYPE-CODE         VALUE "H" "N".
+003900*            Allows holiday and other hours to overlap on holiday.
+004000*            H = holiday hrs  N = non-holiday hrs
+004100         10 OTD-START-TIME                       PIC 99V99.
+004200     05  OTD-START-APPROVAL-FLAG                 PIC X.
+004300*        Y = override "normal working hours" limitations when
+004400*            computing hrs worked
+004500     05  OTD-STOP-TIME                           PIC 99V99.
+004600     05  OTD-STOP-APPROVAL-FLAG                  PIC X.
+004700*        Y = override "normal working hours" limitations when
+004800*            computing hrs worked
+004900     05  OTD-EMP-NAME                            PIC X(28).
+005000     05  OTD-ALT-KEY-2.
+005100         10 OTD-OP-CODE.
+005200             15 OTD-OP-CODE4                     PIC X(4).
+005300             15 FILLER                          PIC X(6).
+005400*           operation code - must exist in OPCODE file
+005500     05  OTD-DIST-CODE                           PIC X(4).
+005600*        payroll distribution category from OPCODE file record
+005700     05  OTD-PCS-MADE                            PIC 9(6).
+005800     05  OTD-STD-RATE                            PIC 999V99.
+005900*        (hrs per thousand, from OPCODE file)
+006000     05  OTD-TYPE                                PIC X.
+006010         88  OTD-VALID-TYPE              VALUE "I" "H" " ".
+006100*        I = Incentive  H = Hourly   else blank
+006200     05  OTD-ADJUSTED-HRS                        PIC 99V99.
+006300     05  OTD-ADJ-EARNED-HRS                      PIC 99V99.
+006400*        (pcs-made / 1000 * std-rate)
+006500     05  OTD-POST-FLAG                           PIC X.
+006600*        Y = hours from this record have been written to PRTIMFIL
+006700     05  OTD-ENTERED-USER-ID                     PIC X(3).
+006800     05  OTD-UPDATE-USER-ID                      PIC X(3).
+006900     05  OTD-UPDATE-DATE.
+007000         10  OTD-UPDATE-DATE-YY                  PIC 9(2).
+007100         10  OTD-UPDATE-DATE-MM                  PIC 9(2).
+007200         10  OTD-UPDATE-DATE-DD                  PIC 9(2).
+007300     05  OTD-UPDATE-TIME.
+007400         10  OTD-UPDATE-TIME-HH                  PIC 9(2).
+007500         10  OTD-UPDATE-TIME-MM                  PIC 9(2).
+007600     05  OTD-ADJ-START-TIME                      PIC 99V99.
+007700     05  OTD-ADJ-STOP-TIME                       PIC 99V99.
+007800     05  OTD-ABSENCE-CODE                        PIC X.
+007900*        from OPCODE file record
+008000     05  OTD-CORRECTION-FLAG                     PIC X.
+008100*        Y or N; V if Void
+008200     05  OTD-DAY-OF-WEEK                         PIC X.
+008300     05  OTD-WRKSCH-KEY8.
+008400         10  OTD-WRKSCH-CODE                     PIC X(4).
+008500         10  OTD-WRKSCH-DAY-OF-WEEK              PIC X.
+008600         10  OTD-WRKSCH-EFF-COMPL-CYMD           PIC 9(8).
+008700          10  FILLER REDEFINES OTD-WRKSCH-EFF-COMPL-CYMD.
+008800             15 OTD-WRKSCH-EFF-COMPL-CC      PIC 9(2).
+008900             15 OTD-WRKSCH-EFF-COMPL-YMD     PIC 9(6).
+009000     05  OTD-WRKSCH-DATA.
+009100         10  OTD-WRKSCH-START-TIME               PIC 99V99.
+009200         10  OTD-WRKSCH-STOP-TIME                PIC 99V99.
+009300         10  OTD-WRKSCH-LUNCH-START              PIC 99V99.
+009400         10  OTD-WRKSCH-LUNCH-STOP               PIC 99V99.
+009500     05  OTD-EARNED-HRS                          PIC 99V99.
+009600     05  OTD-ADJ-EARNED-HRS-FLAG                 PIC X(01).
+009700*           Prts as "A" next to "EARNED HRS" on SDTE
+009800*           If SDTE adjusts Missed/Earned Hrs, Flag = "A"
+009900     05  OTD-EARNED-HRS-ADJ-FLAG                 PIC X(01).
+010000*           If SDTE determines that earned hrs are adjustable,
+010100*            user is prompted; Y=Yes N=No
+010200     05 OTD-ALT-KEY-3.
+010300         10  OTD-DATE-WORKED-CYMD-3              PIC 9(8).
+010400         10  OTD-TEAM-3.
+010500             15  OTD-TEAM                        PIC X(3).
+010600         10  OTD-STAT-3.
+010700             15  OTD-STAT-FLAG-1                 PIC X.
+010800             15  OTD-STAT-FLAG-2                 PIC X.
+010900             15  OTD-STAT-FLAG-3                 PIC X.
+011000         10  OTD-NAME-3                          PIC X(10).
+011100         10  OTD-INITIAL-3                       PIC X.
+011200         10  OTD-STOP-TIME-3                     PIC 99V99.
+011300     05  OTD-ADJ-WRK-SCH-FLAG                    PIC X(1).
+011400*           Y if adjusted, else blank
+011500     05  OTD-FIX-ADJ-WRK-SCH-FLAG                PIC X(1).
+011600     05  OTD-TRAINING-FLAG                       PIC X(1).
+011700*         "#" IN TRAINING  (else blank)
+011800*         Note: Dist Code is forced to OFST, Std Rate and Pcs Made
+011900*               will be present, earned hrs related flds all
+012000*               zero or blank
+012100     05  OTD-USED-AVG-RATE-FLAG                  PIC X.
+012200*        Y or N; Y = ADJ-EARNED-HRS was calculated to pay employee
+012300*                    at her average rate.
+012400     05  FILLER                                 PIC X(59).
