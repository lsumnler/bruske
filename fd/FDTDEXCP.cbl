@@ -0,0 +1,19 @@
+000100 FD  TD-EXCEPTION-FILE
+000200*  Written  08/08/26  TR
+000300*  TD-EXCEPTION-FILE (TDEXCP) - OTIMEDT records rejected by
+000400*  RFMTTEMP because OTD-HRS-TYPE-CODE or OTD-TYPE was not one
+000500*  of the values TIMEDT is prepared to accept.  Holds the full
+000600*  image of the rejected record plus the reason it was kicked
+000700*  out so it can be corrected and re-fed rather than lost.
+000800*
+000900         RECORD CONTAINS 280 COMPRESSED CHARACTERS
+001000         LABEL RECORDS ARE STANDARD
+001100         VALUE OF
+001200             FILENAME IS TDX-FILE-NAME
+001300             LIBRARY  IS TDX-LIBRARY
+001400             VOLUME   IS TDX-VOLUME
+001500             SPACE    IS TDX-SPACE.
+001600
+001700 01  TDX-RECORD.
+001800     05  TDX-REJECTED-IMAGE                 PIC X(240).
+001900     05  TDX-REASON-TEXT                    PIC X(40).
