@@ -57,6 +57,25 @@
 005700*                         PRCTL-ST-UNEMP-MAX
 005800*                         PRCTL-ST-DISABL-MAX
 005900*                         PRCTL-ALT-ST-UNEMP-MAX
+005950*  08/08/26  TR  Added PRCTL-PP-BANK-FORMAT (out of existing
+005960*                     filler) so Positive Pay files can be
+005970*                     built for banks other than LaSalle.
+005980*  08/08/26  TR  Added PRCTL-DD-PRENOTE-CYCLES (out of existing
+005985*                     PRCTL-DD-FILLER) for prenote processing on
+005990*                     new direct deposit enrollments.
+005992*  08/08/26  TR  Changed PRCTL-ALT-STATE/-ST-UNEMP-PCT/-ST-UNEMP-
+005994*                     MAX from a single alternate state to a
+005996*                     5-occurrence PRCTL-ALT-STATE-TABLE (out of
+005998*                     the trailing record filler), so an employer
+005999*                     can be tracked in more than one alternate
+005999*                     work state at a time.
+006005*  08/09/26  TR  Added PRCTL-PAY-FREQ (out of the trailing record
+006006*                     filler) so the 401(k)/Roth YTD projection
+006007*                     report has an employer-level pay frequency
+006008*                     to work from - an employer runs one pay
+006009*                     frequency for everybody on its payroll, so
+006010*                     this belongs on PRCNTL rather than on every
+006011*                     individual PRTIMFIL record.
 006000******************************************************************
 006100 FD  PAYROLL-CONTROL-FILE
 006200      RECORD CONTAINS 800 COMPRESSED CHARACTERS
@@ -216,7 +235,11 @@
 021600            07 PRCTL-DD-IMMED-ORIG-ROUT-PFX   PIC X(01).
 021700            07 PRCTL-DD-IMMED-ORIG-ROUT8      PIC X(08).
 021800            07 PRCTL-DD-IMMED-ORIG-ROUT-CHK   PIC X(01).
-021900         05 PRCTL-DD-FILLER                   PIC X(38).
+021910         05 PRCTL-DD-PRENOTE-CYCLES           PIC 9(01).
+021920*           Pay cycles a new DD enrollment sits in prenote
+021930*           before going live - added 8/08/26 TR.  Zero
+021940*           means use the one-cycle default.
+021950         05 PRCTL-DD-FILLER                   PIC X(37).
 022000*           12/22/11  Was 40-character password -- not used
 022100         05 PRCTL-DD-LIBRARY-PREFIX           PIC X(2).
 022200         05 PRCTL-DD-SETTLEMENT.
@@ -333,13 +356,20 @@
 030200         05 PRCTL-PRIORITIZE-DEDUCTION        PIC 9(2).
 030200         05 PRCTL-PRIORITIZE-DEDUCTION        PIC 9(2).
 030200         05 PRCTL-PRIORITIZE-DEDUCTION        PIC 9(2).
-30300      03 FILLER                               PIC X(16).
+30300      03 FILLER                               PIC X(15).
 030400**       This allows for the changing of order in which we process
 030500**       deductions in table EMP-DED-EARN
 030600      03 PRCTL-PP-BANK-ID                     PIC X(15).
-030700*        Bank Account# for LaSalle Bank Positive Pay file
+030700*        Bank Account# for Positive Pay file
 030800      03 PRCTL-PP-AUTHORIZED                  PIC X(1).
 030900*        Y/N - Create Positive Pay files?
+030910      03 PRCTL-PP-BANK-FORMAT                  PIC X(1).
+030920         88 PRCTL-PP-FMT-LASALLE               VALUE "L".
+030930         88 PRCTL-PP-FMT-CHASE                 VALUE "C".
+030940         88 PRCTL-PP-FMT-GENERIC               VALUE "G".
+030950**         Which Positive Pay export layout to write for this
+030960**         employer's bank - added 8/08/26 TR when more banks
+030970**         than LaSalle started asking for Positive Pay files.
 031000      03 PRCTL-401K-CATCHUP-AGE               PIC 9(2).
 031100*        Minimum age at which 401K Catchup may be used
 031200      03 PRCTL-401K-CATCHUP-LIMIT             PIC 9(5).
@@ -358,10 +388,13 @@
 032500*          U   = Apply to pers/bday hrs used without paying.
 032600*                (Used after employees have been paid for unused
 032700*                 pers/bday hrs)
-032800      03 PRCTL-ALT-STATE                      PIC X(02).
-032900*        state of other location at which employees may work
-033000      03 PRCTL-ALT-ST-UNEMP-PCT               PIC 9(2)V99.
-033100      03 PRCTL-ALT-ST-UNEMP-MAX               PIC 9(6)V99.
+032800      03 PRCTL-ALT-STATE-TABLE OCCURS 5 TIMES
+032810          INDEXED BY PRCTL-ALT-STATE-INDEX.
+032820*        more than one other state at which employees may work
+032830         05 PRCTL-ALT-STATE                   PIC X(02).
+032900*           state of other location at which employees may work
+033000         05 PRCTL-ALT-ST-UNEMP-PCT            PIC 9(2)V99.
+033100         05 PRCTL-ALT-ST-UNEMP-MAX            PIC 9(6)V99.
 033200      03 PRCTL-ALLOW-TD-ENTRY-DYS-AHEAD       PIC 9(1).
 033300*        Allow entry of Time Details this many days ahead
 033400*        Normally 0, change temporarily in special situations
@@ -391,4 +424,13 @@
 035800         05 PRCTL-LONG-TERM-INS-RATE          PIC 9(1)V99.
 035900         05 PRCTL-LASER-FORM-FLAG             PIC X(1).
 036000*        for checks & weekly summary (Y=laser blank=N)
-036100      03 FILLER                               PIC X(72).
+036050      03 PRCTL-PAY-FREQ                       PIC X(1).
+036060*        Pay frequency this employer runs, for turning a partial
+036070*        plan year's 401(k)/Roth contributions into a projected
+036080*        full-year total.  W=weekly B=biweekly S=semi-monthly
+036090*        M=monthly; defaults to biweekly if left blank.
+036095         88 PRCTL-PAY-FREQ-WEEKLY             VALUE "W".
+036096         88 PRCTL-PAY-FREQ-BIWEEKLY           VALUE "B" " ".
+036097         88 PRCTL-PAY-FREQ-SEMI-MONTHLY       VALUE "S".
+036098         88 PRCTL-PAY-FREQ-MONTHLY            VALUE "M".
+036100      03 FILLER                               PIC X(15).
