@@ -0,0 +1,36 @@
+000100 FD  RESTART-CONTROL-FILE
+000200*  Written  08/08/26  TR
+000300*  RESTART-CONTROL-FILE (RESTCTL) - holds the key of the last
+000400*  OTIMEDT record successfully converted to TIMEDT so a failed
+000500*  or interrupted run of RFMTTEMP can resume without having to
+000600*  reprocess records already written.
+000620*  Modified 08/09/26  TR  Changed RCTL-RECORD-ID/RECTL file to
+000640*                     ORGANIZATION IS INDEXED, keyed by the
+000660*                     one-byte RCTL-RECORD-ID below, so each
+000680*                     checkpoint REWRITE can be done by key
+000700*                     instead of depending on an immediately
+000720*                     preceding READ, which a plain SEQUENTIAL
+000740*                     organization does not allow more than
+000760*                     once per run.
+000770*  Modified 08/09/26  TR  Corrected RECORD CONTAINS from 30 to 36
+000780*                     to match the record layout below - it was
+000785*                     left over from before RCTL-RECORD-ID and
+000790*                     RCTL-RECORDS-WRITTEN were added and was
+000795*                     never updated to match.
+000800         RECORD CONTAINS 36 COMPRESSED CHARACTERS
+000900         LABEL RECORDS ARE STANDARD
+001000         VALUE OF
+001100             FILENAME IS RCTL-FILE-NAME
+001200             LIBRARY  IS RCTL-LIBRARY
+001300             VOLUME   IS RCTL-VOLUME
+001400             SPACE    IS RCTL-SPACE.
+001500
+001600 01  RESTART-CONTROL-RECORD.
+001620     05  RCTL-RECORD-ID                     PIC X(01).
+001700     05  RCTL-LAST-KEY.
+001800         10  RCTL-EMP-NUM                   PIC 9(4).
+001900         10  RCTL-DATE-WORKED-CYMD           PIC 9(8).
+002000         10  RCTL-HRS-TYPE-CODE              PIC X.
+002100         10  RCTL-START-TIME                 PIC 99V99.
+002200     05  RCTL-RECORDS-WRITTEN               PIC 9(7) COMP.
+002300     05  FILLER                             PIC X(14).
