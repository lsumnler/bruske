@@ -13,6 +13,29 @@
 001300*    11/30/04 RGR  Made TIME-YEAR-BDAY-HRS-USED signed COMP;
 001400*                  removed TIME-YEAR-BIRTHDAY-HRS-USED
 001500*    01/17/12 TR   Modified for Borg Payroll project.
+001550*    08/08/26 TR   TIME-DEDUCTIONS-EARNINGS had its 05-level
+001560*                  items pasted in 12 times instead of being
+001570*                  left to the OCCURS clause to repeat them,
+001580*                  making TIME-DE-AMOUNT etc. ambiguous when
+001590*                  subscripted; reduced to one occurrence.
+001595*    08/08/26 TR   Split TIME-RESERVED-FOR-EXPANSION-1 to carve
+001596*                  out TIME-DD-PRENOTE-STATUS, so new direct
+001597*                  deposit enrollments can be held in prenote
+001598*                  until they clear.
+001599*    08/08/26 TR   Added TIME-EMPLOYER-NO so one PRTIMFIL record
+001599*                 can be tied back to PRCTL-EMPLOYER-NO for multi-
+001599*                 employer reporting; took the two bytes out of
+001599*                 the trailing FILLER.
+001605*    08/09/26 TR   Moved TIME-EMPLOYER-NO into PAY-TIME-TRX-KEY,
+001606*                 ahead of TIME-EMP-NUMBER, the same way
+001607*                 GARN-KEY, K401-KEY, DDP-KEY and STD-KEY were
+001608*                 keyed - an employee number is only unique
+001609*                 within one employer, and the bare
+001610*                 PAY-TIME-TRX-KEY let two employers' employees
+001611*                 collide on the same PRTIMFIL record.  No byte
+001612*                 count change; the field just moves from
+001613*                 TIME-DEPARTMENT-NO's neighbor into the key
+001614*                 group.
 001600******************************************************************
 001700
 001800      RECORD CONTAINS 950 COMPRESSED CHARACTERS
@@ -22,11 +45,12 @@
 002200*        LIBRARY IS "INDKFLIB"
 002300         SPACE IS PAY-TIME-TRX-FILE-SPACE.
 002400
-002500 01  PAY-TIME-TRX-RECORD.                                    
-002600      03 TIME-DEPARTMENT-NO                PIC 9(4).         
-002700      03 PAY-TIME-TRX-KEY.                                   
-002800          05 TIME-EMP-NUMBER               PIC 9(4).         
-002900          05 TIME-RECORD-TYPE              PIC 9(1).         
+002500 01  PAY-TIME-TRX-RECORD.
+002600      03 TIME-DEPARTMENT-NO                PIC 9(4).
+002700      03 PAY-TIME-TRX-KEY.
+002750          05 TIME-EMPLOYER-NO              PIC 9(02).
+002800          05 TIME-EMP-NUMBER               PIC 9(4).
+002900          05 TIME-RECORD-TYPE              PIC 9(1).
 003000      03 TIME-EMP-NAME                     PIC X(28).        
 003100      03 TIME-EMP-SOC-SEC-NO               PIC 9(9).         
 003200      03 TIME-EMP-PAY-FREQ                 PIC X(1).         
@@ -73,92 +97,15 @@
 007300      03 TIME-SAVINGS-ACCOUNT-DED          PIC S9(3)V99 COMP.
 007400      03 TIME-LOAN-DED                     PIC S9(3)V99 COMP.
 007500      03 TIME-GARNISHEE-DED                PIC S9(3)V99 COMP.
-007700      03 TIME-DEDUCTIONS-EARNINGS OCCURS 12 TIMES            
+007700      03 TIME-DEDUCTIONS-EARNINGS OCCURS 12 TIMES
 007800           INDEXED BY TIME-DEDUCTIONS-INDEX.
-007900          05 TIME-DE-CODE                  PIC X(2).         
-008000          05 TIME-DE-DESC                  PIC X(7).         
+007900          05 TIME-DE-CODE                  PIC X(2).
+008000          05 TIME-DE-DESC                  PIC X(7).
 008100          05 TIME-DE-AMOUNT                PIC S9(3)V99 COMP.
-008200          05 TIME-DE-TYPE                  PIC X(1).         
-008300          05 TIME-DE-OWED-AMT              PIC 9(5)V99 COMP. 
-008400          05 TIME-DE-PREPAID-BAL           PIC 9(3)V99 COMP. 
-008500          05 TIME-DE-FILLER                PIC X(07).        
-007900          05 TIME-DE-CODE                  PIC X(2).         
-008000          05 TIME-DE-DESC                  PIC X(7).         
-008100          05 TIME-DE-AMOUNT                PIC S9(3)V99 COMP.
-008200          05 TIME-DE-TYPE                  PIC X(1).         
-008300          05 TIME-DE-OWED-AMT              PIC 9(5)V99 COMP. 
-008400          05 TIME-DE-PREPAID-BAL           PIC 9(3)V99 COMP. 
-008500          05 TIME-DE-FILLER                PIC X(07).        
-007900          05 TIME-DE-CODE                  PIC X(2).         
-008000          05 TIME-DE-DESC                  PIC X(7).         
-008100          05 TIME-DE-AMOUNT                PIC S9(3)V99 COMP.
-008200          05 TIME-DE-TYPE                  PIC X(1).         
-008300          05 TIME-DE-OWED-AMT              PIC 9(5)V99 COMP. 
-008400          05 TIME-DE-PREPAID-BAL           PIC 9(3)V99 COMP. 
-008500          05 TIME-DE-FILLER                PIC X(07).        
-007900          05 TIME-DE-CODE                  PIC X(2).         
-008000          05 TIME-DE-DESC                  PIC X(7).         
-008100          05 TIME-DE-AMOUNT                PIC S9(3)V99 COMP.
-008200          05 TIME-DE-TYPE                  PIC X(1).         
-008300          05 TIME-DE-OWED-AMT              PIC 9(5)V99 COMP. 
-008400          05 TIME-DE-PREPAID-BAL           PIC 9(3)V99 COMP. 
-008500          05 TIME-DE-FILLER                PIC X(07).        
-007900          05 TIME-DE-CODE                  PIC X(2).         
-008000          05 TIME-DE-DESC                  PIC X(7).         
-008100          05 TIME-DE-AMOUNT                PIC S9(3)V99 COMP.
-008200          05 TIME-DE-TYPE                  PIC X(1).         
-008300          05 TIME-DE-OWED-AMT              PIC 9(5)V99 COMP. 
-008400          05 TIME-DE-PREPAID-BAL           PIC 9(3)V99 COMP. 
-008500          05 TIME-DE-FILLER                PIC X(07).        
-007900          05 TIME-DE-CODE                  PIC X(2).         
-008000          05 TIME-DE-DESC                  PIC X(7).         
-008100          05 TIME-DE-AMOUNT                PIC S9(3)V99 COMP.
-008200          05 TIME-DE-TYPE                  PIC X(1).         
-008300          05 TIME-DE-OWED-AMT              PIC 9(5)V99 COMP. 
-008400          05 TIME-DE-PREPAID-BAL           PIC 9(3)V99 COMP. 
-008500          05 TIME-DE-FILLER                PIC X(07).        
-007900          05 TIME-DE-CODE                  PIC X(2).         
-008000          05 TIME-DE-DESC                  PIC X(7).         
-008100          05 TIME-DE-AMOUNT                PIC S9(3)V99 COMP.
-008200          05 TIME-DE-TYPE                  PIC X(1).         
-008300          05 TIME-DE-OWED-AMT              PIC 9(5)V99 COMP. 
-008400          05 TIME-DE-PREPAID-BAL           PIC 9(3)V99 COMP. 
-008500          05 TIME-DE-FILLER                PIC X(07).        
-007900          05 TIME-DE-CODE                  PIC X(2).         
-008000          05 TIME-DE-DESC                  PIC X(7).         
-008100          05 TIME-DE-AMOUNT                PIC S9(3)V99 COMP.
-008200          05 TIME-DE-TYPE                  PIC X(1).         
-008300          05 TIME-DE-OWED-AMT              PIC 9(5)V99 COMP. 
-008400          05 TIME-DE-PREPAID-BAL           PIC 9(3)V99 COMP. 
-008500          05 TIME-DE-FILLER                PIC X(07).        
-007900          05 TIME-DE-CODE                  PIC X(2).         
-008000          05 TIME-DE-DESC                  PIC X(7).         
-008100          05 TIME-DE-AMOUNT                PIC S9(3)V99 COMP.
-008200          05 TIME-DE-TYPE                  PIC X(1).         
-008300          05 TIME-DE-OWED-AMT              PIC 9(5)V99 COMP. 
-008400          05 TIME-DE-PREPAID-BAL           PIC 9(3)V99 COMP. 
-008500          05 TIME-DE-FILLER                PIC X(07).        
-007900          05 TIME-DE-CODE                  PIC X(2).         
-008000          05 TIME-DE-DESC                  PIC X(7).         
-008100          05 TIME-DE-AMOUNT                PIC S9(3)V99 COMP.
-008200          05 TIME-DE-TYPE                  PIC X(1).         
-008300          05 TIME-DE-OWED-AMT              PIC 9(5)V99 COMP. 
-008400          05 TIME-DE-PREPAID-BAL           PIC 9(3)V99 COMP. 
-008500          05 TIME-DE-FILLER                PIC X(07).        
-007900          05 TIME-DE-CODE                  PIC X(2).         
-008000          05 TIME-DE-DESC                  PIC X(7).         
-008100          05 TIME-DE-AMOUNT                PIC S9(3)V99 COMP.
-008200          05 TIME-DE-TYPE                  PIC X(1).         
-008300          05 TIME-DE-OWED-AMT              PIC 9(5)V99 COMP. 
-008400          05 TIME-DE-PREPAID-BAL           PIC 9(3)V99 COMP. 
-008500          05 TIME-DE-FILLER                PIC X(07).        
-007900          05 TIME-DE-CODE                  PIC X(2).         
-008000          05 TIME-DE-DESC                  PIC X(7).         
-008100          05 TIME-DE-AMOUNT                PIC S9(3)V99 COMP.
-008200          05 TIME-DE-TYPE                  PIC X(1).         
-008300          05 TIME-DE-OWED-AMT              PIC 9(5)V99 COMP. 
-008400          05 TIME-DE-PREPAID-BAL           PIC 9(3)V99 COMP. 
-008500          05 TIME-DE-FILLER                PIC X(07).        
+008200          05 TIME-DE-TYPE                  PIC X(1).
+008300          05 TIME-DE-OWED-AMT              PIC 9(5)V99 COMP.
+008400          05 TIME-DE-PREPAID-BAL           PIC 9(3)V99 COMP.
+008500          05 TIME-DE-FILLER                PIC X(07).
 008700      03 TIME-NET-PAY                      PIC S9(5)V99 COMP.
 008800      03 TIME-EMPLR-FICA                   PIC S9(4)V99 COMP.
 008900      03 TIME-CHECK-NUMBER                 PIC 9(6).         
@@ -181,7 +128,7 @@
 010600      03 TIME-OFF-STANDARD-PAY             PIC S9(4)V99 COMP.
 010700      03 TIME-MISSED-PAY                   PIC S9(4)V99 COMP.
 010800      03 TIME-SPC-PAY                      PIC S9(4)V99 COMP.
-010900      03 TIME-AVERAGE-RATE                 PIC S9(3)V999 COMP
+010900      03 TIME-AVERAGE-RATE                 PIC S9(3)V999 COMP.
 011100      03 TIME-INCENT-ACTUAL-HRS            PIC S9(3)V99 COMP.
 011200      03 TIME-MISSED-EARNED-HRS            PIC S9(3)V99 COMP.
 011300      03 TIME-MISSED-ACTUAL-HRS            PIC S9(3)V99 COMP.
@@ -190,17 +137,21 @@
 011600      03 TIME-LOAN-BAL-DUE                 PIC S9(4)V99 COMP.
 011700      03 TIME-VACATION-HRS-USEDX.                            
 011800          05 TIME-VACATION-HRS-USED        PIC S9(3)V99 COMP.
-011900      03 TIME-RESERVED-FOR-EXPANSION-1     PIC X(2).         
+011910      03 TIME-DD-PRENOTE-STATUS            PIC X(1).           
+011920         88 TIME-DD-PRENOTE-PENDING        VALUE "P".    
+011930         88 TIME-DD-PRENOTE-LIVE           VALUE "L".    
+011940      03 TIME-RESERVED-FOR-EXPANSION-1     PIC X(1).     
 012000      03 TIME-DD-FLAG                      PIC X(1).         
 012100      03 TIME-DD-INFO.                                       
 012200          05 TIME-DD-ACCT-TYPE             PIC X(1).         
 012300          05 TIME-DD-TRN-CODE              PIC X(2).         
 012400          05 TIME-DD-ROUTING-NO9           PIC 9(9).         
-012500          05 TIME-DD-ROUTING-NO REDEFINES TIME-DD-ROUTING-NO9
+012500          05 TIME-DD-ROUTING-NO REDEFINES TIME-DD-ROUTING-NO9.
 012700             07 TIME-DD-ROUTING-A          PIC X(4).         
 012800             07 TIME-DD-ROUTING-B          PIC X(4).         
 012900             07 TIME-DD-ROUTING-CHK-DGT    PIC X(1).         
 013000          05 TIME-DD-ROUTING-NOZ REDEFINES TIME-DD-ROUTING-NO
+013050             PIC 9(9).
 016900          05 TIME-VAC-BY-WK-PAY            PIC S9(4)V99 COMP.
 017000          05 TIME-VAC-BY-WK-NUM            PIC 9(1).         
 017100          05 TIME-VAC-SEN-DATE             PIC 9(6).         
@@ -240,4 +191,4 @@
 018500         05 TIME-SUPPORT-DED-AMT           PIC S9(4)V99 COMP.
 018600         05 TIME-SUPPORT-DED-DUE           PIC S9(5)V99 COMP.
 018700         05 TIME-SUPPORT-DED-FILL          PIC X(10).        
-018800      03 FILLER                            PIC X(63).        
+018800      03 FILLER                            PIC X(61).
