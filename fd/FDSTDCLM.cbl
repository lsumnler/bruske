@@ -0,0 +1,39 @@
+000100 FD  STD-CLAIM-FILE
+000200*  Written  08/08/26  TR
+000300*  STDCLAIM - tracks each employee's short-term disability claim
+000400*  so STD pay doesn't keep running on TIMEDT past what was
+000500*  actually approved.  One record per employee - a new claim
+000600*  set up by the maintenance program simply REWRITEs the prior
+000700*  claim's record once it has been closed out.
+000750*  Modified 08/09/26 TR - Added STD-EMPLOYER-NO ahead of
+000760*                     STD-EMP-NUM and made the two together
+000770*                     STD-KEY, the record key - employee numbers
+000780*                     are only unique within one employer, and a
+000790*                     bare STD-EMP-NUM key let two employers'
+000795*                     employees collide on the same record.  The
+000796*                     nearing-limit pass now STARTs on the
+000797*                     entered employer's STD-KEY instead of
+000798*                     scanning the whole file, so it only reports
+000799*                     that employer's claims.
+000800*
+000900     RECORD CONTAINS 30 COMPRESSED CHARACTERS
+001000     LABEL RECORDS ARE STANDARD
+001100         VALUE OF
+001200             FILENAME IS STD-FILE-NAME
+001300             LIBRARY  IS STD-LIBRARY
+001400             VOLUME   IS STD-VOLUME
+001500             SPACE    IS STD-SPACE.
+001600
+001700 01  STD-CLAIM-RECORD.
+001750     05  STD-KEY.
+001760         10  STD-EMPLOYER-NO               PIC 9(2).
+001770         10  STD-EMP-NUM                   PIC 9(4).
+001900     05  STD-CLAIM-STATUS                PIC X(1).
+002000         88  STD-CLAIM-ACTIVE              VALUE "A".
+002100         88  STD-CLAIM-CLOSED              VALUE "C".
+002200     05  STD-CLAIM-START-DATE             PIC 9(6).
+002300     05  STD-CLAIM-END-DATE               PIC 9(6).
+002400     05  STD-APPROVED-PCT                 PIC 9(3).
+002500     05  STD-WEEKS-APPROVED                PIC 9(2).
+002600     05  STD-WEEKS-USED                  PIC 9(2).
+002700     05  FILLER                        PIC X(4).
