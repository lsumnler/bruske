@@ -0,0 +1,16 @@
+000100 FD  DD-PRENOTE-EXPORT-FILE
+000200*  Written  08/08/26  TR
+000300*  DDPRENEX - outbound zero-dollar prenote file, one line per
+000400*  newly-enrolled direct deposit employee, sent to the bank
+000500*  ahead of the first live deposit so a bad routing number or
+000600*  account type comes back as a return instead of a lost check.
+000700*
+000800     RECORD CONTAINS 80 CHARACTERS
+000900     LABEL RECORDS ARE STANDARD
+001000         VALUE OF
+001100             FILENAME IS DPX-FILE-NAME
+001200             LIBRARY  IS DPX-LIBRARY
+001300             VOLUME   IS DPX-VOLUME
+001400             SPACE    IS DPX-SPACE.
+001500
+001600 01  DD-PRENOTE-EXPORT-RECORD              PIC X(80).
