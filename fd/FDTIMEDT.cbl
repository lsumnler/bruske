@@ -0,0 +1,126 @@
+000100 FD  TIME-DETAIL-FILE
+000200*  Written  01/11/12  LMS
+000300*  TIME-DETAIL-FILE (TIMEDT) - standard Indak time detail record,
+000400*  target layout for RFMTTEMP's reformat of the Borg OTIMEDT file.
+000500*  Field-for-field mirror of OTD-RECORD (see OTIME-DETAIL-FILE)
+000600*  under the TD- prefix used throughout the rest of the system.
+000700*  2/19/91 RGR - comments only
+000800*  5/24/91 JCM work schedule time for start/stop/lunch
+000900* 10/14/91 JCM Added TD-ADJ-EARNED-HRS &
+001000*                    TD-ADJ-EARNED-HRS-FLAG
+001100* 10/30/91 JCM Added TD-EARNED-HRS-ADJ-FLAG
+001200*  3/10/94 JCM Added TD-ALT-KEY-3
+001300*  5/23/94 JCM Added TD-ADJ-WRK-SCH-FLAG for PIED/STHN
+001400*  1/19/95 JCM Added TD-FIX-ADJ-WRK-SCH-FLAG for PIED/STHN
+001500*  2/02/95 JCM Added TD-TRAINING-FLAG for PIED/STHN
+001600* 12/15/98 RGR Added TD-USED-AVG-RATE-FLAG
+001700*  3/18/99 JCM Revised prim key for y2k & wrksch rec was x(180)
+001800*  6/11/03 RGR Changed comments re: training-flag
+001900*
+002000     RECORD CONTAINS 240 COMPRESSED CHARACTERS
+002100     LABEL RECORDS ARE STANDARD
+002200     VALUE OF
+002300         FILENAME IS TD-FILE-NAME
+002400         LIBRARY  IS TD-LIBRARY
+002500         VOLUME   IS TD-VOLUME
+002600         SPACE    IS TD-SPACE.
+002700
+002800 01  TD-RECORD.
+002900     05 TD-KEY.
+003000         10 TD-EMP-NUM                          PIC 9(4).
+003100         10 TD-ALT-KEY-1.
+003200             15 TD-DATE-WORKED-CYMD             PIC 9(8).
+003300             15 FILLER REDEFINES TD-DATE-WORKED-CYMD.
+003400                 20 TD-DATE-WORKED-CC           PIC 9(2).
+003500                 20 TD-DATE-WORKED-YMD          PIC 9(6).
+003600                 20 FILLER REDEFINES TD-DATE-WORKED-YMD.
+003700                     25 TD-DATE-WORKED-YY       PIC 9(2).
+003800                     25 TD-DATE-WORKED-MM       PIC 9(2).
+003900                     25 TD-DATE-WORKED-DD       PIC 9(2).
+004000         10 TD-HRS-TYPE-CODE                    PIC X.
+004100*            Allows holiday and other hours to overlap on holiday.
+004200*            H = holiday hrs  N = non-holiday hrs
+004300         10 TD-START-TIME                       PIC 99V99.
+004400     05  TD-START-APPROVAL-FLAG                 PIC X.
+004500*        Y = override "normal working hours" limitations when
+004600*            computing hrs worked
+004700     05  TD-STOP-TIME                           PIC 99V99.
+004800     05  TD-STOP-APPROVAL-FLAG                  PIC X.
+004900*        Y = override "normal working hours" limitations when
+005000*            computing hrs worked
+005100     05  TD-EMP-NAME                            PIC X(28).
+005200     05  TD-ALT-KEY-2.
+005300         10 TD-OP-CODE.
+005400             15 TD-OP-CODE4                     PIC X(4).
+005500             15 FILLER                          PIC X(6).
+005600*           operation code - must exist in OPCODE file
+005700     05  TD-DIST-CODE                           PIC X(4).
+005800*        payroll distribution category from OPCODE file record
+005900     05  TD-PCS-MADE                            PIC 9(6).
+006000     05  TD-STD-RATE                            PIC 999V99.
+006100*        (hrs per thousand, from OPCODE file)
+006200     05  TD-TYPE                                PIC X.
+006300*        I = Incentive  H = Hourly   else blank
+006400     05  TD-ADJUSTED-HRS                        PIC 99V99.
+006500     05  TD-ADJ-EARNED-HRS                      PIC 99V99.
+006600*        (pcs-made / 1000 * std-rate)
+006700     05  TD-POST-FLAG                           PIC X.
+006800*        Y = hours from this record have been written to PRTIMFIL
+006900     05  TD-ENTERED-USER-ID                     PIC X(3).
+007000     05  TD-UPDATE-USER-ID                      PIC X(3).
+007100     05  TD-UPDATE-DATE.
+007200         10  TD-UPDATE-DATE-YY                  PIC 9(2).
+007300         10  TD-UPDATE-DATE-MM                  PIC 9(2).
+007400         10  TD-UPDATE-DATE-DD                  PIC 9(2).
+007500     05  TD-UPDATE-TIME.
+007600         10  TD-UPDATE-TIME-HH                  PIC 9(2).
+007700         10  TD-UPDATE-TIME-MM                  PIC 9(2).
+007800     05  TD-ADJ-START-TIME                      PIC 99V99.
+007900     05  TD-ADJ-STOP-TIME                       PIC 99V99.
+008000     05  TD-ABSENCE-CODE                        PIC X.
+008100*        from OPCODE file record
+008200     05  TD-CORRECTION-FLAG                     PIC X.
+008300*        Y or N; V if Void
+008400     05  TD-DAY-OF-WEEK                         PIC X.
+008500     05  TD-WRKSCH-KEY8.
+008600         10  TD-WRKSCH-CODE                     PIC X(4).
+008700         10  TD-WRKSCH-DAY-OF-WEEK              PIC X.
+008800         10  TD-WRKSCH-EFF-COMPL-CYMD           PIC 9(8).
+008900          10  FILLER REDEFINES TD-WRKSCH-EFF-COMPL-CYMD.
+009000             15 TD-WRKSCH-EFF-COMPL-CC      PIC 9(2).
+009100             15 TD-WRKSCH-EFF-COMPL-YMD     PIC 9(6).
+009200     05  TD-WRKSCH-DATA.
+009300         10  TD-WRKSCH-START-TIME               PIC 99V99.
+009400         10  TD-WRKSCH-STOP-TIME                PIC 99V99.
+009500         10  TD-WRKSCH-LUNCH-START              PIC 99V99.
+009600         10  TD-WRKSCH-LUNCH-STOP               PIC 99V99.
+009700     05  TD-EARNED-HRS                          PIC 99V99.
+009800     05  TD-ADJ-EARNED-HRS-FLAG                 PIC X(01).
+009900*           Prts as "A" next to "EARNED HRS" on SDTE
+010000*           If SDTE adjusts Missed/Earned Hrs, Flag = "A"
+010100     05  TD-EARNED-HRS-ADJ-FLAG                 PIC X(01).
+010200*           If SDTE determines that earned hrs are adjustable,
+010300*            user is prompted; Y=Yes N=No
+010400     05 TD-ALT-KEY-3.
+010500         10  TD-DATE-WORKED-CYMD-3              PIC 9(8).
+010600         10  TD-TEAM-3.
+010700             15  TD-TEAM                        PIC X(3).
+010800         10  TD-STAT-3.
+010900             15  TD-STAT-FLAG-1                 PIC X.
+011000             15  TD-STAT-FLAG-2                 PIC X.
+011100             15  TD-STAT-FLAG-3                 PIC X.
+011200         10  TD-NAME-3                          PIC X(10).
+011300         10  TD-INITIAL-3                       PIC X.
+011400         10  TD-STOP-TIME-3                     PIC 99V99.
+011500     05  TD-ADJ-WRK-SCH-FLAG                    PIC X(1).
+011600*           Y if adjusted, else blank
+011700     05  TD-FIX-ADJ-WRK-SCH-FLAG                PIC X(1).
+011800     05  TD-TRAINING-FLAG                       PIC X(1).
+011900*         "#" IN TRAINING  (else blank)
+012000*         Note: Dist Code is forced to OFST, Std Rate and Pcs Made
+012100*               will be present, earned hrs related flds all
+012200*               zero or blank
+012300     05  TD-USED-AVG-RATE-FLAG                  PIC X.
+012400*        Y or N; Y = ADJ-EARNED-HRS was calculated to pay employee
+012500*                    at her average rate.
+012600     05  FILLER                                 PIC X(59).
