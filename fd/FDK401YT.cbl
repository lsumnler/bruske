@@ -0,0 +1,41 @@
+000100 FD  K401-YTD-FILE
+000200*  Written  08/08/26  TR
+000300*  K401YTD - carries each employee's year-to-date 401(k) and
+000400*  Roth 401(k) contribution totals forward from one monitoring
+000500*  run to the next, since PRTIMFIL only ever holds the current
+000600*  period's deduction amounts.  Reset to zero at the start of
+000700*  each plan year - K401-PLAN-YEAR records which plan year the
+000800*  balance belongs to (from TIME-CHECK-YY on the record that
+000900*  last updated it, since there is no run-date/system-date
+001000*  field anywhere else in this tree to compare against
+001100*  PRCTL-NEW-YEAR-DATE), and NNNNNN06 resets the YTD amounts and
+001200*  K401-PERIODS-TO-DATE whenever that year changes.
+001300*  Modified 08/09/26  TR  Added K401-PLAN-YEAR and
+001400*                     K401-PERIODS-TO-DATE (out of FILLER) so
+001500*                     the plan-year reset and the projected-
+001600*                     contribution calculation both have
+001700*                     somewhere to keep state between runs.
+001750*  Modified 08/09/26 TR - Added K401-EMPLOYER-NO ahead of
+001760*                     K401-EMP-NUM and made the two together
+001770*                     K401-KEY, the record key - employee numbers
+001780*                     are only unique within one employer, and a
+001790*                     bare K401-EMP-NUM key let two employers'
+001795*                     employees collide on the same record.
+001800*
+001900     RECORD CONTAINS 24 COMPRESSED CHARACTERS
+002000     LABEL RECORDS ARE STANDARD
+002100         VALUE OF
+002200             FILENAME IS K401-FILE-NAME
+002300             LIBRARY  IS K401-LIBRARY
+002400             VOLUME   IS K401-VOLUME
+002500             SPACE    IS K401-SPACE.
+002600
+002700 01  K401-YTD-RECORD.
+002750     05  K401-KEY.
+002760         10  K401-EMPLOYER-NO           PIC 9(2).
+002770         10  K401-EMP-NUM               PIC 9(4).
+002900     05  K401-YTD-401K-AMT              PIC S9(6)V99 COMP.
+003000     05  K401-YTD-ROTH-AMT              PIC S9(6)V99 COMP.
+003100     05  K401-PLAN-YEAR                 PIC 9(2).
+003200     05  K401-PERIODS-TO-DATE           PIC 9(3).
+003300     05  FILLER                        PIC X(1).
