@@ -0,0 +1,18 @@
+000100 FD  POS-PAY-EXPORT-FILE
+000200*  Written  08/08/26  TR
+000300*  PPEXPORT - outbound Positive Pay file, one line per check,
+000400*  laid out according to PRCTL-PP-BANK-FORMAT.  PRCTL-PP-FMT-
+000500*  LASALLE writes the original fixed-column layout; any other
+000600*  format writes a comma-delimited layout (account, check
+000700*  number, amount, issue date) that covers the other banks
+000800*  that have since asked for Positive Pay files.
+000900*
+001000     RECORD CONTAINS 80 CHARACTERS
+001100     LABEL RECORDS ARE STANDARD
+001200         VALUE OF
+001300             FILENAME IS PPX-FILE-NAME
+001400             LIBRARY  IS PPX-LIBRARY
+001500             VOLUME   IS PPX-VOLUME
+001600             SPACE    IS PPX-SPACE.
+001700
+001800 01  POS-PAY-EXPORT-RECORD                PIC X(80).
