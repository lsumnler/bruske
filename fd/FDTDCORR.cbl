@@ -0,0 +1,30 @@
+000100 FD  TD-CORRECTION-TRANS-FILE
+000200*  Written  08/08/26  TR
+000300*  TDCORRTX - inbound void/correction transactions against
+000400*  TIMEDT.  One record per requested change; TDC-ACTION-VOID
+000500*  marks the matching TIMEDT record TD-CORRECTION-FLAG = "V",
+000600*  TDC-ACTION-CORRECT replaces TD-ADJUSTED-HRS/TD-ADJ-EARNED-HRS
+000700*  and sets TD-CORRECTION-FLAG = "Y".  Either way the record's
+000800*  prior image is saved to TDHIST before the change is applied.
+000900*
+001000     RECORD CONTAINS 40 CHARACTERS
+001100     LABEL RECORDS ARE STANDARD
+001200         VALUE OF
+001300             FILENAME IS TDC-FILE-NAME
+001400             LIBRARY  IS TDC-LIBRARY
+001500             VOLUME   IS TDC-VOLUME
+001600             SPACE    IS TDC-SPACE.
+001700
+001800 01  TDC-RECORD.
+001900     05  TDC-EMP-NUM                     PIC 9(4).
+002000     05  TDC-DATE-WORKED-CYMD            PIC 9(8).
+002100     05  TDC-HRS-TYPE-CODE               PIC X(1).
+002200     05  TDC-START-TIME                  PIC 99V99.
+002300     05  TDC-ACTION                      PIC X(1).
+002400         88  TDC-ACTION-VOID              VALUE "V".
+002500         88  TDC-ACTION-CORRECT           VALUE "C".
+002600     05  TDC-NEW-ADJUSTED-HRS            PIC 99V99.
+002700     05  TDC-NEW-ADJ-EARNED-HRS          PIC 99V99.
+002800     05  TDC-TRANS-DATE                  PIC 9(6).
+002900     05  TDC-USER-ID                     PIC X(3).
+003000     05  FILLER                        PIC X(5).
