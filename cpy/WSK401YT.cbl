@@ -0,0 +1,6 @@
+000050 01  K401-FILE-NAME                     PIC X(8) VALUE "K401YTD".
+000060 01  K401-LIBRARY                       PIC X(8) VALUE SPACES.
+000070 01  K401-VOLUME                        PIC X(6) VALUE SPACES.
+000080 01  K401-SPACE                         PIC 9(6) VALUE ZEROES.
+000090
+000100 01  K401-FILE-STATUS                   PIC X(2) VALUE SPACES.
