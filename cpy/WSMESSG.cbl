@@ -0,0 +1 @@
+000100 01  WS-MESSAGE-AREA                    PIC X(79) VALUE SPACES.
