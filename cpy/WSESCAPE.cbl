@@ -0,0 +1,2 @@
+000100 01  WS-ESCAPE-KEY-FLAG                 PIC X VALUE "N".
+000200     88  ESCAPE-KEY-PRESSED             VALUE "Y".
