@@ -0,0 +1 @@
+000100 01  PRT-FILE-STATUS                    PIC X(2) VALUE SPACES.
