@@ -0,0 +1,4 @@
+000100     SELECT TD-EXCEPTION-FILE
+000200         ASSIGN       TO "TDEXCP", "DISK", NODISPLAY
+000300         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS  IS TDX-FILE-STATUS.
