@@ -0,0 +1,3 @@
+000100 01  PAY-TIME-TRX-FILE-SPACE            PIC 9(6) VALUE ZEROES.
+000200
+000300 01  PTT-FILE-STATUS                    PIC X(2) VALUE SPACES.
