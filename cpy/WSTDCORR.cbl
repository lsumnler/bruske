@@ -0,0 +1,6 @@
+000050 01  TDC-FILE-NAME                     PIC X(8) VALUE "TDCORRTX".
+000060 01  TDC-LIBRARY                       PIC X(8) VALUE SPACES.
+000070 01  TDC-VOLUME                        PIC X(6) VALUE SPACES.
+000080 01  TDC-SPACE                         PIC 9(6) VALUE ZEROES.
+000090
+000100 01  TDC-FILE-STATUS                    PIC X(2) VALUE SPACES.
