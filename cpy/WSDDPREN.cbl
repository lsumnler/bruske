@@ -0,0 +1,6 @@
+000050 01  DDP-FILE-NAME                     PIC X(8) VALUE "DDPRENOT".
+000060 01  DDP-LIBRARY                       PIC X(8) VALUE SPACES.
+000070 01  DDP-VOLUME                        PIC X(6) VALUE SPACES.
+000080 01  DDP-SPACE                         PIC 9(6) VALUE ZEROES.
+000090
+000100 01  DDP-FILE-STATUS                    PIC X(2) VALUE SPACES.
