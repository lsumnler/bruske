@@ -0,0 +1,6 @@
+000100 01  PAYROLL-CONTROL-FILENAME           PIC X(8) VALUE "PRCNTL".
+000200 01  PAYROLL-CONTROL-LIBRARY            PIC X(8) VALUE SPACES.
+000300 01  PAYROLL-CONTROL-VOLUME             PIC X(6) VALUE SPACES.
+000400 01  PAYROLL-CONTROL-FILE-SPACE         PIC 9(6) VALUE ZEROES.
+000500
+000600 01  PRCTL-FILE-STATUS                  PIC X(2) VALUE SPACES.
