@@ -0,0 +1,6 @@
+000100*****************************************************************
+000200*  Figurative constants / SPECIAL-NAMES common to batch programs.
+000300*****************************************************************
+000400 SPECIAL-NAMES.
+000500     CLASS FC-ALPHA-CLASS    IS "A" THRU "Z", "a" THRU "z".
+000600     CLASS FC-NUMERIC-CLASS  IS "0" THRU "9".
