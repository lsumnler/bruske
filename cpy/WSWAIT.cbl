@@ -0,0 +1,2 @@
+000100 01  WS-WAIT-FLAG                       PIC X VALUE "N".
+000200     88  WAIT-IN-PROGRESS                VALUE "Y".
