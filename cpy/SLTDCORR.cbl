@@ -0,0 +1,4 @@
+000100     SELECT TD-CORRECTION-TRANS-FILE
+000200         ASSIGN       TO "TDCORRTX", "DISK", NODISPLAY
+000300         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS  IS TDC-FILE-STATUS.
