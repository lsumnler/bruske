@@ -0,0 +1,4 @@
+000100     SELECT POS-PAY-EXPORT-FILE
+000200         ASSIGN       TO "PPEXPORT", "DISK", NODISPLAY
+000300         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS  IS PPX-FILE-STATUS.
