@@ -0,0 +1,6 @@
+000100 01  TDX-FILE-NAME                      PIC X(8) VALUE "TDEXCP".
+000200 01  TDX-LIBRARY                        PIC X(8) VALUE SPACES.
+000300 01  TDX-VOLUME                         PIC X(6) VALUE SPACES.
+000400 01  TDX-SPACE                          PIC 9(6) VALUE ZEROES.
+000500
+000600 01  TDX-FILE-STATUS                    PIC X(2) VALUE SPACES.
