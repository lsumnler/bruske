@@ -0,0 +1,6 @@
+000100 01  TD-FILE-NAME                       PIC X(8) VALUE "TIMEDT".
+000200 01  TD-LIBRARY                         PIC X(8) VALUE SPACES.
+000300 01  TD-VOLUME                          PIC X(6) VALUE SPACES.
+000400 01  TD-SPACE                           PIC 9(6) VALUE ZEROES.
+000500
+000600 01  TD-FILE-STATUS                     PIC X(2) VALUE SPACES.
