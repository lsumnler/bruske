@@ -0,0 +1,6 @@
+000050 01  STX-FILE-NAME                     PIC X(8) VALUE "STDCLTX".
+000060 01  STX-LIBRARY                       PIC X(8) VALUE SPACES.
+000070 01  STX-VOLUME                        PIC X(6) VALUE SPACES.
+000080 01  STX-SPACE                         PIC 9(6) VALUE ZEROES.
+000090
+000100 01  STX-FILE-STATUS                    PIC X(2) VALUE SPACES.
