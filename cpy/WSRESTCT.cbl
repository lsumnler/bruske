@@ -0,0 +1,6 @@
+000100 01  RCTL-FILE-NAME                     PIC X(8) VALUE "RESTCTL".
+000200 01  RCTL-LIBRARY                       PIC X(8) VALUE SPACES.
+000300 01  RCTL-VOLUME                        PIC X(6) VALUE SPACES.
+000400 01  RCTL-SPACE                         PIC 9(6) VALUE ZEROES.
+000500
+000600 01  RCTL-FILE-STATUS                   PIC X(2) VALUE SPACES.
