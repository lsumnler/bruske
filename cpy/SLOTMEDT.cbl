@@ -0,0 +1,9 @@
+000100     SELECT OTIME-DETAIL-FILE
+000200         ASSIGN       TO "OTIMEDT", "DISK", NODISPLAY
+000300         ORGANIZATION IS INDEXED
+000400         ACCESS MODE  IS DYNAMIC
+000500         RECORD KEY   IS OTD-KEY
+000600         ALTERNATE RECORD KEY
+000700             1 IS OTD-ALT-KEY-1 WITH DUPLICATES
+000800             2 IS OTD-ALT-KEY-2 WITH DUPLICATES
+000900         FILE STATUS  IS OTD-FILE-STATUS.
