@@ -0,0 +1 @@
+000100     05  FILLER                         PIC X(1).
