@@ -0,0 +1,4 @@
+000100     SELECT STD-CLAIM-TRANS-FILE
+000200         ASSIGN       TO "STDCLTX", "DISK", NODISPLAY
+000300         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS  IS STX-FILE-STATUS.
