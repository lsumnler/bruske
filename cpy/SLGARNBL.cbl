@@ -0,0 +1,6 @@
+000100     SELECT GARNISH-BAL-FILE
+000200         ASSIGN       TO "GARNBAL", "DISK", NODISPLAY
+000300         ORGANIZATION IS INDEXED
+000400         ACCESS MODE  IS DYNAMIC
+000500         RECORD KEY   IS GARN-KEY
+000600         FILE STATUS  IS GARN-FILE-STATUS.
