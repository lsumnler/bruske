@@ -0,0 +1,4 @@
+000100 TIMEDT-ERROR-HANDLING SECTION.
+000200     USE AFTER STANDARD ERROR PROCEDURE ON TIME-DETAIL-FILE.
+000300 TIMEDT-ERROR-PARA.
+000400     DISPLAY "TIMEDT I/O ERROR - STATUS " TD-FILE-STATUS.
