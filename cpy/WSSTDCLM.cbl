@@ -0,0 +1,6 @@
+000050 01  STD-FILE-NAME                     PIC X(8) VALUE "STDCLAIM".
+000060 01  STD-LIBRARY                       PIC X(8) VALUE SPACES.
+000070 01  STD-VOLUME                        PIC X(6) VALUE SPACES.
+000080 01  STD-SPACE                         PIC 9(6) VALUE ZEROES.
+000090
+000100 01  STD-FILE-STATUS                    PIC X(2) VALUE SPACES.
