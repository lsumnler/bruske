@@ -0,0 +1,3 @@
+000100 01  CRT-WORK-AREA.
+000200     05  CRT-ROW                        PIC 9(2) VALUE ZEROES.
+000300     05  CRT-COL                        PIC 9(2) VALUE ZEROES.
