@@ -0,0 +1,4 @@
+000100     SELECT PRINT-FILE
+000200         ASSIGN       TO "PRINT", "PRINTER", NODISPLAY
+000300         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS  IS PRT-FILE-STATUS.
