@@ -0,0 +1,6 @@
+000100     SELECT RESTART-CONTROL-FILE
+000200         ASSIGN       TO "RESTCTL", "DISK", NODISPLAY
+000300         ORGANIZATION IS INDEXED
+000400         ACCESS MODE  IS DYNAMIC
+000500         RECORD KEY   IS RCTL-RECORD-ID
+000600         FILE STATUS  IS RCTL-FILE-STATUS.
