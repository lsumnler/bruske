@@ -0,0 +1,6 @@
+000100     SELECT STD-CLAIM-FILE
+000200         ASSIGN       TO "STDCLAIM", "DISK", NODISPLAY
+000300         ORGANIZATION IS INDEXED
+000400         ACCESS MODE  IS DYNAMIC
+000500         RECORD KEY   IS STD-KEY
+000600         FILE STATUS  IS STD-FILE-STATUS.
