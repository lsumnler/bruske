@@ -0,0 +1,21 @@
+000100 01  CUTOFF-WORK-AREA.
+000200     05  CO-ENTRY-DATE-YMD              PIC 9(6).
+000300     05  FILLER REDEFINES CO-ENTRY-DATE-YMD.
+000400         10  CO-ENTRY-DATE-YY           PIC 9(2).
+000500         10  CO-ENTRY-DATE-MM           PIC 9(2).
+000600         10  CO-ENTRY-DATE-DD           PIC 9(2).
+000700     05  CO-RUN-DATE-YMD                PIC 9(6).
+000800     05  FILLER REDEFINES CO-RUN-DATE-YMD.
+000900         10  CO-RUN-DATE-YY             PIC 9(2).
+001000         10  CO-RUN-DATE-MM             PIC 9(2).
+001100         10  CO-RUN-DATE-DD             PIC 9(2).
+001200     05  CO-MAX-ALLOWED-DD              PIC 9(2).
+001210     05  CO-DAYS-IN-RUN-MONTH           PIC 9(2).
+001220     05  CO-DAYS-LEFT-IN-RUN-MONTH      PIC S9(2).
+001230     05  CO-GRACE-INTO-NEXT-MM          PIC S9(2).
+001240     05  CO-LEAP-QUOTIENT               PIC 9(2).
+001250     05  CO-LEAP-REMAINDER              PIC 9(1).
+001300     05  CO-TD-ENTRY-STATUS-SW          PIC X(1) VALUE SPACE.
+001400         88  CO-TD-ENTRY-OK              VALUE SPACE.
+001500         88  CO-TD-ENTRY-TOO-EARLY       VALUE "E".
+001600         88  CO-TD-ENTRY-TOO-LATE        VALUE "L".
