@@ -0,0 +1,3 @@
+000100     SELECT CRT-FILE
+000200         ASSIGN       TO "CRT", "DISPLAY", NODISPLAY
+000300         ORGANIZATION IS SEQUENTIAL.
