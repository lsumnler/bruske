@@ -0,0 +1,4 @@
+000100 01  AT-END                             PIC X(2) VALUE "10".
+000200 01  DUPLICATE-KEY                      PIC X(2) VALUE "22".
+000300 01  RECORD-NOT-FOUND                   PIC X(2) VALUE "23".
+000400 01  SUCCESSFUL-STATUS                  PIC X(2) VALUE "00".
