@@ -0,0 +1,90 @@
+000100 CHECK-TD-ENTRY-WINDOW.
+000200*    Shared time-detail entry cutoff check, built so the cutoff
+000300*    rule only has to be coded once.  Caller MOVEs the time-
+000400*    detail entry date to CO-ENTRY-DATE-YMD and the date the
+000500*    entry was made to CO-RUN-DATE-YMD, then PERFORMs this
+000600*    paragraph THRU CHECK-TD-ENTRY-WINDOW-EXIT.  Compares
+000700*    against PRCTL-CUTOFF-TIMEDT-DATE and
+000800*    PRCTL-ALLOW-TD-ENTRY-DYS-AHEAD on the payroll control
+000900*    record, which must already be in scope.  Leaves the
+001000*    result in CO-TD-ENTRY-STATUS-SW (CO-TD-ENTRY-OK,
+001100*    CO-TD-ENTRY-TOO-EARLY, or CO-TD-ENTRY-TOO-LATE).
+001200*    Modified 08/09/26 TR - CHECK-DIFFERENT-MONTH used to flag
+001210*        ANY entry dated later than the run date as too late the
+001220*        moment the two fell in different months, so an entry
+001230*        made a day or two into the next month - still within
+001240*        PRCTL-ALLOW-TD-ENTRY-DYS-AHEAD - was wrongly rejected.
+001250*        Now carries the unused part of the grace window across
+001260*        the month boundary via CO-DAYS-LEFT-IN-RUN-MONTH, so an
+001270*        entry early in the month right after the run date is
+001280*        only flagged "L" once it is past the grace window, not
+001290*        merely because the month rolled over.
+001500     MOVE SPACE TO CO-TD-ENTRY-STATUS-SW.
+001600     IF CO-ENTRY-DATE-YMD < PRCTL-CUTOFF-TIMEDT-DATE
+001700         MOVE "E" TO CO-TD-ENTRY-STATUS-SW
+001800         GO TO CHECK-TD-ENTRY-WINDOW-EXIT.
+001900
+002000     IF CO-ENTRY-DATE-YY NOT = CO-RUN-DATE-YY OR
+002100        CO-ENTRY-DATE-MM NOT = CO-RUN-DATE-MM
+002200         GO TO CHECK-DIFFERENT-MONTH.
+002300
+002400     MOVE CO-RUN-DATE-DD TO CO-MAX-ALLOWED-DD.
+002500     ADD PRCTL-ALLOW-TD-ENTRY-DYS-AHEAD TO CO-MAX-ALLOWED-DD.
+002600     IF CO-ENTRY-DATE-DD > CO-MAX-ALLOWED-DD
+002700         MOVE "L" TO CO-TD-ENTRY-STATUS-SW.
+002800     GO TO CHECK-TD-ENTRY-WINDOW-EXIT.
+002900
+003000 CHECK-DIFFERENT-MONTH.
+003010*    Entries dated before the run date are never too late, no
+003020*    matter how the months compare - the too-early check above
+003030*    already caught the only case that matters for those.
+003040     IF CO-ENTRY-DATE-YMD < CO-RUN-DATE-YMD
+003050         GO TO CHECK-TD-ENTRY-WINDOW-EXIT.
+003060
+003070*    Anything other than exactly the month right after the run
+003080*    date is definitely outside the grace window.
+003090     IF CO-RUN-DATE-MM = 12
+003100         IF CO-ENTRY-DATE-YY NOT = CO-RUN-DATE-YY + 1 OR
+003110            CO-ENTRY-DATE-MM NOT = 1
+003120             MOVE "L" TO CO-TD-ENTRY-STATUS-SW
+003130             GO TO CHECK-TD-ENTRY-WINDOW-EXIT
+003140     ELSE
+003150         IF CO-ENTRY-DATE-YY NOT = CO-RUN-DATE-YY OR
+003160            CO-ENTRY-DATE-MM NOT = CO-RUN-DATE-MM + 1
+003170             MOVE "L" TO CO-TD-ENTRY-STATUS-SW
+003180             GO TO CHECK-TD-ENTRY-WINDOW-EXIT.
+003190
+003200     PERFORM GET-DAYS-IN-RUN-MONTH THRU
+003210             GET-DAYS-IN-RUN-MONTH-EXIT.
+003220     COMPUTE CO-DAYS-LEFT-IN-RUN-MONTH =
+003230         CO-DAYS-IN-RUN-MONTH - CO-RUN-DATE-DD.
+003240     COMPUTE CO-GRACE-INTO-NEXT-MM =
+003245         PRCTL-ALLOW-TD-ENTRY-DYS-AHEAD
+003248         - CO-DAYS-LEFT-IN-RUN-MONTH.
+003260
+003270     IF CO-GRACE-INTO-NEXT-MM NOT > ZERO OR
+003280        CO-ENTRY-DATE-DD > CO-GRACE-INTO-NEXT-MM
+003290         MOVE "L" TO CO-TD-ENTRY-STATUS-SW.
+003300 CHECK-TD-ENTRY-WINDOW-EXIT.  EXIT.
+003310
+003320 GET-DAYS-IN-RUN-MONTH.
+003330*    Calendar days in the run month, for carrying the entry-
+003340*    ahead grace window across a month boundary.  CO-RUN-DATE-YY
+003350*    is a 2-digit year, same as everywhere else in this system,
+003360*    so the leap-year test below is the ordinary divisible-by-4
+003370*    rule with no century exception.
+003380     EVALUATE CO-RUN-DATE-MM
+003390         WHEN 1  WHEN 3  WHEN 5  WHEN 7  WHEN 8  WHEN 10  WHEN 12
+003400             MOVE 31 TO CO-DAYS-IN-RUN-MONTH
+003410         WHEN 4  WHEN 6  WHEN 9  WHEN 11
+003420             MOVE 30 TO CO-DAYS-IN-RUN-MONTH
+003430         WHEN 2
+003440             DIVIDE CO-RUN-DATE-YY BY 4 GIVING CO-LEAP-QUOTIENT
+003450                 REMAINDER CO-LEAP-REMAINDER
+003460             IF CO-LEAP-REMAINDER = ZERO
+003470                 MOVE 29 TO CO-DAYS-IN-RUN-MONTH
+003480             ELSE
+003490                 MOVE 28 TO CO-DAYS-IN-RUN-MONTH
+003500         WHEN OTHER
+003510             MOVE 30 TO CO-DAYS-IN-RUN-MONTH.
+003520 GET-DAYS-IN-RUN-MONTH-EXIT.  EXIT.
