@@ -0,0 +1,6 @@
+000100 01  OTD-FILE-NAME                      PIC X(8) VALUE "OTIMEDT".
+000200 01  OTD-LIBRARY                        PIC X(8) VALUE SPACES.
+000300 01  OTD-VOLUME                         PIC X(6) VALUE SPACES.
+000400 01  OTD-SPACE                          PIC 9(6) VALUE ZEROES.
+000500
+000600 01  OTD-FILE-STATUS                    PIC X(2) VALUE SPACES.
