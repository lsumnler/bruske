@@ -0,0 +1,6 @@
+000100     SELECT PAYROLL-CONTROL-FILE
+000200         ASSIGN       TO "PRCNTL", "DISK", NODISPLAY
+000300         ORGANIZATION IS INDEXED
+000400         ACCESS MODE  IS DYNAMIC
+000500         RECORD KEY   IS PAYROLL-CONTROL-KEY
+000600         FILE STATUS  IS PRCTL-FILE-STATUS.
