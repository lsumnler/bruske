@@ -0,0 +1,6 @@
+000050 01  GARN-FILE-NAME                     PIC X(8) VALUE "GARNBAL".
+000060 01  GARN-LIBRARY                       PIC X(8) VALUE SPACES.
+000070 01  GARN-VOLUME                        PIC X(6) VALUE SPACES.
+000080 01  GARN-SPACE                         PIC 9(6) VALUE ZEROES.
+000090
+000100 01  GARN-FILE-STATUS                   PIC X(2) VALUE SPACES.
