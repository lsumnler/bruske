@@ -0,0 +1,6 @@
+000100     SELECT PAY-TIME-TRX-FILE
+000200         ASSIGN       TO "PRTIMFIL", "DISK", NODISPLAY
+000300         ORGANIZATION IS INDEXED
+000400         ACCESS MODE  IS DYNAMIC
+000500         RECORD KEY   IS PAY-TIME-TRX-KEY
+000600         FILE STATUS  IS PTT-FILE-STATUS.
