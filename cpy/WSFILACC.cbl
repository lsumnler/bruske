@@ -0,0 +1,2 @@
+000100 01  WS-FILE-ACCESS-FLAG                PIC X VALUE "N".
+000200     88  FILE-ACCESS-DENIED             VALUE "Y".
