@@ -0,0 +1,4 @@
+000100     SELECT TD-HISTORY-FILE
+000200         ASSIGN       TO "TDHIST", "DISK", NODISPLAY
+000300         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS  IS TDH-FILE-STATUS.
