@@ -0,0 +1,6 @@
+000100     SELECT DD-PRENOTE-FILE
+000200         ASSIGN       TO "DDPRENOT", "DISK", NODISPLAY
+000300         ORGANIZATION IS INDEXED
+000400         ACCESS MODE  IS DYNAMIC
+000500         RECORD KEY   IS DDP-KEY
+000600         FILE STATUS  IS DDP-FILE-STATUS.
