@@ -0,0 +1,6 @@
+000100     SELECT K401-YTD-FILE
+000200         ASSIGN       TO "K401YTD", "DISK", NODISPLAY
+000300         ORGANIZATION IS INDEXED
+000400         ACCESS MODE  IS DYNAMIC
+000500         RECORD KEY   IS K401-KEY
+000600         FILE STATUS  IS K401-FILE-STATUS.
