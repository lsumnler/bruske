@@ -0,0 +1,6 @@
+000050 01  DPX-FILE-NAME                     PIC X(8) VALUE "DDPRENEX".
+000060 01  DPX-LIBRARY                       PIC X(8) VALUE SPACES.
+000070 01  DPX-VOLUME                        PIC X(6) VALUE SPACES.
+000080 01  DPX-SPACE                         PIC 9(6) VALUE ZEROES.
+000090
+000100 01  DPX-FILE-STATUS                    PIC X(2) VALUE SPACES.
