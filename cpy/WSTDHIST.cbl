@@ -0,0 +1,6 @@
+000050 01  TDH-FILE-NAME                     PIC X(8) VALUE "TDHIST".
+000060 01  TDH-LIBRARY                       PIC X(8) VALUE SPACES.
+000070 01  TDH-VOLUME                        PIC X(6) VALUE SPACES.
+000080 01  TDH-SPACE                         PIC 9(6) VALUE ZEROES.
+000090
+000100 01  TDH-FILE-STATUS                    PIC X(2) VALUE SPACES.
