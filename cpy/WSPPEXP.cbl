@@ -0,0 +1,6 @@
+000050 01  PPX-FILE-NAME                     PIC X(8) VALUE "PPEXPORT".
+000060 01  PPX-LIBRARY                       PIC X(8) VALUE SPACES.
+000070 01  PPX-VOLUME                        PIC X(6) VALUE SPACES.
+000080 01  PPX-SPACE                         PIC 9(6) VALUE ZEROES.
+000090
+000100 01  PPX-FILE-STATUS                    PIC X(2) VALUE SPACES.
