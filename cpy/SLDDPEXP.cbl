@@ -0,0 +1,4 @@
+000100     SELECT DD-PRENOTE-EXPORT-FILE
+000200         ASSIGN       TO "DDPRENEX", "DISK", NODISPLAY
+000300         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS  IS DPX-FILE-STATUS.
