@@ -0,0 +1,235 @@
+000100 IDENTIFICATION DIVISION.
+000200
+000300 PROGRAM-ID. NNNNNN05.
+000400*****************************************************************
+000500*  Written  08/08/26  TR
+000600*  Garnishment balance-due reconciliation report.  PRTIMFIL only
+000700*  carries the current period's TIME-GARNISH-BAL-DUE, so the
+000800*  prior ending balance for each employee is carried forward in
+000900*  GARNBAL from one run to the next.  For every employee with a
+001000*  nonzero TIME-GARNISH-BAL-DUE this period, reports the prior
+001100*  balance, this period's TIME-GARNISHEE-DED, and the new
+001200*  balance, flagging any employee where prior balance minus the
+001300*  deduction does not equal the new ending balance.
+001320*  Modified 08/09/26 TR - Now prompts for the employer to run
+001330*                     against and skips any PRTIMFIL record
+001340*                     stamped for a different employer, the same
+001350*                     as the other PRTIMFIL-driven reports - the
+001360*                     GARNBAL key now also carries the employer
+001370*                     number, so this was always meant to be a
+001380*                     per-employer run.
+001400*****************************************************************
+001500
+001600 AUTHOR. Terry Reinholt
+001700
+001800 ENVIRONMENT DIVISION.
+001900
+002000 CONFIGURATION SECTION.
+002100
+002200 SOURCE-COMPUTER. WANG-2200-VS.
+002300 OBJECT-COMPUTER. WANG-2200-VS.
+002400
+002500     COPY FIGCONS.
+002600
+002700 INPUT-OUTPUT SECTION.
+002800
+002900 FILE-CONTROL.
+003000
+003050     COPY SLPRCNTL.
+003100     COPY SLTMETRX.
+003200
+003300     COPY SLGARNBL.
+003400
+003500     COPY SLPRINT.
+003600
+003700/
+003800 DATA DIVISION.
+003900
+004000 FILE SECTION.
+004100
+004150     COPY FDPRCNTL.
+004200     COPY FDTMETRX.
+004300
+004400     COPY FDGARNBL.
+004500
+004600     COPY FDPRINT.
+004700
+004800/
+004900 WORKING-STORAGE SECTION.
+005000
+005050     COPY WSPRCNTL.
+005100     COPY WSTMETRX.
+005200
+005300     COPY WSGARNBL.
+005400
+005500     COPY WSPRINT.
+005600
+005700     COPY WSFILEST.
+005800
+005900 77  EXP-END-BAL-DUE                   PIC S9(5)V99 COMP
+006000                                            VALUE ZERO.
+006050
+006060 77  NEW-EMPLOYEE-SW                   PIC X VALUE "N".
+006070     88  NEW-EMPLOYEE                  VALUE "Y".
+006100
+006200 77  CT-EMPLOYEES-CHECKED              PIC 9(7) COMP VALUE ZERO.
+006300 77  CT-NEW-EMPLOYEES                  PIC 9(7) COMP VALUE ZERO.
+006400 77  CT-MISMATCHES                     PIC 9(7) COMP VALUE ZERO.
+006500
+006600 01  CT-REPORT-LINE.
+006700     05  FILLER                       PIC X(4).
+006800     05  CT-RL-LABEL                   PIC X(40).
+006900     05  FILLER                       PIC X(4).
+007000     05  CT-RL-VALUE                   PIC ZZZ,ZZZ,ZZ9.
+007100     05  FILLER                       PIC X(71).
+007200
+007300 01  GRN-REPORT-LINE.
+007400     05  FILLER                       PIC X(4).
+007500     05  GRN-RL-EMP-NUM                PIC 9(4).
+007600     05  FILLER                       PIC X(4).
+007700     05  GRN-RL-PRIOR-BAL              PIC ZZZZ9.99-.
+007800     05  FILLER                       PIC X(2).
+007900     05  GRN-RL-DEDUCTION              PIC ZZZ9.99-.
+008000     05  FILLER                       PIC X(2).
+008100     05  GRN-RL-NEW-BAL                PIC ZZZZ9.99-.
+008200     05  FILLER                       PIC X(4).
+008300     05  GRN-RL-STATUS                 PIC X(14).
+008400     05  FILLER                       PIC X(79).
+008500
+008600/
+008700 PROCEDURE DIVISION.
+008800
+008900 MAIN-LOGIC SECTION.
+009000
+009100 INITIALIZATION.
+009110     OPEN INPUT PAYROLL-CONTROL-FILE.
+009120     DISPLAY "ENTER EMPLOYER NUMBER TO PROCESS".
+009130     ACCEPT PRCTL-EMPLOYER-NO.
+009140     READ PAYROLL-CONTROL-FILE
+009150         INVALID KEY
+009160             DISPLAY "PAYROLL CONTROL RECORD NOT ON FILE"
+009170             GO TO DONE.
+009200     OPEN INPUT PAY-TIME-TRX-FILE.
+009300     OPEN I-O GARNISH-BAL-FILE.
+009400     IF GARN-FILE-STATUS = "35"
+009500         OPEN OUTPUT GARNISH-BAL-FILE
+009600         CLOSE GARNISH-BAL-FILE
+009700         OPEN I-O GARNISH-BAL-FILE.
+009800     OPEN OUTPUT PRINT-FILE.
+009900
+010000     PERFORM HEADING-ROUTINE THRU
+010100             HEADING-ROUTINE-EXIT.
+010200
+010300     PERFORM PROCESS-INPUT THRU
+010400             PROCESS-INPUT-EXIT
+010500         UNTIL PTT-FILE-STATUS = AT-END.
+010700
+010800     PERFORM CLOSE-DOWN THRU
+010900             CLOSING-PROCEDURE-EXIT.
+011000
+011100     GO TO DONE.
+011200
+011300 HEADING-ROUTINE.
+011400     MOVE SPACES TO PRINT-RECORD.
+011500     MOVE "GARNISHMENT BALANCE-DUE RECONCILIATION REPORT" TO
+011600         PRINT-RECORD.
+011700     WRITE PRINT-RECORD.
+011800     MOVE SPACES TO PRINT-RECORD.
+011900     MOVE "EMP-NUM  PRIOR-BAL  DEDUCTION  NEW-BAL  STATUS" TO
+012000         PRINT-RECORD.
+012100     WRITE PRINT-RECORD.
+012200     MOVE SPACES TO PRINT-RECORD.
+012300     WRITE PRINT-RECORD.
+012400 HEADING-ROUTINE-EXIT.  EXIT.
+012500
+012600 CLOSING-PROCEDURE SECTION.
+012700
+012800 CLOSE-DOWN.
+012900     MOVE SPACES TO PRINT-RECORD.
+013000     WRITE PRINT-RECORD.
+013100     MOVE "EMPLOYEES CHECKED" TO CT-RL-LABEL.
+013200     MOVE CT-EMPLOYEES-CHECKED TO CT-RL-VALUE.
+013300     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+013400     MOVE "NEW - NO PRIOR BALANCE ON FILE" TO CT-RL-LABEL.
+013500     MOVE CT-NEW-EMPLOYEES TO CT-RL-VALUE.
+013600     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+013700     MOVE "MISMATCHES FOUND" TO CT-RL-LABEL.
+013800     MOVE CT-MISMATCHES TO CT-RL-VALUE.
+013900     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+014000
+014100     CLOSE PAYROLL-CONTROL-FILE
+014150           PAY-TIME-TRX-FILE
+014200           GARNISH-BAL-FILE
+014300           PRINT-FILE.
+014400 CLOSING-PROCEDURE-EXIT.  EXIT.
+014500
+014600/
+014700 PROCESS SECTION.
+014800
+014900 PROCESS-INPUT.
+015000
+015100     READ PAY-TIME-TRX-FILE NEXT.
+015200     IF PTT-FILE-STATUS = AT-END
+015300         GO TO PROCESS-INPUT-EXIT.
+015350
+015360*    Skip records stamped for a different employer - this run
+015370*    only reports on the employer entered at start-up.
+015380     IF TIME-EMPLOYER-NO NOT = PRCTL-EMPLOYER-NO
+015390         GO TO PROCESS-INPUT-EXIT.
+015400
+015500     IF TIME-GARNISH-BAL-DUE = ZERO
+015600         GO TO PROCESS-INPUT-EXIT.
+015700
+015800     PERFORM RECONCILE-EMPLOYEE THRU
+015900             RECONCILE-EMPLOYEE-EXIT.
+016000 PROCESS-INPUT-EXIT.  EXIT.
+016100
+016200 RECONCILE-EMPLOYEE.
+016300     ADD 1 TO CT-EMPLOYEES-CHECKED.
+016400     MOVE "N" TO NEW-EMPLOYEE-SW.
+016450     MOVE PRCTL-EMPLOYER-NO TO GARN-EMPLOYER-NO.
+016500     MOVE TIME-EMP-NUMBER TO GARN-EMP-NUM.
+016600     READ GARNISH-BAL-FILE.
+016700     IF GARN-FILE-STATUS = RECORD-NOT-FOUND
+016800         ADD 1 TO CT-NEW-EMPLOYEES
+016900         MOVE "Y" TO NEW-EMPLOYEE-SW
+017000         MOVE ZERO TO GARN-PRIOR-BAL-DUE
+017100         PERFORM WRITE-GARNISH-LINE THRU
+017200                 WRITE-GARNISH-LINE-EXIT
+017300         MOVE TIME-GARNISH-BAL-DUE TO GARN-PRIOR-BAL-DUE
+017400         WRITE GARNISH-BAL-RECORD
+017500         GO TO RECONCILE-EMPLOYEE-EXIT.
+017600
+017700     SUBTRACT TIME-GARNISHEE-DED FROM GARN-PRIOR-BAL-DUE
+017800         GIVING EXP-END-BAL-DUE.
+017900
+018000     PERFORM WRITE-GARNISH-LINE THRU
+018100             WRITE-GARNISH-LINE-EXIT.
+018200
+018300     MOVE TIME-GARNISH-BAL-DUE TO GARN-PRIOR-BAL-DUE.
+018400     REWRITE GARNISH-BAL-RECORD.
+018500 RECONCILE-EMPLOYEE-EXIT.  EXIT.
+018600
+018700 WRITE-GARNISH-LINE.
+018800     MOVE SPACES TO GRN-REPORT-LINE.
+018900     MOVE TIME-EMP-NUMBER TO GRN-RL-EMP-NUM.
+019000     MOVE GARN-PRIOR-BAL-DUE TO GRN-RL-PRIOR-BAL.
+019100     MOVE TIME-GARNISHEE-DED TO GRN-RL-DEDUCTION.
+019200     MOVE TIME-GARNISH-BAL-DUE TO GRN-RL-NEW-BAL.
+019300     IF NEW-EMPLOYEE
+019400         MOVE "NO PRIOR BAL" TO GRN-RL-STATUS
+019500     ELSE
+019600         IF EXP-END-BAL-DUE = TIME-GARNISH-BAL-DUE
+019700             MOVE "MATCH" TO GRN-RL-STATUS
+019800         ELSE
+019900             ADD 1 TO CT-MISMATCHES
+020000             MOVE "MISMATCH" TO GRN-RL-STATUS.
+020100     WRITE PRINT-RECORD FROM GRN-REPORT-LINE.
+020200 WRITE-GARNISH-LINE-EXIT.  EXIT.
+020300
+020400 END-OF-PROGRAM SECTION.
+020500
+020600 DONE.
+020700     STOP RUN.
+020800
+020900 END-OF-PROGRAM-EXIT.  EXIT.
