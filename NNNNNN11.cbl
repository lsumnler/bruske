@@ -0,0 +1,198 @@
+000100 IDENTIFICATION DIVISION.
+000200
+000300 PROGRAM-ID. NNNNNN11.
+000400*****************************************************************
+000500*  Written  08/08/26  TR
+000600*  Time-detail entry cutoff exception report.  Reads TIMEDT and
+000700*  checks every record's TD-DATE-WORKED-YMD against the employer's
+000800*  PRCTL-CUTOFF-TIMEDT-DATE and PRCTL-ALLOW-TD-ENTRY-DYS-AHEAD,
+000900*  using the shared CHECK-TD-ENTRY-WINDOW paragraph (DSCUTOFF) so
+001000*  the cutoff rule is coded in exactly one place instead of being
+001100*  copied into every program that cares about it.  Any record
+001200*  entered too early or too late for the cutoff window is listed
+001300*  on the exception report.
+001400*****************************************************************
+001500
+001600 AUTHOR. Terry Reinholt
+001700
+001800 ENVIRONMENT DIVISION.
+001900
+002000 CONFIGURATION SECTION.
+002100
+002200 SOURCE-COMPUTER. WANG-2200-VS.
+002300 OBJECT-COMPUTER. WANG-2200-VS.
+002400
+002500     COPY FIGCONS.
+002600
+002700 INPUT-OUTPUT SECTION.
+002800
+002900 FILE-CONTROL.
+003000
+003100     COPY SLPRCNTL.
+003200
+003300     COPY SLTIMEDT.
+003400
+003500     COPY SLPRINT.
+003600
+003700/
+003800 DATA DIVISION.
+003900
+004000 FILE SECTION.
+004100
+004200     COPY FDPRCNTL.
+004300
+004400     COPY FDTIMEDT.
+004500
+004600     COPY FDPRINT.
+004700
+004800/
+004900 WORKING-STORAGE SECTION.
+005000
+005100     COPY WSPRCNTL.
+005200
+005300     COPY WSTIMEDT.
+005400
+005500     COPY WSCUTOFF.
+005600
+005700     COPY WSPRINT.
+005800
+005900     COPY WSFILEST.
+006000
+006100 77  CT-RECORDS-READ                   PIC 9(7) COMP VALUE ZERO.
+006200 77  CT-TOO-EARLY                      PIC 9(7) COMP VALUE ZERO.
+006300 77  CT-TOO-LATE                       PIC 9(7) COMP VALUE ZERO.
+006400
+006500 01  CT-REPORT-LINE.
+006600     05  FILLER                       PIC X(4).
+006700     05  CT-RL-LABEL                   PIC X(40).
+006800     05  FILLER                       PIC X(4).
+006900     05  CT-RL-VALUE                   PIC ZZZ,ZZZ,ZZ9.
+007000     05  FILLER                       PIC X(71).
+007100
+007200 01  CO-REPORT-LINE.
+007300     05  CO-RL-EMP-NUM                  PIC ZZZ9.
+007400     05  FILLER                       PIC X(3).
+007500     05  CO-RL-DATE-WORKED              PIC 9(8).
+007600     05  FILLER                       PIC X(3).
+007700     05  CO-RL-UPDATE-DATE              PIC 9(6).
+007800     05  FILLER                       PIC X(3).
+007900     05  CO-RL-MESSAGE                 PIC X(30).
+008000     05  FILLER                       PIC X(62).
+008100
+008200/
+008300 PROCEDURE DIVISION.
+008400
+008500 MAIN-LOGIC SECTION.
+008600
+008700 INITIALIZATION.
+008800     OPEN INPUT PAYROLL-CONTROL-FILE.
+008850     DISPLAY "ENTER EMPLOYER NUMBER TO PROCESS".
+008870     ACCEPT PRCTL-EMPLOYER-NO.
+009000     READ PAYROLL-CONTROL-FILE
+009100         INVALID KEY
+009200             DISPLAY "PAYROLL CONTROL RECORD NOT ON FILE"
+009300             GO TO DONE.
+009400
+009500     OPEN INPUT TIME-DETAIL-FILE.
+009520*    TIMEDT carries no employer number of its own, so this
+009540*    run checks TIMEDT against the one employer entered at
+009560*    start-up and is meant to be run once per employer.
+009600     OPEN OUTPUT PRINT-FILE.
+009700
+009800     PERFORM HEADING-ROUTINE THRU
+009900             HEADING-ROUTINE-EXIT.
+010000
+010100     PERFORM PROCESS-INPUT THRU
+010200             PROCESS-INPUT-EXIT
+010300         UNTIL TD-FILE-STATUS = AT-END.
+010400
+010500     PERFORM CLOSE-DOWN THRU
+010600             CLOSING-PROCEDURE-EXIT.
+010700
+010800     GO TO DONE.
+010900
+011000 HEADING-ROUTINE.
+011100     MOVE SPACES TO PRINT-RECORD.
+011200     MOVE "TIME DETAIL ENTRY CUTOFF EXCEPTION REPORT" TO
+011300         PRINT-RECORD.
+011400     WRITE PRINT-RECORD.
+011500     MOVE SPACES TO PRINT-RECORD.
+011600     WRITE PRINT-RECORD.
+011700 HEADING-ROUTINE-EXIT.  EXIT.
+011800
+011900 CLOSING-PROCEDURE SECTION.
+012000
+012100 CLOSE-DOWN.
+012200     MOVE SPACES TO PRINT-RECORD.
+012300     WRITE PRINT-RECORD.
+012400     MOVE "TIME DETAIL RECORDS READ" TO CT-RL-LABEL.
+012500     MOVE CT-RECORDS-READ TO CT-RL-VALUE.
+012600     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+012700     MOVE "ENTERED TOO EARLY FOR CUTOFF" TO CT-RL-LABEL.
+012800     MOVE CT-TOO-EARLY TO CT-RL-VALUE.
+012900     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+013000     MOVE "ENTERED TOO LATE FOR CUTOFF" TO CT-RL-LABEL.
+013100     MOVE CT-TOO-LATE TO CT-RL-VALUE.
+013200     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+013300
+013400     CLOSE PAYROLL-CONTROL-FILE
+013500           TIME-DETAIL-FILE
+013600           PRINT-FILE.
+013700 CLOSING-PROCEDURE-EXIT.  EXIT.
+013800
+013900/
+014000 PROCESS SECTION.
+014100
+014200 PROCESS-INPUT.
+014300
+014400     READ TIME-DETAIL-FILE NEXT.
+014500     IF TD-FILE-STATUS = AT-END
+014600         GO TO PROCESS-INPUT-EXIT.
+014700
+014800     ADD 1 TO CT-RECORDS-READ.
+014900
+015000     MOVE TD-DATE-WORKED-YMD TO CO-ENTRY-DATE-YMD.
+015100     MOVE TD-UPDATE-DATE TO CO-RUN-DATE-YMD.
+015200
+015300     PERFORM CHECK-TD-ENTRY-WINDOW THRU
+015400             CHECK-TD-ENTRY-WINDOW-EXIT.
+015500
+015600     IF CO-TD-ENTRY-OK
+015700         GO TO PROCESS-INPUT-EXIT.
+015800
+015900     IF CO-TD-ENTRY-TOO-EARLY
+016000         PERFORM TOO-EARLY-REPORT THRU
+016100                 TOO-EARLY-REPORT-EXIT
+016200     ELSE
+016300         PERFORM TOO-LATE-REPORT THRU
+016400                 TOO-LATE-REPORT-EXIT.
+016500 PROCESS-INPUT-EXIT.  EXIT.
+016600
+016700     COPY DSCUTOFF.
+016800
+016900 TOO-EARLY-REPORT.
+017000     MOVE SPACES TO CO-REPORT-LINE.
+017100     MOVE TD-EMP-NUM TO CO-RL-EMP-NUM.
+017200     MOVE TD-DATE-WORKED-CYMD TO CO-RL-DATE-WORKED.
+017300     MOVE TD-UPDATE-DATE TO CO-RL-UPDATE-DATE.
+017400     MOVE "ENTERED BEFORE CUTOFF DATE" TO CO-RL-MESSAGE.
+017500     WRITE PRINT-RECORD FROM CO-REPORT-LINE.
+017600     ADD 1 TO CT-TOO-EARLY.
+017700 TOO-EARLY-REPORT-EXIT.  EXIT.
+017800
+017900 TOO-LATE-REPORT.
+018000     MOVE SPACES TO CO-REPORT-LINE.
+018100     MOVE TD-EMP-NUM TO CO-RL-EMP-NUM.
+018200     MOVE TD-DATE-WORKED-CYMD TO CO-RL-DATE-WORKED.
+018300     MOVE TD-UPDATE-DATE TO CO-RL-UPDATE-DATE.
+018400     MOVE "ENTERED TOO LATE - PAST ALLOWANCE" TO CO-RL-MESSAGE.
+018500     WRITE PRINT-RECORD FROM CO-REPORT-LINE.
+018600     ADD 1 TO CT-TOO-LATE.
+018700 TOO-LATE-REPORT-EXIT.  EXIT.
+018800
+018900 END-OF-PROGRAM SECTION.
+019000
+019100 DONE.
+019200     STOP RUN.
+019300
+019400 END-OF-PROGRAM-EXIT.  EXIT.
