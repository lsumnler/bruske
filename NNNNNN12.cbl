@@ -0,0 +1,369 @@
+000100 IDENTIFICATION DIVISION.
+000200
+000300 PROGRAM-ID. NNNNNN12.
+000400*****************************************************************
+000500*  Written  08/08/26  TR
+000600*  Short-term disability claim maintenance and nearing-limit
+000700*  report.  Applies STDCLTX transactions against STDCLAIM -
+000800*  STX-ACTION-ADD opens a new claim (defaulting the approved
+000900*  percentage to PRCTL-SHORT-TERM-DIS-PCT when the transaction
+001000*  doesn't carry one), STX-ACTION-USAGE records one more week
+001100*  drawn against an open claim, STX-ACTION-CLOSE closes a claim
+001200*  out once the employee returns to work.  After the
+001300*  transactions are applied, lists every still-open claim that
+001400*  is at or within one week of its approved-weeks limit, so STD
+001500*  pay doesn't keep getting entered on TIMEDT past what was
+001600*  actually approved.
+001700*****************************************************************
+001800
+001900 AUTHOR. Terry Reinholt
+002000
+002100 ENVIRONMENT DIVISION.
+002200
+002300 CONFIGURATION SECTION.
+002400
+002500 SOURCE-COMPUTER. WANG-2200-VS.
+002600 OBJECT-COMPUTER. WANG-2200-VS.
+002700
+002800     COPY FIGCONS.
+002900
+003000 INPUT-OUTPUT SECTION.
+003100
+003200 FILE-CONTROL.
+003300
+003400     COPY SLPRCNTL.
+003500
+003600     COPY SLSTDCLM.
+003700
+003800     COPY SLSTDCTX.
+003900
+004000     COPY SLPRINT.
+004100
+004200/
+004300 DATA DIVISION.
+004400
+004500 FILE SECTION.
+004600
+004700     COPY FDPRCNTL.
+004800
+004900     COPY FDSTDCLM.
+005000
+005100     COPY FDSTDCTX.
+005200
+005300     COPY FDPRINT.
+005400
+005500/
+005600 WORKING-STORAGE SECTION.
+005700
+005800     COPY WSPRCNTL.
+005900
+006000     COPY WSSTDCLM.
+006100
+006200     COPY WSSTDCTX.
+006300
+006400     COPY WSPRINT.
+006500
+006600     COPY WSFILEST.
+006700
+006800 77  CT-TRANS-READ                    PIC 9(7) COMP VALUE ZERO.
+006900 77  CT-CLAIMS-ADDED                  PIC 9(7) COMP VALUE ZERO.
+007000 77  CT-USAGE-RECORDED                PIC 9(7) COMP VALUE ZERO.
+007100 77  CT-CLAIMS-CLOSED                 PIC 9(7) COMP VALUE ZERO.
+007200 77  CT-TRANS-REJECTED                PIC 9(7) COMP VALUE ZERO.
+007300 77  CT-NEARING-LIMIT                 PIC 9(7) COMP VALUE ZERO.
+007400 77  CT-AT-OVER-LIMIT                 PIC 9(7) COMP VALUE ZERO.
+007500
+007600 77  WEEKS-REMAINING-SW               PIC S9(3) COMP VALUE ZERO.
+007650 77  STX-MSG-TEXT                     PIC X(40) VALUE SPACES.
+007700
+007800 01  CT-REPORT-LINE.
+007900     05  FILLER                       PIC X(4).
+008000     05  CT-RL-LABEL                   PIC X(40).
+008100     05  FILLER                       PIC X(4).
+008200     05  CT-RL-VALUE                   PIC ZZZ,ZZZ,ZZ9.
+008300     05  FILLER                       PIC X(71).
+008400
+008500 01  STX-REPORT-LINE.
+008600     05  STX-RL-EMP-NUM                 PIC ZZZ9.
+008700     05  FILLER                       PIC X(3).
+008800     05  STX-RL-MESSAGE                 PIC X(40).
+008900     05  FILLER                       PIC X(81).
+009000
+009100 01  STD-REPORT-LINE.
+009200     05  STD-RL-EMP-NUM                 PIC ZZZ9.
+009300     05  FILLER                       PIC X(3).
+009400     05  STD-RL-WEEKS-APPROVED          PIC Z9.
+009500     05  FILLER                       PIC X(3).
+009600     05  STD-RL-WEEKS-USED              PIC Z9.
+009700     05  FILLER                       PIC X(3).
+009800     05  STD-RL-STATUS                 PIC X(18).
+009900     05  FILLER                       PIC X(86).
+010000
+010100/
+010200 PROCEDURE DIVISION.
+010300
+010400 MAIN-LOGIC SECTION.
+010500
+010600 INITIALIZATION.
+010700     OPEN INPUT PAYROLL-CONTROL-FILE.
+010750     DISPLAY "ENTER EMPLOYER NUMBER TO PROCESS".
+010770     ACCEPT PRCTL-EMPLOYER-NO.
+010900     READ PAYROLL-CONTROL-FILE
+011000         INVALID KEY
+011100             DISPLAY "PAYROLL CONTROL RECORD NOT ON FILE"
+011200             GO TO DONE.
+011300
+011350*    STDCLTX carries no employer number of its own, so the
+011370*    default approved percentage below comes from the one
+011380*    employer entered at start-up; run once per employer.
+011400     OPEN INPUT STD-CLAIM-TRANS-FILE.
+011500     OPEN I-O STD-CLAIM-FILE.
+011600     IF STD-FILE-STATUS = "35"
+011700         OPEN OUTPUT STD-CLAIM-FILE
+011800         CLOSE STD-CLAIM-FILE
+011900         OPEN I-O STD-CLAIM-FILE.
+012000     OPEN OUTPUT PRINT-FILE.
+012100
+012200     PERFORM HEADING-ROUTINE THRU
+012300             HEADING-ROUTINE-EXIT.
+012400
+012500     PERFORM PROCESS-INPUT THRU
+012600             PROCESS-INPUT-EXIT
+012700         UNTIL STX-FILE-STATUS = AT-END.
+012800
+012900     PERFORM NEARING-LIMIT-PASS THRU
+013000             NEARING-LIMIT-PASS-EXIT.
+013100
+013200     PERFORM CLOSE-DOWN THRU
+013300             CLOSING-PROCEDURE-EXIT.
+013400
+013500     GO TO DONE.
+013600
+013700 HEADING-ROUTINE.
+013800     MOVE SPACES TO PRINT-RECORD.
+013900     MOVE "SHORT TERM DISABILITY CLAIM MAINTENANCE" TO
+014000         PRINT-RECORD.
+014100     WRITE PRINT-RECORD.
+014200     MOVE SPACES TO PRINT-RECORD.
+014300     WRITE PRINT-RECORD.
+014400 HEADING-ROUTINE-EXIT.  EXIT.
+014500
+014600 CLOSING-PROCEDURE SECTION.
+014700
+014800 CLOSE-DOWN.
+014900     MOVE SPACES TO PRINT-RECORD.
+015000     WRITE PRINT-RECORD.
+015100     MOVE "TRANSACTIONS READ" TO CT-RL-LABEL.
+015200     MOVE CT-TRANS-READ TO CT-RL-VALUE.
+015300     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+015400     MOVE "CLAIMS ADDED" TO CT-RL-LABEL.
+015500     MOVE CT-CLAIMS-ADDED TO CT-RL-VALUE.
+015600     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+015700     MOVE "WEEKS-USED UPDATES RECORDED" TO CT-RL-LABEL.
+015800     MOVE CT-USAGE-RECORDED TO CT-RL-VALUE.
+015900     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+016000     MOVE "CLAIMS CLOSED" TO CT-RL-LABEL.
+016100     MOVE CT-CLAIMS-CLOSED TO CT-RL-VALUE.
+016200     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+016300     MOVE "TRANSACTIONS REJECTED" TO CT-RL-LABEL.
+016400     MOVE CT-TRANS-REJECTED TO CT-RL-VALUE.
+016500     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+016600     MOVE "CLAIMS NEARING APPROVED-WEEKS LIMIT" TO CT-RL-LABEL.
+016700     MOVE CT-NEARING-LIMIT TO CT-RL-VALUE.
+016800     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+016900     MOVE "CLAIMS AT OR OVER APPROVED-WEEKS LIMIT" TO
+017000         CT-RL-LABEL.
+017100     MOVE CT-AT-OVER-LIMIT TO CT-RL-VALUE.
+017200     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+017300
+017400     CLOSE PAYROLL-CONTROL-FILE
+017500           STD-CLAIM-TRANS-FILE
+017600           STD-CLAIM-FILE
+017700           PRINT-FILE.
+017800 CLOSING-PROCEDURE-EXIT.  EXIT.
+017900
+018000/
+018100 PROCESS SECTION.
+018200
+018300 PROCESS-INPUT.
+018400
+018500     READ STD-CLAIM-TRANS-FILE NEXT.
+018600     IF STX-FILE-STATUS = AT-END
+018700         GO TO PROCESS-INPUT-EXIT.
+018800
+018900     ADD 1 TO CT-TRANS-READ.
+018950     MOVE PRCTL-EMPLOYER-NO TO STD-EMPLOYER-NO.
+019000     MOVE STX-EMP-NUM TO STD-EMP-NUM.
+019100
+019200     IF STX-ACTION-ADD
+019300         PERFORM ADD-CLAIM THRU
+019400                 ADD-CLAIM-EXIT
+019500     ELSE
+019600         IF STX-ACTION-USAGE
+019700             PERFORM RECORD-USAGE THRU
+019800                     RECORD-USAGE-EXIT
+019850         ELSE
+019860             IF STX-ACTION-CLOSE
+019870                 PERFORM CLOSE-CLAIM THRU
+019880                         CLOSE-CLAIM-EXIT
+019890             ELSE
+019895                 MOVE "INVALID ACTION CODE - REJECTED" TO
+019896                     STX-MSG-TEXT
+019897                 PERFORM REJECTED-REPORT THRU
+019898                         REJECTED-REPORT-EXIT.
+020200 PROCESS-INPUT-EXIT.  EXIT.
+020300
+020400 ADD-CLAIM.
+020500     READ STD-CLAIM-FILE.
+020600     IF STD-FILE-STATUS = SUCCESSFUL-STATUS AND
+020700        STD-CLAIM-ACTIVE
+020800         MOVE "CLAIM ALREADY ACTIVE - REJECTED" TO
+020850             STX-MSG-TEXT
+020900         PERFORM REJECTED-REPORT THRU
+020950                 REJECTED-REPORT-EXIT
+021000         GO TO ADD-CLAIM-EXIT.
+021300
+021400     MOVE "A" TO STD-CLAIM-STATUS.
+021500     MOVE STX-CLAIM-START-DATE TO STD-CLAIM-START-DATE.
+021600     MOVE STX-CLAIM-END-DATE TO STD-CLAIM-END-DATE.
+021700     MOVE STX-WEEKS-APPROVED TO STD-WEEKS-APPROVED.
+021800     MOVE ZERO TO STD-WEEKS-USED.
+021900
+022000     IF STX-APPROVED-PCT = ZERO
+022100         MOVE PRCTL-SHORT-TERM-DIS-PCT TO STD-APPROVED-PCT
+022200     ELSE
+022300         MOVE STX-APPROVED-PCT TO STD-APPROVED-PCT.
+022400
+022500     IF STD-FILE-STATUS = SUCCESSFUL-STATUS
+022600         REWRITE STD-CLAIM-RECORD
+022700     ELSE
+022800         WRITE STD-CLAIM-RECORD.
+022900     ADD 1 TO CT-CLAIMS-ADDED.
+023000
+023100     MOVE "CLAIM ADDED" TO STX-MSG-TEXT.
+023200     PERFORM TRANSACTION-REPORT THRU
+023300             TRANSACTION-REPORT-EXIT.
+023400 ADD-CLAIM-EXIT.  EXIT.
+023500
+023600 RECORD-USAGE.
+023700     READ STD-CLAIM-FILE
+023800         INVALID KEY
+023900             MOVE "CLAIM NOT ON FILE - REJECTED" TO
+024000                 STX-MSG-TEXT
+024100             PERFORM REJECTED-REPORT THRU
+024200                     REJECTED-REPORT-EXIT
+024300             GO TO RECORD-USAGE-EXIT.
+024400
+024500     IF NOT STD-CLAIM-ACTIVE
+024600         MOVE "CLAIM NOT ACTIVE - REJECTED" TO STX-MSG-TEXT
+024700         PERFORM REJECTED-REPORT THRU
+024800                 REJECTED-REPORT-EXIT
+024900         GO TO RECORD-USAGE-EXIT.
+025000
+025100     ADD 1 TO STD-WEEKS-USED.
+025200     REWRITE STD-CLAIM-RECORD.
+025300     ADD 1 TO CT-USAGE-RECORDED.
+025400
+025500     MOVE "WEEK OF STD USAGE RECORDED" TO STX-MSG-TEXT.
+025600     PERFORM TRANSACTION-REPORT THRU
+025700             TRANSACTION-REPORT-EXIT.
+025800 RECORD-USAGE-EXIT.  EXIT.
+025900
+026000 CLOSE-CLAIM.
+026100     READ STD-CLAIM-FILE
+026200         INVALID KEY
+026300             MOVE "CLAIM NOT ON FILE - REJECTED" TO
+026400                 STX-MSG-TEXT
+026500             PERFORM REJECTED-REPORT THRU
+026600                     REJECTED-REPORT-EXIT
+026700             GO TO CLOSE-CLAIM-EXIT.
+026800
+026900     MOVE "C" TO STD-CLAIM-STATUS.
+027000     MOVE STX-CLAIM-END-DATE TO STD-CLAIM-END-DATE.
+027100     REWRITE STD-CLAIM-RECORD.
+027200     ADD 1 TO CT-CLAIMS-CLOSED.
+027300
+027400     MOVE "CLAIM CLOSED" TO STX-MSG-TEXT.
+027500     PERFORM TRANSACTION-REPORT THRU
+027600             TRANSACTION-REPORT-EXIT.
+027700 CLOSE-CLAIM-EXIT.  EXIT.
+027800
+027900 TRANSACTION-REPORT.
+028000     MOVE SPACES TO STX-REPORT-LINE.
+028100     MOVE STX-EMP-NUM TO STX-RL-EMP-NUM.
+028150     MOVE STX-MSG-TEXT TO STX-RL-MESSAGE.
+028200     WRITE PRINT-RECORD FROM STX-REPORT-LINE.
+028300 TRANSACTION-REPORT-EXIT.  EXIT.
+028400
+028500 REJECTED-REPORT.
+028600     MOVE SPACES TO STX-REPORT-LINE.
+028700     MOVE STX-EMP-NUM TO STX-RL-EMP-NUM.
+028750     MOVE STX-MSG-TEXT TO STX-RL-MESSAGE.
+028800     WRITE PRINT-RECORD FROM STX-REPORT-LINE.
+028900     ADD 1 TO CT-TRANS-REJECTED.
+029000 REJECTED-REPORT-EXIT.  EXIT.
+029100
+029200 NEARING-LIMIT-PASS.
+029300     MOVE SPACES TO PRINT-RECORD.
+029400     WRITE PRINT-RECORD.
+029500     MOVE "CLAIMS NEARING OR AT APPROVED-WEEKS LIMIT" TO
+029600         PRINT-RECORD.
+029700     WRITE PRINT-RECORD.
+029800     MOVE SPACES TO PRINT-RECORD.
+029900     WRITE PRINT-RECORD.
+030000
+030100     MOVE PRCTL-EMPLOYER-NO TO STD-EMPLOYER-NO.
+030200     MOVE ZERO TO STD-EMP-NUM.
+031100     START STD-CLAIM-FILE KEY IS NOT LESS THAN STD-KEY.
+031200     IF STD-FILE-STATUS NOT = SUCCESSFUL-STATUS
+031300         MOVE AT-END TO STD-FILE-STATUS
+031400         GO TO NEARING-LIMIT-PASS-EXIT.
+031500
+031600     PERFORM SCAN-ONE-CLAIM THRU
+031700             SCAN-ONE-CLAIM-EXIT
+031800         UNTIL STD-FILE-STATUS = AT-END.
+031900 NEARING-LIMIT-PASS-EXIT.  EXIT.
+032000
+032100 SCAN-ONE-CLAIM.
+032200     READ STD-CLAIM-FILE NEXT
+032300         AT END
+032400             MOVE AT-END TO STD-FILE-STATUS
+032500             GO TO SCAN-ONE-CLAIM-EXIT.
+032550
+032560*    Claims are keyed employer-number-first, so once the scan
+032570*    runs past the entered employer's claims there are none
+032580*    left to report - treat it the same as end of file.
+032590     IF STD-EMPLOYER-NO NOT = PRCTL-EMPLOYER-NO
+032595         MOVE AT-END TO STD-FILE-STATUS
+032597         GO TO SCAN-ONE-CLAIM-EXIT.
+032600
+032700     IF NOT STD-CLAIM-ACTIVE
+032800         GO TO SCAN-ONE-CLAIM-EXIT.
+032900
+033000     COMPUTE WEEKS-REMAINING-SW =
+033100         STD-WEEKS-APPROVED - STD-WEEKS-USED.
+033200
+033300     IF WEEKS-REMAINING-SW > 1
+033400         GO TO SCAN-ONE-CLAIM-EXIT.
+033500
+033600     MOVE SPACES TO STD-REPORT-LINE.
+033700     MOVE STD-EMP-NUM TO STD-RL-EMP-NUM.
+033800     MOVE STD-WEEKS-APPROVED TO STD-RL-WEEKS-APPROVED.
+033900     MOVE STD-WEEKS-USED TO STD-RL-WEEKS-USED.
+034000
+034100     IF WEEKS-REMAINING-SW > 0
+034200         MOVE "NEARING LIMIT" TO STD-RL-STATUS
+034300         ADD 1 TO CT-NEARING-LIMIT
+034400     ELSE
+034500         MOVE "AT/OVER LIMIT" TO STD-RL-STATUS
+034600         ADD 1 TO CT-AT-OVER-LIMIT.
+034700
+034800     WRITE PRINT-RECORD FROM STD-REPORT-LINE.
+034900 SCAN-ONE-CLAIM-EXIT.  EXIT.
+035000
+035100 END-OF-PROGRAM SECTION.
+035200
+035300 DONE.
+035400     STOP RUN.
+035500
+035600 END-OF-PROGRAM-EXIT.  EXIT.
