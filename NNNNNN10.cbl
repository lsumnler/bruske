@@ -0,0 +1,258 @@
+000100 IDENTIFICATION DIVISION.
+000200
+000300 PROGRAM-ID. NNNNNN10.
+000400*****************************************************************
+000500*  Written  08/08/26  TR
+000600*  Time-detail void/correction processing.  Applies TDCORRTX
+000700*  transactions against TIMEDT - TDC-ACTION-VOID sets
+000800*  TD-CORRECTION-FLAG to "V", TDC-ACTION-CORRECT replaces the
+000900*  adjusted/earned hours and sets TD-CORRECTION-FLAG to "Y".
+001000*  Before either change is applied, the record's current image
+001100*  is written to TDHIST, so voiding or correcting a time-detail
+001200*  record no longer means losing what it used to say.
+001300*****************************************************************
+001400
+001500 AUTHOR. Terry Reinholt
+001600
+001700 ENVIRONMENT DIVISION.
+001800
+001900 CONFIGURATION SECTION.
+002000
+002100 SOURCE-COMPUTER. WANG-2200-VS.
+002200 OBJECT-COMPUTER. WANG-2200-VS.
+002300
+002400     COPY FIGCONS.
+002500
+002600 INPUT-OUTPUT SECTION.
+002700
+002800 FILE-CONTROL.
+002900
+003000     COPY SLTDCORR.
+003100
+003200     COPY SLTIMEDT.
+003300
+003400     COPY SLTDHIST.
+003500
+003600     COPY SLPRINT.
+003700
+003800/
+003900 DATA DIVISION.
+004000
+004100 FILE SECTION.
+004200
+004300     COPY FDTDCORR.
+004400
+004500     COPY FDTIMEDT.
+004600
+004700     COPY FDTDHIST.
+004800
+004900     COPY FDPRINT.
+005000
+005100/
+005200 WORKING-STORAGE SECTION.
+005300
+005400     COPY WSTDCORR.
+005500
+005600     COPY WSTIMEDT.
+005700
+005800     COPY WSTDHIST.
+005900
+006000     COPY WSPRINT.
+006100
+006200     COPY WSFILEST.
+006300
+006400 77  CT-TRANS-READ                    PIC 9(7) COMP VALUE ZERO.
+006500 77  CT-VOIDED                        PIC 9(7) COMP VALUE ZERO.
+006600 77  CT-CORRECTED                     PIC 9(7) COMP VALUE ZERO.
+006700 77  CT-NOT-FOUND                     PIC 9(7) COMP VALUE ZERO.
+006750 77  CT-INVALID-ACTION                PIC 9(7) COMP VALUE ZERO.
+006760
+006770 77  TDH-NEXT-SEQ-NO                  PIC 9(5) COMP VALUE ZERO.
+006780**     Run-scoped counter stamped into TDH-SEQ-NO - see the
+006790**     modification history in fd/FDTDHIST.cbl.
+006800
+006900 01  CT-REPORT-LINE.
+007000     05  FILLER                       PIC X(4).
+007100     05  CT-RL-LABEL                   PIC X(40).
+007200     05  FILLER                       PIC X(4).
+007300     05  CT-RL-VALUE                   PIC ZZZ,ZZZ,ZZ9.
+007400     05  FILLER                       PIC X(71).
+007500
+007600 01  TDC-REPORT-LINE.
+007700     05  TDC-RL-EMP-NUM                 PIC ZZZ9.
+007800     05  FILLER                       PIC X(3).
+007900     05  TDC-RL-DATE                    PIC 9(8).
+008000     05  FILLER                       PIC X(3).
+008100     05  TDC-RL-MESSAGE                 PIC X(30).
+008200     05  FILLER                       PIC X(80).
+008300
+008400/
+008500 PROCEDURE DIVISION.
+008600
+008700 MAIN-LOGIC SECTION.
+008800
+008900 INITIALIZATION.
+009000     OPEN INPUT TD-CORRECTION-TRANS-FILE.
+009100     OPEN I-O TIME-DETAIL-FILE.
+009200     OPEN OUTPUT TD-HISTORY-FILE.
+009300     OPEN OUTPUT PRINT-FILE.
+009400
+009500     PERFORM HEADING-ROUTINE THRU
+009600             HEADING-ROUTINE-EXIT.
+009700
+009800     PERFORM PROCESS-INPUT THRU
+009900             PROCESS-INPUT-EXIT
+010000         UNTIL TDC-FILE-STATUS = AT-END.
+010100
+010200     PERFORM CLOSE-DOWN THRU
+010300             CLOSING-PROCEDURE-EXIT.
+010400
+010500     GO TO DONE.
+010600
+010700 HEADING-ROUTINE.
+010800     MOVE SPACES TO PRINT-RECORD.
+010900     MOVE "TIME DETAIL VOID/CORRECTION PROCESSING" TO
+011000         PRINT-RECORD.
+011100     WRITE PRINT-RECORD.
+011200     MOVE SPACES TO PRINT-RECORD.
+011300     WRITE PRINT-RECORD.
+011400 HEADING-ROUTINE-EXIT.  EXIT.
+011500
+011600 CLOSING-PROCEDURE SECTION.
+011700
+011800 CLOSE-DOWN.
+011900     MOVE SPACES TO PRINT-RECORD.
+012000     WRITE PRINT-RECORD.
+012100     MOVE "TRANSACTIONS READ" TO CT-RL-LABEL.
+012200     MOVE CT-TRANS-READ TO CT-RL-VALUE.
+012300     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+012400     MOVE "RECORDS VOIDED" TO CT-RL-LABEL.
+012500     MOVE CT-VOIDED TO CT-RL-VALUE.
+012600     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+012700     MOVE "RECORDS CORRECTED" TO CT-RL-LABEL.
+012800     MOVE CT-CORRECTED TO CT-RL-VALUE.
+012900     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+013000     MOVE "TRANSACTIONS NOT FOUND ON TIMEDT" TO CT-RL-LABEL.
+013100     MOVE CT-NOT-FOUND TO CT-RL-VALUE.
+013200     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+013220     MOVE "TRANSACTIONS WITH INVALID ACTION CODE" TO
+013240         CT-RL-LABEL.
+013260     MOVE CT-INVALID-ACTION TO CT-RL-VALUE.
+013280     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+013300
+013400     CLOSE TD-CORRECTION-TRANS-FILE
+013500           TIME-DETAIL-FILE
+013600           TD-HISTORY-FILE
+013700           PRINT-FILE.
+013800 CLOSING-PROCEDURE-EXIT.  EXIT.
+013900
+014000/
+014100 PROCESS SECTION.
+014200
+014300 PROCESS-INPUT.
+014400
+014500     READ TD-CORRECTION-TRANS-FILE NEXT.
+014600     IF TDC-FILE-STATUS = AT-END
+014700         GO TO PROCESS-INPUT-EXIT.
+014800
+014900     ADD 1 TO CT-TRANS-READ.
+014920
+014940     IF NOT TDC-ACTION-VOID AND NOT TDC-ACTION-CORRECT
+014960         PERFORM INVALID-ACTION-REPORT THRU
+014980                 INVALID-ACTION-REPORT-EXIT
+014999         GO TO PROCESS-INPUT-EXIT.
+015000
+015100     MOVE TDC-EMP-NUM TO TD-EMP-NUM.
+015200     MOVE TDC-DATE-WORKED-CYMD TO TD-DATE-WORKED-CYMD.
+015300     MOVE TDC-HRS-TYPE-CODE TO TD-HRS-TYPE-CODE.
+015400     MOVE TDC-START-TIME TO TD-START-TIME.
+015500
+015600     READ TIME-DETAIL-FILE
+015700         INVALID KEY
+015800             PERFORM NOT-FOUND-REPORT THRU
+015900                     NOT-FOUND-REPORT-EXIT
+016000             GO TO PROCESS-INPUT-EXIT.
+016100
+016200     PERFORM SAVE-PRIOR-IMAGE THRU
+016300             SAVE-PRIOR-IMAGE-EXIT.
+016400
+016500     PERFORM APPLY-CORRECTION THRU
+016600             APPLY-CORRECTION-EXIT.
+016700 PROCESS-INPUT-EXIT.  EXIT.
+016800
+016900 SAVE-PRIOR-IMAGE.
+017000     MOVE TD-RECORD TO TDH-PRIOR-IMAGE.
+017100     IF TDC-ACTION-VOID
+017200         MOVE "V" TO TDH-ACTION
+017300     ELSE
+017400         MOVE "C" TO TDH-ACTION.
+017500     MOVE TDC-TRANS-DATE TO TDH-HIST-DATE.
+017600     MOVE TDC-USER-ID TO TDH-HIST-USER-ID.
+017610     MOVE TD-EMP-NUM TO TDH-EMP-NUM.
+017620     MOVE TD-DATE-WORKED-CYMD TO TDH-DATE-WORKED-CYMD.
+017630     MOVE TD-HRS-TYPE-CODE TO TDH-HRS-TYPE-CODE.
+017640     MOVE TD-START-TIME TO TDH-START-TIME.
+017650     ADD 1 TO TDH-NEXT-SEQ-NO.
+017660     MOVE TDH-NEXT-SEQ-NO TO TDH-SEQ-NO.
+017700     WRITE TDH-RECORD.
+017800 SAVE-PRIOR-IMAGE-EXIT.  EXIT.
+017900
+018000 APPLY-CORRECTION.
+018100     IF TDC-ACTION-VOID
+018200         MOVE "V" TO TD-CORRECTION-FLAG
+018300         PERFORM VOIDED-REPORT THRU
+018400                 VOIDED-REPORT-EXIT
+018500         ADD 1 TO CT-VOIDED
+018600     ELSE
+018700         MOVE "Y" TO TD-CORRECTION-FLAG
+018800         MOVE TDC-NEW-ADJUSTED-HRS TO TD-ADJUSTED-HRS
+018900         MOVE TDC-NEW-ADJ-EARNED-HRS TO TD-ADJ-EARNED-HRS
+019000         PERFORM CORRECTED-REPORT THRU
+019100                 CORRECTED-REPORT-EXIT
+019200         ADD 1 TO CT-CORRECTED.
+019300
+019400     MOVE TDC-TRANS-DATE TO TD-UPDATE-DATE.
+019500     MOVE TDC-USER-ID TO TD-UPDATE-USER-ID.
+019600     REWRITE TD-RECORD.
+019700 APPLY-CORRECTION-EXIT.  EXIT.
+019800
+019900 NOT-FOUND-REPORT.
+020000     MOVE SPACES TO TDC-REPORT-LINE.
+020100     MOVE TDC-EMP-NUM TO TDC-RL-EMP-NUM.
+020200     MOVE TDC-DATE-WORKED-CYMD TO TDC-RL-DATE.
+020300     MOVE "NOT FOUND ON TIMEDT - SKIPPED" TO TDC-RL-MESSAGE.
+020400     WRITE PRINT-RECORD FROM TDC-REPORT-LINE.
+020500     ADD 1 TO CT-NOT-FOUND.
+020600 NOT-FOUND-REPORT-EXIT.  EXIT.
+
+020700 INVALID-ACTION-REPORT.
+020800     MOVE SPACES TO TDC-REPORT-LINE.
+020900     MOVE TDC-EMP-NUM TO TDC-RL-EMP-NUM.
+021000     MOVE TDC-DATE-WORKED-CYMD TO TDC-RL-DATE.
+021100     MOVE "INVALID ACTION CODE - SKIPPED" TO TDC-RL-MESSAGE.
+021200     WRITE PRINT-RECORD FROM TDC-REPORT-LINE.
+021300     ADD 1 TO CT-INVALID-ACTION.
+021400 INVALID-ACTION-REPORT-EXIT.  EXIT.
+021500
+021600 VOIDED-REPORT.
+021700     MOVE SPACES TO TDC-REPORT-LINE.
+021800     MOVE TDC-EMP-NUM TO TDC-RL-EMP-NUM.
+021900     MOVE TDC-DATE-WORKED-CYMD TO TDC-RL-DATE.
+022000     MOVE "VOIDED - PRIOR IMAGE SAVED" TO TDC-RL-MESSAGE.
+022100     WRITE PRINT-RECORD FROM TDC-REPORT-LINE.
+022200 VOIDED-REPORT-EXIT.  EXIT.
+022300
+022400 CORRECTED-REPORT.
+022500     MOVE SPACES TO TDC-REPORT-LINE.
+022600     MOVE TDC-EMP-NUM TO TDC-RL-EMP-NUM.
+022700     MOVE TDC-DATE-WORKED-CYMD TO TDC-RL-DATE.
+022800     MOVE "CORRECTED - PRIOR IMAGE SAVED" TO TDC-RL-MESSAGE.
+022900     WRITE PRINT-RECORD FROM TDC-REPORT-LINE.
+023000 CORRECTED-REPORT-EXIT.  EXIT.
+023100
+023200 END-OF-PROGRAM SECTION.
+023300
+023400 DONE.
+023500     STOP RUN.
+023600
+023700 END-OF-PROGRAM-EXIT.  EXIT.
