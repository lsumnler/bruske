@@ -0,0 +1,273 @@
+000100 IDENTIFICATION DIVISION.
+000200
+000300 PROGRAM-ID. NNNNNN13.
+000400*****************************************************************
+000500*  Written  08/08/26  TR
+000600*  Consolidated multi-employer payroll register.  PRTIMFIL now
+000700*  carries TIME-EMPLOYER-NO on every record, tying each time-
+000800*  trx record back to the employer it was paid under on the
+000900*  PAYROLL-CONTROL-FILE (PRCTL-EMPLOYER-NO).  This program makes
+001000*  one pass over PRTIMFIL, accumulating gross pay, net pay, and
+001100*  tax withheld (FICA + FWT + SWT) by employer number in an
+001200*  in-memory table, then prints one register line per employer
+001300*  found plus a grand total across all employers.
+001310*  Modified 08/09/26 TR - FIND-EMPLOYER-SLOT now sets
+001320*                     ET-SLOT-FOUND-SW whenever ET-INDEX is
+001330*                     usable, including for a newly-added slot,
+001340*                     and PROCESS-INPUT checks that flag instead
+001350*                     of ET-ENTRIES-USED = ZERO - that guard only
+001360*                     caught an empty table, not a full one, so a
+001370*                     21st distinct employer was falling through
+001380*                     and getting added onto whatever employer
+001390*                     ET-INDEX last pointed to.
+001400*****************************************************************
+001500
+001600 AUTHOR. Terry Reinholt
+001700
+001800 ENVIRONMENT DIVISION.
+001900
+002000 CONFIGURATION SECTION.
+002100
+002200 SOURCE-COMPUTER. WANG-2200-VS.
+002300 OBJECT-COMPUTER. WANG-2200-VS.
+002400
+002500     COPY FIGCONS.
+002600
+002700 INPUT-OUTPUT SECTION.
+002800
+002900 FILE-CONTROL.
+003000
+003100     COPY SLTMETRX.
+003200
+003300     COPY SLPRINT.
+003400
+003500/
+003600 DATA DIVISION.
+003700
+003800 FILE SECTION.
+003900
+004000     COPY FDTMETRX.
+004100
+004200     COPY FDPRINT.
+004300
+004400/
+004500 WORKING-STORAGE SECTION.
+004600
+004700     COPY WSTMETRX.
+004800
+004900     COPY WSPRINT.
+005000
+005100     COPY WSFILEST.
+005200
+005300 77  CT-RECORDS-READ                   PIC 9(7) COMP VALUE ZERO.
+005400 77  ET-ENTRIES-USED                   PIC 9(2) COMP VALUE ZERO.
+005500 77  ET-SCAN-INDEX                     PIC 9(2) COMP VALUE ZERO.
+005600 77  ET-SLOT-FOUND-SW                  PIC X(1) VALUE "N".
+005700     88  ET-SLOT-FOUND                    VALUE "Y".
+005800 77  ET-TAX-THIS-RECORD             PIC S9(4)V99 COMP VALUE ZERO.
+005900
+006000 01  GRAND-TOTALS.
+006100     05  GT-GROSS-PAY                PIC S9(8)V99 COMP VALUE ZERO.
+006200     05  GT-NET-PAY                  PIC S9(8)V99 COMP VALUE ZERO.
+006300     05  GT-TAX-WITHHELD             PIC S9(8)V99 COMP VALUE ZERO.
+006400     05  GT-EMP-COUNT                   PIC 9(6) COMP VALUE ZERO.
+006500
+006600 01  EMPLOYER-TOTALS-TABLE.
+006700     05  EMPLOYER-TOTALS OCCURS 20 TIMES
+006800                         INDEXED BY ET-INDEX.
+006900         10  ET-EMPLOYER-NO            PIC 9(2) VALUE ZERO.
+007000         10  ET-GROSS-PAY           PIC S9(8)V99 COMP VALUE ZERO.
+007100         10  ET-NET-PAY             PIC S9(8)V99 COMP VALUE ZERO.
+007200         10  ET-TAX-WITHHELD        PIC S9(8)V99 COMP VALUE ZERO.
+007300         10  ET-EMP-COUNT              PIC 9(6) COMP VALUE ZERO.
+007400
+007500 01  CT-REPORT-LINE.
+007600     05  FILLER                       PIC X(4).
+007700     05  CT-RL-LABEL                   PIC X(40).
+007800     05  FILLER                       PIC X(4).
+007900     05  CT-RL-VALUE                   PIC ZZZ,ZZZ,ZZ9.
+008000     05  FILLER                       PIC X(71).
+008100
+008200 01  ET-REPORT-LINE.
+008300     05  ET-RL-EMPLOYER-NO               PIC Z9.
+008400     05  FILLER                       PIC X(4).
+008500     05  ET-RL-EMP-COUNT               PIC ZZZ,ZZ9.
+008600     05  FILLER                       PIC X(4).
+008700     05  ET-RL-GROSS-PAY             PIC ZZZ,ZZZ,ZZ9.99-.
+008800     05  FILLER                       PIC X(3).
+008900     05  ET-RL-TAX-WITHHELD          PIC ZZZ,ZZZ,ZZ9.99-.
+009000     05  FILLER                       PIC X(3).
+009100     05  ET-RL-NET-PAY               PIC ZZZ,ZZZ,ZZ9.99-.
+009200     05  FILLER                       PIC X(56).
+009300
+009400 01  GT-REPORT-LINE.
+009500     05  GT-RL-LABEL                   PIC X(9) VALUE "ALL EMPS".
+009600     05  FILLER                       PIC X(4).
+009700     05  GT-RL-EMP-COUNT               PIC ZZZ,ZZ9.
+009800     05  FILLER                       PIC X(4).
+009900     05  GT-RL-GROSS-PAY             PIC ZZZ,ZZZ,ZZ9.99-.
+010000     05  FILLER                       PIC X(3).
+010100     05  GT-RL-TAX-WITHHELD          PIC ZZZ,ZZZ,ZZ9.99-.
+010200     05  FILLER                       PIC X(3).
+010300     05  GT-RL-NET-PAY               PIC ZZZ,ZZZ,ZZ9.99-.
+010400     05  FILLER                       PIC X(56).
+010500
+010600/
+010700 PROCEDURE DIVISION.
+010800
+010900 MAIN-LOGIC SECTION.
+011000
+011100 INITIALIZATION.
+011200     OPEN INPUT PAY-TIME-TRX-FILE.
+011300     OPEN OUTPUT PRINT-FILE.
+011400
+011500     PERFORM HEADING-ROUTINE THRU
+011600             HEADING-ROUTINE-EXIT.
+011700
+011800     PERFORM PROCESS-INPUT THRU
+011900             PROCESS-INPUT-EXIT
+012000         UNTIL PTT-FILE-STATUS = AT-END.
+012100
+012200     PERFORM PRINT-EMPLOYER-TOTALS THRU
+012300             PRINT-EMPLOYER-TOTALS-EXIT.
+012400
+012500     PERFORM CLOSE-DOWN THRU
+012600             CLOSING-PROCEDURE-EXIT.
+012700
+012800     GO TO DONE.
+012900
+013000 HEADING-ROUTINE.
+013100     MOVE SPACES TO PRINT-RECORD.
+013200     MOVE "CONSOLIDATED MULTI-EMPLOYER PAYROLL REGISTER" TO
+013300         PRINT-RECORD.
+013400     WRITE PRINT-RECORD.
+013500     MOVE SPACES TO PRINT-RECORD.
+013600     MOVE "EMPLR   EMPLOYEES      GROSS PAY        TAX"
+013700         TO PRINT-RECORD.
+013800     WRITE PRINT-RECORD.
+013900     MOVE SPACES TO PRINT-RECORD.
+014000     WRITE PRINT-RECORD.
+014100 HEADING-ROUTINE-EXIT.  EXIT.
+014200
+014300 CLOSING-PROCEDURE SECTION.
+014400
+014500 CLOSE-DOWN.
+014600     MOVE SPACES TO PRINT-RECORD.
+014700     WRITE PRINT-RECORD.
+014800     MOVE "TIME TRANSACTION RECORDS READ" TO CT-RL-LABEL.
+014900     MOVE CT-RECORDS-READ TO CT-RL-VALUE.
+015000     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+015100     MOVE "EMPLOYERS REPORTED" TO CT-RL-LABEL.
+015200     MOVE ET-ENTRIES-USED TO CT-RL-VALUE.
+015300     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+015400
+015500     CLOSE PAY-TIME-TRX-FILE
+015600           PRINT-FILE.
+015700 CLOSING-PROCEDURE-EXIT.  EXIT.
+015800
+015900/
+016000 PROCESS SECTION.
+016100
+016200 PROCESS-INPUT.
+016300
+016400     READ PAY-TIME-TRX-FILE NEXT.
+016500     IF PTT-FILE-STATUS = AT-END
+016600         GO TO PROCESS-INPUT-EXIT.
+016700
+016800     ADD 1 TO CT-RECORDS-READ.
+016900
+017000     PERFORM FIND-EMPLOYER-SLOT THRU
+017100             FIND-EMPLOYER-SLOT-EXIT.
+017200
+017300     IF NOT ET-SLOT-FOUND
+017400         GO TO PROCESS-INPUT-EXIT.
+017500
+017600     COMPUTE ET-TAX-THIS-RECORD =
+017700         TIME-FICA + TIME-FWT + TIME-SWT.
+017800
+017900     ADD TIME-GROSS-PAY   TO ET-GROSS-PAY (ET-INDEX).
+018000     ADD TIME-NET-PAY     TO ET-NET-PAY (ET-INDEX).
+018100     ADD ET-TAX-THIS-RECORD TO ET-TAX-WITHHELD (ET-INDEX).
+018200     ADD 1                TO ET-EMP-COUNT (ET-INDEX).
+018300 PROCESS-INPUT-EXIT.  EXIT.
+018400
+018500 FIND-EMPLOYER-SLOT.
+018600*    Scans the employer totals table for TIME-EMPLOYER-NO.  If
+018700*    found, leaves ET-INDEX pointing at the matching entry and
+018800*    ET-SLOT-FOUND-SW set to "Y".  If not found and there is
+018900*    still room in the table, builds a new entry for this
+019000*    employer and also sets ET-SLOT-FOUND-SW to "Y", since
+019100*    ET-INDEX is now just as usable as if the entry had already
+019150*    existed.  If the table is already full, leaves
+019160*    ET-SLOT-FOUND-SW at "N" so the caller knows ET-INDEX was
+019170*    never set for this record and skips it rather than
+019180*    misfiling it under whatever employer ET-INDEX last pointed
+019190*    to.
+019200     MOVE "N" TO ET-SLOT-FOUND-SW.
+019300     MOVE 1 TO ET-SCAN-INDEX.
+019400     PERFORM SCAN-ONE-SLOT THRU
+019500             SCAN-ONE-SLOT-EXIT
+019600         UNTIL ET-SLOT-FOUND OR ET-SCAN-INDEX > ET-ENTRIES-USED.
+019700
+019800     IF ET-SLOT-FOUND
+019900         SET ET-INDEX TO ET-SCAN-INDEX
+020000         GO TO FIND-EMPLOYER-SLOT-EXIT.
+020100
+020200     IF ET-ENTRIES-USED NOT < 20
+020300         DISPLAY "EMPLOYER TOTALS TABLE FULL - EMPLOYER "
+020400             TIME-EMPLOYER-NO " SKIPPED"
+020500         GO TO FIND-EMPLOYER-SLOT-EXIT.
+020600
+020700     ADD 1 TO ET-ENTRIES-USED.
+020800     SET ET-INDEX TO ET-ENTRIES-USED.
+020900     MOVE TIME-EMPLOYER-NO TO ET-EMPLOYER-NO (ET-INDEX).
+020950     MOVE "Y" TO ET-SLOT-FOUND-SW.
+021000 FIND-EMPLOYER-SLOT-EXIT.  EXIT.
+021100
+021200 SCAN-ONE-SLOT.
+021300     IF ET-EMPLOYER-NO (ET-SCAN-INDEX) = TIME-EMPLOYER-NO
+021400         MOVE "Y" TO ET-SLOT-FOUND-SW
+021500     ELSE
+021600         ADD 1 TO ET-SCAN-INDEX.
+021700 SCAN-ONE-SLOT-EXIT.  EXIT.
+021800
+021900 PRINT-EMPLOYER-TOTALS.
+022000     MOVE 1 TO ET-SCAN-INDEX.
+022100     PERFORM PRINT-ONE-EMPLOYER THRU
+022200             PRINT-ONE-EMPLOYER-EXIT
+022300         UNTIL ET-SCAN-INDEX > ET-ENTRIES-USED.
+022400
+022500     MOVE SPACES TO GT-REPORT-LINE.
+022600     MOVE "ALL EMPS" TO GT-RL-LABEL.
+022700     MOVE GT-EMP-COUNT     TO GT-RL-EMP-COUNT.
+022800     MOVE GT-GROSS-PAY     TO GT-RL-GROSS-PAY.
+022900     MOVE GT-TAX-WITHHELD  TO GT-RL-TAX-WITHHELD.
+023000     MOVE GT-NET-PAY       TO GT-RL-NET-PAY.
+023100     MOVE SPACES TO PRINT-RECORD.
+023200     WRITE PRINT-RECORD.
+023300     WRITE PRINT-RECORD FROM GT-REPORT-LINE.
+023400 PRINT-EMPLOYER-TOTALS-EXIT.  EXIT.
+023500
+023600 PRINT-ONE-EMPLOYER.
+023700     SET ET-INDEX TO ET-SCAN-INDEX.
+023800     MOVE SPACES TO ET-REPORT-LINE.
+023900     MOVE ET-EMPLOYER-NO (ET-INDEX)      TO ET-RL-EMPLOYER-NO.
+024000     MOVE ET-EMP-COUNT (ET-INDEX)        TO ET-RL-EMP-COUNT.
+024100     MOVE ET-GROSS-PAY (ET-INDEX)        TO ET-RL-GROSS-PAY.
+024200     MOVE ET-TAX-WITHHELD (ET-INDEX)     TO ET-RL-TAX-WITHHELD.
+024300     MOVE ET-NET-PAY (ET-INDEX)          TO ET-RL-NET-PAY.
+024400     WRITE PRINT-RECORD FROM ET-REPORT-LINE.
+024500
+024600     ADD ET-GROSS-PAY (ET-INDEX)    TO GT-GROSS-PAY.
+024700     ADD ET-NET-PAY (ET-INDEX)      TO GT-NET-PAY.
+024800     ADD ET-TAX-WITHHELD (ET-INDEX) TO GT-TAX-WITHHELD.
+024900     ADD ET-EMP-COUNT (ET-INDEX)    TO GT-EMP-COUNT.
+025000     ADD 1 TO ET-SCAN-INDEX.
+025100 PRINT-ONE-EMPLOYER-EXIT.  EXIT.
+025200
+025300 END-OF-PROGRAM SECTION.
+025400
+025500 DONE.
+025600     STOP RUN.
+025700
+025800 END-OF-PROGRAM-EXIT.  EXIT.
