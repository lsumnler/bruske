@@ -0,0 +1,365 @@
+000100 IDENTIFICATION DIVISION.
+000200
+000300 PROGRAM-ID. NNNNNN06.
+000400*****************************************************************
+000500*  Written  08/08/26  TR
+000600*  401(k) / Roth 401(k) year-to-date contribution monitoring
+000700*  report.  PRTIMFIL only carries the current period's
+000800*  deduction amount for each plan, so the YTD total for every
+000900*  employee is carried forward in K401YTD from one run to the
+001000*  next.  Lists, for every employee with a 401(k) and/or Roth
+001100*  401(k) deduction this period, the YTD amount contributed to
+001200*  each plan against the plan's dollar limit (PRCTL-401K-AMT-
+001300*  LIMIT/PRCTL-ROTH-401K-AMT-LIMIT) on file in PRCNTL, flagging
+001400*  employees who are at or over the limit, those projected to go
+001500*  over before year end on their average per-period deduction,
+001600*  and this period's deduction against the plan's percent-of-pay
+001700*  limit (PRCTL-401K-PCT-LIMIT/PRCTL-ROTH-401K-PCT-LIMIT).
+001800*  Modified 08/09/26  TR  Added the PCT-LIMIT check and replaced
+001900*                     the flat 90%-of-limit approach-warning with
+002000*                     a real projection based on K401-PERIODS-
+002100*                     TO-DATE (periods this plan year the
+002200*                     employee has actually contributed) and the
+002250*                     employer's PRCTL-PAY-FREQ (periods per
+002260*                     year).  No date-of-birth field exists
+002400*                     anywhere in this tree, so the IRS catch-up
+002450*                     allowance (PRCTL-401K-CATCHUP-AGE/-LIMIT)
+002700*                     still cannot be applied automatically -
+002800*                     still left for the payroll clerk to apply
+002900*                     by hand, as noted below.
+003000*****************************************************************
+003100
+003200 AUTHOR. Terry Reinholt
+003300
+003400 ENVIRONMENT DIVISION.
+003500
+003600 CONFIGURATION SECTION.
+003700
+003800 SOURCE-COMPUTER. WANG-2200-VS.
+003900 OBJECT-COMPUTER. WANG-2200-VS.
+004000
+004100     COPY FIGCONS.
+004200
+004300 INPUT-OUTPUT SECTION.
+004400
+004500 FILE-CONTROL.
+004600
+004700     COPY SLPRCNTL.
+004800
+004900     COPY SLTMETRX.
+005000
+005100     COPY SLK401YT.
+005200
+005300     COPY SLPRINT.
+005400
+005500/
+005600 DATA DIVISION.
+005700
+005800 FILE SECTION.
+005900
+006000     COPY FDPRCNTL.
+006100
+006200     COPY FDTMETRX.
+006300
+006400     COPY FDK401YT.
+006500
+006600     COPY FDPRINT.
+006700
+006800/
+006900 WORKING-STORAGE SECTION.
+007000
+007100     COPY WSPRCNTL.
+007200
+007300     COPY WSTMETRX.
+007400
+007500     COPY WSK401YT.
+007600
+007700     COPY WSPRINT.
+007800
+007900     COPY WSFILEST.
+008000
+008100 77  K401-APPROACH-PCT                 PIC V99 VALUE .90.
+008200**      Flag APPROACHING once YTD reaches 90% of the limit
+008300
+008400 77  K401-EXP-401K-AMT                 PIC S9(6)V99 COMP
+008500                                            VALUE ZERO.
+008600 77  K401-EXP-ROTH-AMT                 PIC S9(6)V99 COMP
+008700                                            VALUE ZERO.
+008800 77  K401-APPROACH-401K-AMT            PIC S9(6)V99 COMP
+008900                                            VALUE ZERO.
+009000 77  K401-APPROACH-ROTH-AMT            PIC S9(6)V99 COMP
+009100                                            VALUE ZERO.
+009150
+009160**      Periods-per-year, keyed off PRCTL-PAY-FREQ, for turning
+009170**      K401-PERIODS-TO-DATE and the YTD amount into a projected
+009180**      full-plan-year total.  An employer runs one pay frequency
+009190**      for its whole payroll, so this comes from PRCNTL rather
+009200**      than anything carried on the individual PRTIMFIL record.
+009230 77  K401-PERIODS-PER-YEAR             PIC 9(3) COMP VALUE 26.
+009240 77  K401-PROJECTED-401K-AMT           PIC S9(6)V99 COMP
+009250                                            VALUE ZERO.
+009260 77  K401-PROJECTED-ROTH-AMT           PIC S9(6)V99 COMP
+009270                                            VALUE ZERO.
+009280
+009290**      This period's 401(k)/Roth deduction expressed as a share
+009300**      of gross pay, for the PCT-LIMIT check.
+009310 77  K401-PCT-THIS-PERIOD-401K         PIC SV9(4) COMP VALUE ZERO.
+009320 77  K401-PCT-THIS-PERIOD-ROTH         PIC SV9(4) COMP VALUE ZERO.
+009330
+009340 77  NEW-EMPLOYEE-SW                   PIC X VALUE "N".
+009400     88  NEW-EMPLOYEE                  VALUE "Y".
+
+009410 77  K401-OVER-PCT-SW                  PIC X VALUE "N".
+009420     88  K401-OVER-PCT-LIMIT           VALUE "Y".
+009500
+009600 77  CT-EMPLOYEES-CHECKED               PIC 9(7) COMP VALUE ZERO.
+009700 77  CT-OVER-LIMIT                      PIC 9(7) COMP VALUE ZERO.
+009710 77  CT-OVER-PCT-LIMIT                  PIC 9(7) COMP VALUE ZERO.
+009720 77  CT-PROJECTED-OVER                  PIC 9(7) COMP VALUE ZERO.
+009800 77  CT-APPROACHING-LIMIT               PIC 9(7) COMP VALUE ZERO.
+009900
+010000 01  CT-REPORT-LINE.
+010100     05  FILLER                       PIC X(4).
+010200     05  CT-RL-LABEL                   PIC X(40).
+010300     05  FILLER                       PIC X(4).
+010400     05  CT-RL-VALUE                   PIC ZZZ,ZZZ,ZZ9.
+010500     05  FILLER                       PIC X(71).
+010600
+010700 01  K401-REPORT-LINE.
+010800     05  FILLER                       PIC X(4).
+010900     05  K401-RL-EMP-NUM                PIC 9(4).
+011000     05  FILLER                       PIC X(4).
+011100     05  K401-RL-401K-YTD               PIC ZZZZZ9.99-.
+011200     05  FILLER                       PIC X(2).
+011300     05  K401-RL-ROTH-YTD               PIC ZZZZZ9.99-.
+011400     05  FILLER                       PIC X(4).
+011500     05  K401-RL-STATUS                 PIC X(18).
+011600     05  FILLER                       PIC X(75).
+011700
+011800/
+011900 PROCEDURE DIVISION.
+012000
+012100 MAIN-LOGIC SECTION.
+012200
+012300 INITIALIZATION.
+012400     OPEN INPUT PAYROLL-CONTROL-FILE.
+012500     DISPLAY "ENTER EMPLOYER NUMBER TO PROCESS".
+012600     ACCEPT PRCTL-EMPLOYER-NO.
+012700     READ PAYROLL-CONTROL-FILE
+012800         INVALID KEY
+012900             DISPLAY "PAYROLL CONTROL RECORD NOT ON FILE"
+013000             GO TO DONE.
+013100
+013200     OPEN INPUT PAY-TIME-TRX-FILE.
+013300     OPEN I-O K401-YTD-FILE.
+013400     IF K401-FILE-STATUS = "35"
+013500         OPEN OUTPUT K401-YTD-FILE
+013600         CLOSE K401-YTD-FILE
+013700         OPEN I-O K401-YTD-FILE.
+013800     OPEN OUTPUT PRINT-FILE.
+013900
+014000     PERFORM HEADING-ROUTINE THRU
+014100             HEADING-ROUTINE-EXIT.
+014200
+014300     PERFORM PROCESS-INPUT THRU
+014400             PROCESS-INPUT-EXIT
+014500         UNTIL PTT-FILE-STATUS = AT-END.
+014600
+014700     PERFORM CLOSE-DOWN THRU
+014800             CLOSING-PROCEDURE-EXIT.
+014900
+015000     GO TO DONE.
+015100
+015200 HEADING-ROUTINE.
+015300     MOVE SPACES TO PRINT-RECORD.
+015400     MOVE "401(K) / ROTH 401(K) YTD CONTRIBUTION REPORT" TO
+015500         PRINT-RECORD.
+015600     WRITE PRINT-RECORD.
+015700     MOVE SPACES TO PRINT-RECORD.
+015800     MOVE "EMP-NUM  401K-YTD  ROTH-YTD  STATUS" TO
+015900         PRINT-RECORD.
+016000     WRITE PRINT-RECORD.
+016100     MOVE SPACES TO PRINT-RECORD.
+016200     WRITE PRINT-RECORD.
+016300 HEADING-ROUTINE-EXIT.  EXIT.
+016400
+016500 CLOSING-PROCEDURE SECTION.
+016600
+016700 CLOSE-DOWN.
+016800     MOVE SPACES TO PRINT-RECORD.
+016900     WRITE PRINT-RECORD.
+017000     MOVE "EMPLOYEES CHECKED" TO CT-RL-LABEL.
+017100     MOVE CT-EMPLOYEES-CHECKED TO CT-RL-VALUE.
+017200     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+017300     MOVE "AT OR OVER LIMIT" TO CT-RL-LABEL.
+017400     MOVE CT-OVER-LIMIT TO CT-RL-VALUE.
+017500     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+017510     MOVE "PROJECTED OVER LIMIT" TO CT-RL-LABEL.
+017520     MOVE CT-PROJECTED-OVER TO CT-RL-VALUE.
+017530     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+017540     MOVE "OVER PERCENT-OF-PAY LIMIT" TO CT-RL-LABEL.
+017550     MOVE CT-OVER-PCT-LIMIT TO CT-RL-VALUE.
+017560     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+017600     MOVE "APPROACHING LIMIT" TO CT-RL-LABEL.
+017700     MOVE CT-APPROACHING-LIMIT TO CT-RL-VALUE.
+017800     WRITE PRINT-RECORD FROM CT-REPORT-LINE.
+017900
+018000     CLOSE PAYROLL-CONTROL-FILE
+018100           PAY-TIME-TRX-FILE
+018200           K401-YTD-FILE
+018300           PRINT-FILE.
+018400 CLOSING-PROCEDURE-EXIT.  EXIT.
+018500
+018600/
+018700 PROCESS SECTION.
+018800
+018900 PROCESS-INPUT.
+019000
+019100     READ PAY-TIME-TRX-FILE NEXT.
+019200     IF PTT-FILE-STATUS = AT-END
+019300         GO TO PROCESS-INPUT-EXIT.
+019400
+019500*    Skip records stamped for a different employer - this run
+019600*    only reports on the employer entered at start-up.
+019700     IF TIME-EMPLOYER-NO NOT = PRCTL-EMPLOYER-NO
+019800         GO TO PROCESS-INPUT-EXIT.
+019900
+020000     IF PRCTL-401K-FLAG NOT = "Y" AND
+020100        PRCTL-ROTH-401K-FLAG NOT = "Y"
+020200         GO TO PROCESS-INPUT-EXIT.
+020300
+020400     MOVE ZERO TO K401-EXP-401K-AMT  K401-EXP-ROTH-AMT.
+020500
+020600     IF PRCTL-401K-FLAG = "Y"
+020700         SET TIME-DEDUCTIONS-INDEX TO PRCTL-401K-OCCURS-LOC
+020800         MOVE TIME-DE-AMOUNT (TIME-DEDUCTIONS-INDEX) TO
+020900             K401-EXP-401K-AMT.
+021000
+021100     IF PRCTL-ROTH-401K-FLAG = "Y"
+021200         SET TIME-DEDUCTIONS-INDEX TO PRCTL-ROTH-401K-OCC-LOC9
+021300         MOVE TIME-DE-AMOUNT (TIME-DEDUCTIONS-INDEX) TO
+021400             K401-EXP-ROTH-AMT.
+021500
+021600     IF K401-EXP-401K-AMT = ZERO AND K401-EXP-ROTH-AMT = ZERO
+021700         GO TO PROCESS-INPUT-EXIT.
+021800
+021900     PERFORM UPDATE-EMPLOYEE-YTD THRU
+022000             UPDATE-EMPLOYEE-YTD-EXIT.
+022100 PROCESS-INPUT-EXIT.  EXIT.
+022200
+022300 UPDATE-EMPLOYEE-YTD.
+022400     ADD 1 TO CT-EMPLOYEES-CHECKED.
+022500     MOVE "N" TO NEW-EMPLOYEE-SW.
+022550     MOVE PRCTL-EMPLOYER-NO TO K401-EMPLOYER-NO.
+022600     MOVE TIME-EMP-NUMBER TO K401-EMP-NUM.
+022700     READ K401-YTD-FILE.
+022800     IF K401-FILE-STATUS = RECORD-NOT-FOUND
+022900         MOVE "Y" TO NEW-EMPLOYEE-SW
+023000         MOVE ZERO TO K401-YTD-401K-AMT  K401-YTD-ROTH-AMT
+023010         MOVE ZERO TO K401-PERIODS-TO-DATE
+023020         MOVE TIME-CHECK-YY TO K401-PLAN-YEAR
+023030     ELSE
+023040*        A new plan year starts the YTD totals and the period
+023050*        count over again, same as if the employee were new.
+023060         IF K401-PLAN-YEAR NOT = TIME-CHECK-YY
+023070             MOVE ZERO TO K401-YTD-401K-AMT  K401-YTD-ROTH-AMT
+023080             MOVE ZERO TO K401-PERIODS-TO-DATE
+023090             MOVE TIME-CHECK-YY TO K401-PLAN-YEAR.
+023100
+023200     ADD K401-EXP-401K-AMT TO K401-YTD-401K-AMT.
+023300     ADD K401-EXP-ROTH-AMT TO K401-YTD-ROTH-AMT.
+023310     ADD 1 TO K401-PERIODS-TO-DATE.
+023320
+023330     EVALUATE TRUE
+023340         WHEN PRCTL-PAY-FREQ-WEEKLY        MOVE 52 TO
+023341                                             K401-PERIODS-PER-YEAR
+023350         WHEN PRCTL-PAY-FREQ-SEMI-MONTHLY  MOVE 24 TO
+023351                                             K401-PERIODS-PER-YEAR
+023360         WHEN PRCTL-PAY-FREQ-MONTHLY       MOVE 12 TO
+023361                                             K401-PERIODS-PER-YEAR
+023370         WHEN OTHER
+023380             MOVE 26 TO K401-PERIODS-PER-YEAR.
+023400
+023500     PERFORM WRITE-K401-LINE THRU
+023600             WRITE-K401-LINE-EXIT.
+023700
+023800     IF NEW-EMPLOYEE
+023900         WRITE K401-YTD-RECORD
+024000     ELSE
+024100         REWRITE K401-YTD-RECORD.
+024200 UPDATE-EMPLOYEE-YTD-EXIT.  EXIT.
+024300
+024400 WRITE-K401-LINE.
+024500     MOVE SPACES TO K401-REPORT-LINE.
+024600     MOVE TIME-EMP-NUMBER TO K401-RL-EMP-NUM.
+024700     MOVE K401-YTD-401K-AMT TO K401-RL-401K-YTD.
+024800     MOVE K401-YTD-ROTH-AMT TO K401-RL-ROTH-YTD.
+024900
+025000     MULTIPLY PRCTL-401K-AMT-LIMIT BY K401-APPROACH-PCT GIVING
+025100         K401-APPROACH-401K-AMT.
+025200     MULTIPLY PRCTL-ROTH-401K-AMT-LIMIT BY K401-APPROACH-PCT
+025300         GIVING K401-APPROACH-ROTH-AMT.
+025310
+025320*    Project each plan's YTD amount out to a full plan year on
+025330*    the employee's average per-period deduction so far, instead
+025340*    of only ever looking at the limit after the fact.
+025350     MOVE ZERO TO K401-PROJECTED-401K-AMT.
+025355     MOVE ZERO TO K401-PROJECTED-ROTH-AMT.
+025360     IF K401-PERIODS-TO-DATE NOT = ZERO
+025370         COMPUTE K401-PROJECTED-401K-AMT ROUNDED =
+025380             (K401-YTD-401K-AMT / K401-PERIODS-TO-DATE)
+025390                 * K401-PERIODS-PER-YEAR
+025400         COMPUTE K401-PROJECTED-ROTH-AMT ROUNDED =
+025410             (K401-YTD-ROTH-AMT / K401-PERIODS-TO-DATE)
+025420                 * K401-PERIODS-PER-YEAR.
+025430
+025440*    This period's deduction as a share of gross pay, checked
+025450*    against the plan's percent-of-pay limit.
+025460     MOVE ZERO TO K401-PCT-THIS-PERIOD-401K.
+025465     MOVE ZERO TO K401-PCT-THIS-PERIOD-ROTH.
+025470     IF TIME-GROSS-PAY NOT = ZERO
+025480         COMPUTE K401-PCT-THIS-PERIOD-401K ROUNDED =
+025490             K401-EXP-401K-AMT / TIME-GROSS-PAY
+025500         COMPUTE K401-PCT-THIS-PERIOD-ROTH ROUNDED =
+025510             K401-EXP-ROTH-AMT / TIME-GROSS-PAY.
+025520
+025510     MOVE "N" TO K401-OVER-PCT-SW.
+025512     IF PRCTL-401K-PCT-LIMIT NOT = ZERO AND
+025514        K401-PCT-THIS-PERIOD-401K > PRCTL-401K-PCT-LIMIT
+025516         MOVE "Y" TO K401-OVER-PCT-SW.
+025518     IF PRCTL-ROTH-401K-PCT-LIMIT NOT = ZERO AND
+025520        K401-PCT-THIS-PERIOD-ROTH > PRCTL-ROTH-401K-PCT-LIMIT
+025522         MOVE "Y" TO K401-OVER-PCT-SW.
+025524
+025530     IF K401-YTD-401K-AMT NOT < PRCTL-401K-AMT-LIMIT OR
+025540        K401-YTD-ROTH-AMT NOT < PRCTL-ROTH-401K-AMT-LIMIT
+025550         ADD 1 TO CT-OVER-LIMIT
+025560         MOVE "AT/OVER LIMIT" TO K401-RL-STATUS
+025570     ELSE
+025580         IF K401-PROJECTED-401K-AMT > PRCTL-401K-AMT-LIMIT OR
+025590            K401-PROJECTED-ROTH-AMT > PRCTL-ROTH-401K-AMT-LIMIT
+025600             ADD 1 TO CT-PROJECTED-OVER
+025610             MOVE "PROJ OVER LIMIT" TO K401-RL-STATUS
+025620         ELSE
+025630             IF K401-OVER-PCT-LIMIT
+025680                 ADD 1 TO CT-OVER-PCT-LIMIT
+025690                 MOVE "OVER PCT LIMIT" TO K401-RL-STATUS
+025700             ELSE
+025710                 IF K401-YTD-401K-AMT NOT <
+025711                        K401-APPROACH-401K-AMT OR
+025712                    K401-YTD-ROTH-AMT NOT <
+025714                        K401-APPROACH-ROTH-AMT
+025730                     ADD 1 TO CT-APPROACHING-LIMIT
+025740                     MOVE "APPROACHING LIMIT" TO K401-RL-STATUS
+025750                 ELSE
+025760                     MOVE "OK" TO K401-RL-STATUS.
+025770
+026700     WRITE PRINT-RECORD FROM K401-REPORT-LINE.
+026800 WRITE-K401-LINE-EXIT.  EXIT.
+026900
+027000 END-OF-PROGRAM SECTION.
+027100
+027200 DONE.
+027300     STOP RUN.
+027400
+027500 END-OF-PROGRAM-EXIT.  EXIT.
